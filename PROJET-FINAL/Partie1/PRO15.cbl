@@ -10,6 +10,14 @@
             SELECT PRODUCT ASSIGN TO LPRODUCT
                    ORGANIZATION IS SEQUENTIAL
                    FILE STATUS  IS FS-PRODUCT.
+            SELECT REJ-PRODUCT ASSIGN TO REJPROD
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS FS-REJ-PRODUCT.
+            SELECT OPTIONAL RATE-FILE ASSIGN TO FRATES
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RF-CURRENCY
+                   FILE STATUS  IS FS-RATES.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,12 +25,22 @@
        FD  PRODUCT.
        01  PRODUCT-REC          PIC X(45).
 
+       FD  REJ-PRODUCT.
+       01  REJ-PRODUCT-REC      PIC X(60).
+
+       FD  RATE-FILE.
+       01  RATE-FILE-REC.
+           05 RF-CURRENCY       PIC XX.
+           05 RF-FACTOR         PIC 9V99.
+
        WORKING-STORAGE SECTION.
 
       *--------------------------------------------------------------
       *  FILE STATUS
       *--------------------------------------------------------------
        77  FS-PRODUCT           PIC XX.
+       77  FS-REJ-PRODUCT       PIC XX.
+       77  FS-RATES             PIC XX.
 
       *--------------------------------------------------------------
       *  FLAGS FIN DE FICHIER
@@ -40,6 +58,8 @@
        77  W-TEMP-DEC           PIC 99   VALUE 0.
        77  PRO-PRICE-NUM        PIC 9(3)V99 VALUE 0.
        77  WS-PRICE-TXT         PIC X(15) VALUE SPACES.
+       77  WS-MARKUP-TXT        PIC X(08) VALUE SPACES.
+       77  WS-MARKUP-PCT        PIC S9(3)V99 VALUE 0.
        77  PRO-PRICE-FMT        PIC ZZZ9,99.
        77  W-CURRENCY-CODE      PIC XX    VALUE SPACES.
        77  WS-LINE              PIC X(80).
@@ -49,11 +69,38 @@
        01  W-IDX                PIC 9(4) COMP VALUE 0.
        01  W-DELIM              PIC X VALUE ';'.
 
+      *--------------------------------------------------------------
+      *  CONTROLE DE VALIDITE DES LIGNES CSV
+      *--------------------------------------------------------------
+       77  WS-FIELD-COUNT       PIC 99 VALUE 0.
+       77  WS-NUMVAL-RC         PIC 9(4) COMP VALUE 0.
+       77  WS-LINE-VALID        PIC 9 VALUE 1.
+           88 LINE-IS-VALID           VALUE 1.
+           88 LINE-IS-REJECTED        VALUE 0.
+       77  WS-REJECT-COUNT      PIC 9(7) VALUE 0.
+       77  WS-INSERT-COUNT      PIC 9(7) VALUE 0.
+       77  WS-DUP-COUNT         PIC 9(7) VALUE 0.
+       77  WS-READ-COUNT        PIC 9(7) VALUE 0.
+       77  WS-TOTAL-PRICE       PIC 9(9)V99 VALUE 0.
+       77  ED-SQLCODE           PIC +Z(8)9.
+
       *--------------------------------------------------------------
       *  VARIABLES SYSIN
       *--------------------------------------------------------------
        77  WS-SYSIN             PIC X(5) VALUE SPACES.
 
+      *--------------------------------------------------------------
+      *  CARTE SYSIN DE MODE (1ERE CARTE, AVANT LES SURCHARGES DE
+      *  TAUX) : COL 1 = 'Y' POUR UN APERCU (DRY-RUN) SANS AUCUNE
+      *  MISE A JOUR DE PRODUCTS/PRICE_HISTORY, TOUT AUTRE VALEUR OU
+      *  BLANC = CHARGEMENT REEL
+      *--------------------------------------------------------------
+       01  WS-SYSIN-MODE.
+           05 WS-DRYRUN-FLAG    PIC X.
+              88 DRY-RUN-MODE         VALUE 'Y'.
+              88 NORMAL-MODE          VALUE 'N' SPACE.
+           05 FILLER            PIC X(4).
+
       *--------------------------------------------------------------
       *  TAUX DE CONVERSION
       *--------------------------------------------------------------
@@ -65,6 +112,17 @@
        77  WS-RATE-TXT            PIC X(5) VALUE SPACES.
        77  W-TEMP-NUM             PIC 9(5) VALUE 0.
        77  WS-FOUND               PIC 9 VALUE 0.
+       77  WS-RATE-IDX            PIC 9(2) COMP VALUE 0.
+       77  WS-OVERRIDE-FOUND      PIC 9 VALUE 0.
+       77  WS-ORIG-CURRENCY       PIC XX    VALUE SPACES.
+       77  WS-ORIG-RATE           PIC 9V99  VALUE 1,00.
+       77  WS-OLD-PRICE           PIC S9(3)V9(2) VALUE 0.
+       77  WS-CHANGE-DATE         PIC X(8)  VALUE SPACES.
+       77  WS-PRICE-CHANGE-COUNT  PIC 9(7)  VALUE 0.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'PRO15'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - CHARGEMENT PRODUITS'.
 
       ****************************************************************
       * DB2 HOST VARIABLES (DCLGEN)
@@ -77,20 +135,35 @@
                  INCLUDE PRO
             END-EXEC.
 
+            EXEC SQL
+                 INCLUDE PRH
+            END-EXEC.
+
       ****************************************************************
       *  PROCEDURE DIVISION
       ****************************************************************
        PROCEDURE DIVISION.
 
       *--------------------------------------------------------------
-      *  LECTURE DES TAUX DE CONVERSION EN SYSIN
+      *  LECTURE DE LA TABLE DES TAUX (FICHIER PERMANENT)
       *--------------------------------------------------------------
-           ACCEPT WS-SYSIN FROM SYSIN
-           PERFORM UNTIL WS-SYSIN = '00000'
-               ADD 1 TO WS-RATE-COUNT
-               MOVE WS-SYSIN TO RATE-ENTRY(WS-RATE-COUNT)
+           PERFORM LOAD-RATE-TABLE.
 
+      *--------------------------------------------------------------
+      *  SYSIN : CARTE DE MODE (APERCU OU CHARGEMENT REEL)
+      *--------------------------------------------------------------
+           ACCEPT WS-SYSIN-MODE FROM SYSIN
+           IF DRY-RUN-MODE
+              DISPLAY '*** MODE APERCU (DRY-RUN) - AUCUNE MISE A JOUR '
+                      'DE PRODUCTS/PRICE_HISTORY ***'
+           END-IF.
 
+      *--------------------------------------------------------------
+      *  SYSIN : SURCHARGES PONCTUELLES DU JOUR
+      *--------------------------------------------------------------
+           ACCEPT WS-SYSIN FROM SYSIN
+           PERFORM UNTIL WS-SYSIN = '00000'
+               PERFORM APPLY-RATE-OVERRIDE
                ACCEPT WS-SYSIN FROM SYSIN
            END-PERFORM.
 
@@ -103,6 +176,12 @@
               PERFORM ABEND-PROG
            END-IF
 
+           OPEN OUTPUT REJ-PRODUCT
+           IF FS-REJ-PRODUCT NOT = "00"
+              DISPLAY 'ERR OPEN REJ-PRODUCT, FS=' FS-REJ-PRODUCT
+              PERFORM ABEND-PROG
+           END-IF
+
            DISPLAY '+---------------------------------------------+'
            DISPLAY '| P_NO  DESCRIPTION      PRICE      DEVISE    |'
            DISPLAY '+---------------------------------------------+'
@@ -117,16 +196,46 @@
                  AT END
                     SET FF-PRODUCT TO TRUE
                  NOT AT END
+                    ADD 1 TO WS-READ-COUNT
                     MOVE SPACES TO PRO-P-NO PRO-DESCRIPTION-TEXT
                     MOVE SPACES TO WS-PRICE-TXT W-CURRENCY-CODE
+                    MOVE SPACES TO WS-MARKUP-TXT
                     MOVE 0 TO WS-FOUND
+                    MOVE 1 TO WS-LINE-VALID
+                    MOVE 0 TO WS-FIELD-COUNT
                     UNSTRING PRODUCT-REC DELIMITED BY ';'
                         INTO PRO-P-NO
                              PRO-DESCRIPTION-TEXT
                              WS-PRICE-TXT
                              W-CURRENCY-CODE
+                             WS-MARKUP-TXT
+                        TALLYING IN WS-FIELD-COUNT
                     END-UNSTRING
 
+                    IF WS-FIELD-COUNT < 4
+                       OR PRO-P-NO = SPACES
+                       OR PRO-DESCRIPTION-TEXT = SPACES
+                       OR W-CURRENCY-CODE = SPACES
+                       MOVE 0 TO WS-LINE-VALID
+                    END-IF
+
+                    IF LINE-IS-VALID
+                       INSPECT WS-PRICE-TXT REPLACING ALL '.' BY ','
+                       MOVE FUNCTION TEST-NUMVAL-C(WS-PRICE-TXT)
+                            TO WS-NUMVAL-RC
+                       IF WS-NUMVAL-RC NOT = 0
+                          MOVE 0 TO WS-LINE-VALID
+                       END-IF
+                    END-IF
+
+                    IF LINE-IS-REJECTED
+                       ADD 1 TO WS-REJECT-COUNT
+                       MOVE SPACES TO REJ-PRODUCT-REC
+                       MOVE PRODUCT-REC TO REJ-PRODUCT-REC(1:45)
+                       MOVE 'BAD FORMAT OR PRICE'
+                            TO REJ-PRODUCT-REC(47:14)
+                       WRITE REJ-PRODUCT-REC
+                    ELSE
              MOVE FUNCTION LOWER-CASE(PRO-DESCRIPTION-TEXT)
                   TO PRO-DESCRIPTION-TEXT
              PERFORM VARYING W-IDX FROM 1 BY 1
@@ -136,21 +245,31 @@
                        TO PRO-DESCRIPTION-TEXT(W-IDX:1)
                 END-IF
              END-PERFORM
-             INSPECT WS-PRICE-TXT REPLACING ALL '.' BY ','
              COMPUTE PRO-PRICE-NUM = FUNCTION NUMVAL-C(WS-PRICE-TXT)
+      *--- ON CONSERVE LA DEVISE D'ORIGINE ET LE TAUX APPLIQUE
+             MOVE W-CURRENCY-CODE TO WS-ORIG-CURRENCY
+             MOVE 1,00             TO WS-ORIG-RATE
       *--- APPLIQUER LE TAUX DE CONVERSION
            PERFORM VARYING W-IDX FROM 1 BY 1                            N
                         UNTIL W-IDX > WS-RATE-COUNT OR WS-FOUND = 1
             IF RATE-CURRENCY(W-IDX) = W-CURRENCY-CODE
               COMPUTE PRO-PRICE-NUM = PRO-PRICE-NUM * RATE-FACTOR(W-IDX)
+              MOVE RATE-FACTOR(W-IDX) TO WS-ORIG-RATE
               MOVE 1 TO WS-FOUND
 
             END-IF
            END-PERFORM
+      *--- APPLIQUER LA REMISE/MAJORATION DU 5EME CHAMP, SI PRESENT
+             IF WS-MARKUP-TXT NOT = SPACES
+                COMPUTE WS-MARKUP-PCT = FUNCTION NUMVAL-C(WS-MARKUP-TXT)
+                COMPUTE PRO-PRICE-NUM ROUNDED =
+                        PRO-PRICE-NUM +
+                        (PRO-PRICE-NUM * WS-MARKUP-PCT / 100)
+             END-IF
              MOVE 'DO' TO W-CURRENCY-CODE
              MOVE PRO-PRICE-NUM TO PRO-PRICE-FMT
              MOVE SPACES TO WS-LINE
-             MOVE PRO-P-NO               TO WS-LINE(2:3)
+             MOVE PRO-P-NO               TO WS-LINE(2:4)
              MOVE PRO-DESCRIPTION-TEXT(1:20) TO WS-LINE(6:20)
              MOVE PRO-PRICE-FMT          TO WS-LINE(27:6)
              MOVE W-CURRENCY-CODE           TO WS-LINE(35:2)
@@ -177,25 +296,190 @@
                     END-IF
 
                     MOVE PRO-PRICE-NUM TO PRO-PRICE
+                    MOVE WS-ORIG-CURRENCY TO PRO-ORIG-CURRENCY
+                    MOVE WS-ORIG-RATE     TO PRO-ORIG-RATE
+                    ADD PRO-PRICE-NUM TO WS-TOTAL-PRICE
 
-                    EXEC SQL
-                       INSERT INTO PRODUCTS (P_NO, DESCRIPTION, PRICE)
-                       VALUES (:PRO-P-NO,
-                               :PRO-DESCRIPTION,
-                               :PRO-PRICE)
-                    END-EXEC
+                    IF DRY-RUN-MODE
+                       PERFORM PREVIEW-PRODUCT-LINE
+                    ELSE
+                       EXEC SQL
+                          INSERT INTO PRODUCTS (P_NO, DESCRIPTION, PRICE,
+                                 ORIG_CURRENCY, ORIG_RATE)
+                          VALUES (:PRO-P-NO,
+                                  :PRO-DESCRIPTION,
+                                  :PRO-PRICE,
+                                  :PRO-ORIG-CURRENCY,
+                                  :PRO-ORIG-RATE)
+                       END-EXEC
+
+                       PERFORM TEST-SQLCODE
+                    END-IF
+                    END-IF
               END-READ
            END-PERFORM.
 
+      *--------------------------------------------------------------
+      *  RESUME DE CHARGEMENT
+      *--------------------------------------------------------------
+           DISPLAY '+---------------------------------------------+'
+           IF DRY-RUN-MODE
+              DISPLAY '|       RESUME DE L''APERCU (DRY-RUN)          |'
+           ELSE
+              DISPLAY '|            RESUME DU CHARGEMENT              |'
+           END-IF
+           DISPLAY '+---------------------------------------------+'
+           DISPLAY 'LIGNES LUES      : ' WS-READ-COUNT
+           DISPLAY 'LIGNES INSEREES  : ' WS-INSERT-COUNT
+           DISPLAY 'LIGNES REJETEES  : ' WS-REJECT-COUNT
+           DISPLAY 'DOUBLONS IGNORES : ' WS-DUP-COUNT
+           DISPLAY 'PRIX MODIFIES    : ' WS-PRICE-CHANGE-COUNT
+           DISPLAY 'MONTANT TOTAL    : ' WS-TOTAL-PRICE
+           DISPLAY '+---------------------------------------------+'.
+
       *--------------------------------------------------------------
       *  FERMETURE
       *--------------------------------------------------------------
            CLOSE PRODUCT
+           CLOSE REJ-PRODUCT
            GOBACK.
 
+      ****************************************************************
+      *  LOAD-RATE-TABLE
+      ****************************************************************
+       LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF FS-RATES NOT = "00" AND FS-RATES NOT = "05"
+              DISPLAY 'ERR OPEN RATE-FILE, FS=' FS-RATES
+              PERFORM ABEND-PROG
+           END-IF
+
+           IF FS-RATES = "00"
+              PERFORM UNTIL FS-RATES = '10'
+                 READ RATE-FILE NEXT RECORD
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       ADD 1 TO WS-RATE-COUNT
+                       MOVE RF-CURRENCY TO RATE-CURRENCY(WS-RATE-COUNT)
+                       MOVE RF-FACTOR   TO RATE-FACTOR(WS-RATE-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE RATE-FILE
+           END-IF.
+
+      ****************************************************************
+      *  APPLY-RATE-OVERRIDE
+      ****************************************************************
+       APPLY-RATE-OVERRIDE.
+           MOVE 0 TO WS-OVERRIDE-FOUND
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+                      OR WS-OVERRIDE-FOUND = 1
+              IF RATE-CURRENCY(WS-RATE-IDX) = WS-SYSIN(1:2)
+                 MOVE WS-SYSIN TO RATE-ENTRY(WS-RATE-IDX)
+                 MOVE 1 TO WS-OVERRIDE-FOUND
+              END-IF
+           END-PERFORM
+           IF WS-OVERRIDE-FOUND = 0
+              ADD 1 TO WS-RATE-COUNT
+              MOVE WS-SYSIN TO RATE-ENTRY(WS-RATE-COUNT)
+           END-IF.
+
+      ****************************************************************
+      *  TEST-SQLCODE
+      ****************************************************************
+       TEST-SQLCODE.
+           EVALUATE TRUE
+                WHEN SQLCODE = ZERO
+                   ADD 1 TO WS-INSERT-COUNT
+                WHEN SQLCODE = -803
+                   ADD 1 TO WS-DUP-COUNT
+                   DISPLAY 'ERREUR INSERT : DOUBLON SUR P_NO '
+                           PRO-P-NO
+                   PERFORM UPDATE-PRODUCT-PRICE
+                WHEN SQLCODE > ZERO
+                   MOVE SQLCODE TO ED-SQLCODE
+                   DISPLAY 'WARNING : ' ED-SQLCODE
+                WHEN SQLCODE < ZERO
+                   MOVE SQLCODE TO ED-SQLCODE
+                   DISPLAY 'ERREUR INSERT PRODUCTS : ' ED-SQLCODE
+                   PERFORM ABEND-PROG
+           END-EVALUATE.
+
+      ****************************************************************
+      *  PREVIEW-PRODUCT-LINE
+      *  MODE APERCU : MEME DIAGNOSTIC QUE TEST-SQLCODE/
+      *  UPDATE-PRODUCT-PRICE (DOUBLON, PRIX MODIFIE) MAIS PAR UN
+      *  SIMPLE SELECT, SANS AUCUN INSERT/UPDATE EN BASE.
+      ****************************************************************
+       PREVIEW-PRODUCT-LINE.
+           EXEC SQL
+              SELECT PRICE INTO :WS-OLD-PRICE
+                FROM PRODUCTS
+               WHERE P_NO = :PRO-P-NO
+           END-EXEC
+
+           EVALUATE TRUE
+                WHEN SQLCODE = ZERO
+                   ADD 1 TO WS-DUP-COUNT
+                   DISPLAY '[APERCU] DOUBLON SUR P_NO ' PRO-P-NO
+                   IF WS-OLD-PRICE NOT = PRO-PRICE
+                      ADD 1 TO WS-PRICE-CHANGE-COUNT
+                      DISPLAY '[APERCU] PRIX CHANGERAIT POUR P_NO '
+                              PRO-P-NO
+                   END-IF
+                WHEN SQLCODE = 100
+                   ADD 1 TO WS-INSERT-COUNT
+                WHEN OTHER
+                   MOVE SQLCODE TO ED-SQLCODE
+                   DISPLAY 'ERREUR SELECT PRODUCTS (APERCU) : '
+                           ED-SQLCODE
+                   PERFORM ABEND-PROG
+           END-EVALUATE.
+
+      ****************************************************************
+      *  UPDATE-PRODUCT-PRICE
+      *  LE P_NO EXISTE DEJA (SQLCODE -803 SUR L'INSERT) : ON LIT LE
+      *  PRIX ACTUEL, ET S'IL A CHANGE ON GARDE UNE TRACE DANS
+      *  PRICE_HISTORY AVANT DE METTRE A JOUR LE PRIX EN PLACE.
+      ****************************************************************
+       UPDATE-PRODUCT-PRICE.
+           EXEC SQL
+              SELECT PRICE INTO :WS-OLD-PRICE
+                FROM PRODUCTS
+               WHERE P_NO = :PRO-P-NO
+           END-EXEC
+
+           IF SQLCODE = ZERO AND WS-OLD-PRICE NOT = PRO-PRICE
+              ACCEPT WS-CHANGE-DATE FROM DATE YYYYMMDD
+              MOVE PRO-P-NO       TO PRH-P-NO
+              MOVE WS-OLD-PRICE   TO PRH-OLD-PRICE
+              MOVE PRO-PRICE      TO PRH-NEW-PRICE
+              MOVE WS-CHANGE-DATE TO PRH-CHANGE-DATE
+              EXEC SQL
+                 INSERT INTO PRICE_HISTORY
+                        (P_NO, OLD_PRICE, NEW_PRICE, CHANGE_DATE)
+                 VALUES (:PRH-P-NO, :PRH-OLD-PRICE, :PRH-NEW-PRICE,
+                         :PRH-CHANGE-DATE)
+              END-EXEC
+
+              EXEC SQL
+                 UPDATE PRODUCTS
+                    SET PRICE = :PRO-PRICE,
+                        ORIG_CURRENCY = :PRO-ORIG-CURRENCY,
+                        ORIG_RATE = :PRO-ORIG-RATE
+                  WHERE P_NO = :PRO-P-NO
+              END-EXEC
+
+              ADD 1 TO WS-PRICE-CHANGE-COUNT
+           END-IF.
+
       ****************************************************************
       *  ABEND-PROG
       ****************************************************************
        ABEND-PROG.
            DISPLAY '---- ABEND-PROG ----'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
            GOBACK.
