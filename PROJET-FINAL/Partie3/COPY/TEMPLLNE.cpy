@@ -0,0 +1,6 @@
+      ******************************************************************
+      * TEMPLLNE - LIGNE VIERGE DE SEPARATION DANS UNE PAGE DE FACTURE *
+      ******************************************************************
+             10 FILLER      PIC XX    VALUE '| '.
+             10 FILLER      PIC X(74) VALUE ALL SPACES.
+             10 FILLER      PIC XX    VALUE ' |'.
