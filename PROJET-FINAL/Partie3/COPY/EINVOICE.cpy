@@ -0,0 +1,30 @@
+      ***************************************************************
+      *  DESCRIPTION DU FICHIER PROJET.EINVOICE.DATA                *
+      *  EXTRACTION DE LA FACTURE ELECTRONIQUE (PDF/MAIL), EN       *
+      *  PARALLELE DU FICHIER IMPRIME FFACT - UN HEADER PUIS UNE    *
+      *  LIGNE PAR PRODUIT, PAR FACTURE                             *
+      ***************************************************************
+       01 EINV-ENR.
+          05 EINV-GENERIC.
+             10 TYPE-EINV          PIC X(3).
+             10 FILLER             PIC X(147).
+
+          05 EINV-HEADER REDEFINES EINV-GENERIC.
+             10 TYPE-EIH           PIC X(3).
+             10 EIH-INVOICE-NO     PIC 9(9).
+             10 EIH-O-NO           PIC 9(4).
+             10 EIH-DATE           PIC X(10).
+             10 EIH-C-NO           PIC X(5).
+             10 EIH-COMPANY        PIC X(30).
+             10 EIH-EMAIL          PIC X(50).
+             10 EIH-TOTAL          PIC S9(9)V99.
+             10 FILLER             PIC X(28).
+
+          05 EINV-LINE REDEFINES EINV-GENERIC.
+             10 TYPE-EIL           PIC X(3).
+             10 EIL-P-NO           PIC X(4).
+             10 EIL-DESCRIPTION    PIC X(30).
+             10 EIL-QUANTITY       PIC 9(3).
+             10 EIL-PRICE          PIC S9(3)V99.
+             10 EIL-LINE-TOTAL     PIC S9(9)V99.
+             10 FILLER             PIC X(94).
