@@ -82,7 +82,8 @@
              10 FILLER     PIC X(2)   VALUE 'NO'.
              10 FILLER     PIC X(4)   VALUE ALL SPACES.
              10 FILLER     PIC X(11)  VALUE 'DESCRIPTION'.
-             10 FILLER     PIC X(25)  VALUE ALL SPACES.
+             10 FILLER     PIC X(17)  VALUE ALL SPACES.
+             10 FILLER     PIC X(8)   VALUE 'CUR RATE'.
              10 FILLER     PIC X(8)   VALUE 'QUANTITY'.
              10 FILLER     PIC X(4)   VALUE ALL SPACES.
              10 FILLER     PIC X(5)   VALUE 'PRICE'.
@@ -93,8 +94,11 @@
              10 FILLER         PIC X(3)   VALUE '| |'.
              10 P-P-NO         PIC X(4).
              10 FILLER         PIC X(2)   VALUE ALL SPACES.
-             10 P-DESCRIPTION  PIC X(35).
-             10 FILLER         PIC X(7)   VALUE ALL SPACES.
+             10 P-DESCRIPTION  PIC X(34).
+             10 FILLER         PIC X      VALUE ALL SPACES.
+             10 P-ORIG-CUR     PIC X(2).
+             10 FILLER         PIC X      VALUE ALL SPACES.
+             10 P-ORIG-RATE    PIC 9,99.
              10 P-QUANTITY     PIC ZZ.
              10 FILLER         PIC X(2)   VALUE ALL SPACES.
              10 P-PRICE        PIC ZZZ,99.
