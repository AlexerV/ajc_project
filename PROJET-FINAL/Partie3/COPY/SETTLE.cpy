@@ -0,0 +1,18 @@
+      ***************************************************************
+      *  DESCRIPTION DU FICHIER PROJET.SETTLE.DATA                  *
+      *  FICHIER DE REGLEMENT (SETTLEMENT) LISIBLE PAR MACHINE,     *
+      *  UNE LIGNE PAR FACTURE, POUR LE SYSTEME DE REGLEMENT/ERP    *
+      *  EN AVAL DE LA FACTURATION IMPRIMEE.                        *
+      ***************************************************************
+       01 STL-ENR.
+          05 STL-INVOICE-NO    PIC 9(9).
+          05 STL-O-NO          PIC 9(4).
+          05 STL-C-NO          PIC 9(5).
+          05 STL-INVOICE-DATE  PIC X(10).
+          05 STL-DUE-DATE      PIC X(10).
+          05 STL-AMOUNT        PIC S9(9)V99.
+          05 STL-CURRENCY      PIC X(3) VALUE 'USD'.
+          05 STL-STATUS        PIC X.
+             88 STL-OPEN                   VALUE 'O'.
+             88 STL-SETTLED                VALUE 'S'.
+          05 FILLER            PIC X(20).
