@@ -0,0 +1,22 @@
+      ***************************************************************
+      *  DESCRIPTION DU FICHIER PROJET.APPRCTL.DATA                 *
+      *  CONTROLE MAKER-CHECKER DE LA FACTURATION : UN ENREGISTRE-  *
+      *  MENT PAR LOT (CLE = DATE DU LOT). LE "MAKER" MET LE LOT EN *
+      *  ATTENTE, LE "CHECKER" (DIFFERENT DU MAKER) L'APPROUVE OU   *
+      *  LE REJETTE. CREAFACT REFUSE D'IMPRIMER UN LOT NON APPROUVE.*
+      ***************************************************************
+       01 APPR-ENR.
+          05 APPR-KEY          PIC X(8).
+          05 APPR-MAKER-ID     PIC X(8).
+          05 APPR-CHECKER-ID   PIC X(8).
+          05 APPR-STATUS       PIC X.
+             88 APPR-PENDING              VALUE 'P'.
+             88 APPR-APPROVED             VALUE 'A'.
+             88 APPR-REJECTED             VALUE 'R'.
+      *    TOTAUX DU LOT CALCULES PAR LE MAKER A L'ETAPE 'S' (STAGE)
+      *    A PARTIR DE L'EXTRACTION, POUR QUE LE CHECKER VOIE CE QU'IL
+      *    APPROUVE AVANT QUE CREAFACT N'IMPRIME LES FACTURES
+          05 APPR-SUB-TOTAL    PIC S9(9)V99 USAGE COMP-3.
+          05 APPR-ST-VALUE     PIC S9(9)V99 USAGE COMP-3.
+          05 APPR-TOTAL        PIC S9(9)V99 USAGE COMP-3.
+          05 FILLER            PIC X(2).
