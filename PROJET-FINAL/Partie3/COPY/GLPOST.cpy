@@ -0,0 +1,16 @@
+      ***************************************************************
+      *  DESCRIPTION DU FICHIER PROJET.GLPOST.DATA                  *
+      *  EXTRACTION DES ECRITURES COMPTABLES (GRAND LIVRE) ISSUES   *
+      *  DE LA FACTURATION - UNE LIGNE PAR MOUVEMENT DEBIT/CREDIT   *
+      ***************************************************************
+       01 GLP-ENR.
+          05 GLP-INVOICE-NO    PIC 9(9).
+          05 GLP-O-NO          PIC 9(4).
+          05 GLP-DATE          PIC X(10).
+          05 GLP-ACCOUNT       PIC X(10).
+          05 GLP-DESCRIPTION   PIC X(20).
+          05 GLP-DC            PIC X.
+             88 GLP-DEBIT                VALUE 'D'.
+             88 GLP-CREDIT                VALUE 'C'.
+          05 GLP-AMOUNT         PIC S9(9)V99.
+          05 FILLER             PIC X(12).
