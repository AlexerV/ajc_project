@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ALERTOPS.
+      **********************************************
+      * SOUS-PROGRAMME COMMUN : ALERTE OPERATIONS   *
+      * APPELE PAR LE ABEND-PROG DE CHAQUE BATCH SUR *
+      * ANOMALIE GRAVE. ECRIT UNE LIGNE SUR LE       *
+      * FICHIER D'ALERTE OPSALERT (SURVEILLE PAR     *
+      * L'AUTOMATISATION D'EXPLOITATION) ET LA        *
+      * REAFFICHE SUR LA CONSOLE/SYSOUT.             *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT OPTIONAL ALERT-FILE ASSIGN TO OPSALERT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-ALERT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALERT-FILE.
+       01  ALERT-REC                PIC X(102).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-ALERT              PIC XX.
+       01  WS-ALERT-DATE            PIC 9(8).
+       01  WS-ALERT-TIME            PIC 9(8).
+       01  WS-ALERT-LINE.
+           05 FILLER                PIC X(15) VALUE '**ALERTE OPS** '.
+           05 WSA-DATE              PIC 9(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 WSA-TIME              PIC 9(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 WSA-PROGRAM           PIC X(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 WSA-MESSAGE           PIC X(60).
+
+       LINKAGE SECTION.
+       01  ALERT-PROGRAM            PIC X(8).
+       01  ALERT-MESSAGE            PIC X(60).
+
+       PROCEDURE DIVISION USING ALERT-PROGRAM ALERT-MESSAGE.
+           ACCEPT WS-ALERT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ALERT-TIME FROM TIME
+
+           MOVE WS-ALERT-DATE  TO WSA-DATE
+           MOVE WS-ALERT-TIME  TO WSA-TIME
+           MOVE ALERT-PROGRAM  TO WSA-PROGRAM
+           MOVE ALERT-MESSAGE  TO WSA-MESSAGE
+
+           DISPLAY WS-ALERT-LINE
+
+           OPEN EXTEND ALERT-FILE
+           IF WS-FS-ALERT NOT = '00' AND WS-FS-ALERT NOT = '05'
+              DISPLAY 'ERR OPEN OPSALERT, FS=' WS-FS-ALERT
+           ELSE
+              MOVE SPACES    TO ALERT-REC
+              MOVE WS-ALERT-LINE TO ALERT-REC
+              WRITE ALERT-REC
+              CLOSE ALERT-FILE
+           END-IF
+
+           GOBACK.
