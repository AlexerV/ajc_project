@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID     EXTRACTP.
+       PROGRAM-ID.    EXTRACTP.
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -45,13 +45,46 @@
                INCLUDE PRO
            END-EXEC
 
+           EXEC SQL
+               INCLUDE SHP
+           END-EXEC
+
+      *--------------------------------------------------------------
+      *  PARAMETRE SYSIN DE SELECTION (CARTE OPTIONNELLE)
+      *  COL 1    : 'O' = UNE SEULE COMMANDE, 'D' = PLAGE DE DATES,
+      *             'S' = UNE SEULE EXPEDITION (SHP_NO),
+      *             ESPACE = TOUT LE FICHIER ORDERS (DEFAUT)
+      *  COL 2-5  : NO COMMANDE SI TYPE = 'O'
+      *  COL 2-10 : NO EXPEDITION (SHP_NO) SI TYPE = 'S'
+      *  COL 2-11 : DATE DEBUT SI TYPE = 'D'
+      *  COL 12-21: DATE FIN   SI TYPE = 'D'
+      *--------------------------------------------------------------
+       01  WS-PARM-CARD.
+           05 WS-PARM-TYPE          PIC X.
+           05 WS-PARM-DETAIL        REDEFINES WS-PARM-TYPE PIC X.
+           05 WS-PARM-ONO-TXT       PIC 9(4).
+           05 FILLER                PIC X(16).
+       01  WS-PARM-DATES REDEFINES WS-PARM-CARD.
+           05 FILLER                PIC X.
+           05 WS-PARM-DATE-FROM     PIC X(10).
+           05 WS-PARM-DATE-TO       PIC X(10).
+       01  WS-PARM-SHIP REDEFINES WS-PARM-CARD.
+           05 FILLER                PIC X.
+           05 WS-PARM-SHPNO-TXT     PIC 9(9).
+           05 FILLER                PIC X(11).
+
+       01  WS-SEL-ONO               PIC S9(4)V USAGE COMP-3 VALUE 0.
+       01  WS-SEL-DATE-FROM         PIC X(10) VALUE SPACES.
+       01  WS-SEL-DATE-TO           PIC X(10) VALUE SPACES.
+       01  WS-SEL-SHP-NO            PIC 9(9) VALUE 0.
+
       *** DECLARATION DU CURSEUR ORDER ***
            EXEC SQL
                 DECLARE CORDER CURSOR
                 FOR
                 SELECT O.O_NO, O.O_DATE, E.E_NO, E.DEPT, E.LNAME,
-                    E.FNAME, C.C_NO, C.COMPANY, C.ADDRESS,
-                    C.CITY, C.ZIP, C.STATE, D.DNAME
+                    E.FNAME, E.COM, C.C_NO, C.COMPANY, C.ADDRESS,
+                    C.CITY, C.ZIP, C.STATE, C.EMAIL, D.DNAME
                 FROM ORDERS O
                 INNER JOIN EMPLOYEES E
                 ON E.E_NO = O.S_NO
@@ -59,6 +92,11 @@
                 ON C.C_NO = O.C_NO
                 INNER JOIN DEPTS D
                 ON D.DEPT = E.DEPT
+                WHERE (:WS-SEL-ONO = 0 OR O.O_NO = :WS-SEL-ONO)
+                AND (:WS-SEL-DATE-FROM = SPACES
+                     OR O.O_DATE >= :WS-SEL-DATE-FROM)
+                AND (:WS-SEL-DATE-TO = SPACES
+                     OR O.O_DATE <= :WS-SEL-DATE-TO)
                 ORDER BY O.O_NO
            END-EXEC
 
@@ -67,7 +105,7 @@
                 DECLARE CPROD CURSOR
                 FOR
                 SELECT O_NO, P.P_NO, QUANTITY, DESCRIPTION, I.PRICE
-                 , P.PRICE
+                 , P.PRICE, P.ORIG_CURRENCY, P.ORIG_RATE, P.STOCK
                 FROM ITEMS I
                 INNER JOIN PRODUCTS P
                 ON I.P_NO = P.P_NO
@@ -75,10 +113,36 @@
                 ORDER BY O_NO
            END-EXEC
 
-       77 WS-ANO     PIC 99 VALUE ZERO.
+      *** DECLARATION DU CURSEUR PRODUCTS POUR UNE SEULE EXPEDITION ***
+      *** (MODE 'S') - MEMES COLONNES QUE CPROD, SAUF LA QUANTITE   ***
+      *** QUI EST CELLE DE L'EXPEDITION (SHP.QUANTITY) ET NON CELLE ***
+      *** DE LA LIGNE DE COMMANDE ENTIERE (ITE.QUANTITY)            ***
+           EXEC SQL
+                DECLARE CSHPPROD CURSOR
+                FOR
+                SELECT I.O_NO, P.P_NO, S.QUANTITY, DESCRIPTION
+                 , I.PRICE, P.PRICE, P.ORIG_CURRENCY, P.ORIG_RATE
+                 , P.STOCK
+                FROM SHIPMENTS S
+                INNER JOIN ITEMS I
+                ON I.O_NO = S.O_NO AND I.P_NO = S.P_NO
+                INNER JOIN PRODUCTS P
+                ON I.P_NO = P.P_NO
+                WHERE S.SHP_NO = :WS-SEL-SHP-NO
+                ORDER BY I.O_NO
+           END-EXEC
+
+       77 WS-ORDER-COUNT   PIC 9(7) VALUE ZERO.
+       77 WS-PRODUCT-COUNT PIC 9(7) VALUE ZERO.
+       77 WS-STOCK-SKIP-COUNT PIC 9(7) VALUE ZERO.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'EXTRACTP'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - EXTRACTION PRODUITS'.
 
        PROCEDURE DIVISION.
 
+            PERFORM READ-SELECTION-PARM
             PERFORM OPEN-ORDER
             PERFORM OPEN-FILE-EXT
             PERFORM FETCH-ORDER
@@ -89,7 +153,15 @@
                 PERFORM FETCH-PRODUCT
                 PERFORM UNTIL SQLCODE = +100
                     PERFORM DISPLAY-PRODUCT
-                    PERFORM WRITE-PRODUCT
+                    IF PRO-STOCK < ITE-QUANTITY
+                       ADD 1 TO WS-STOCK-SKIP-COUNT
+                       DISPLAY 'STOCK INSUFFISANT, LIGNE IGNOREE : '
+                               'P_NO=' PRO-P-NO
+                               ' STOCK=' PRO-STOCK
+                               ' QUANTITY=' ITE-QUANTITY
+                    ELSE
+                       PERFORM WRITE-PRODUCT
+                    END-IF
                     PERFORM FETCH-PRODUCT
                 END-PERFORM
                 PERFORM CLOSE-PRODUCT
@@ -97,9 +169,56 @@
             END-PERFORM
 
             PERFORM CLOSE-ORDER
+            PERFORM WRITE-CONTROL
             PERFORM CLOSE-FILE-EXT
+            DISPLAY 'LIGNES IGNOREES (STOCK) : ' WS-STOCK-SKIP-COUNT
             GOBACK.
 
+       READ-SELECTION-PARM.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           EVALUATE WS-PARM-TYPE
+              WHEN 'O'
+                 MOVE WS-PARM-ONO-TXT TO WS-SEL-ONO
+              WHEN 'D'
+                 MOVE WS-PARM-DATE-FROM TO WS-SEL-DATE-FROM
+                 MOVE WS-PARM-DATE-TO   TO WS-SEL-DATE-TO
+              WHEN 'S'
+                 MOVE WS-PARM-SHPNO-TXT TO WS-SEL-SHP-NO
+                 PERFORM LOOKUP-SHP-ONO
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+      ***************************************
+      * MODE 'S' : ON RETROUVE LA COMMANDE  *
+      * DE L'EXPEDITION DEMANDEE POUR QUE   *
+      * LE CURSEUR CORDER LA RESTREIGNE     *
+      * AUTOMATIQUEMENT (SA CLAUSE WHERE    *
+      * FILTRE DEJA SUR :WS-SEL-ONO)        *
+      ***************************************
+       LOOKUP-SHP-ONO.
+           EXEC SQL
+                SELECT O_NO INTO :WS-SEL-ONO
+                FROM SHIPMENTS
+                WHERE SHP_NO = :WS-SEL-SHP-NO
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           IF SQLCODE = +100
+      *       SHP_NO INCONNU : ON FORCE WS-SEL-ONO A UNE VALEUR QUE
+      *       NI CORDER NI CSHPPROD NE PEUVENT JAMAIS RENCONTRER, CAR
+      *       WS-SEL-ONO = 0 EST LE MARQUEUR "PAS DE FILTRE" DANS LA
+      *       CLAUSE WHERE DE CORDER - LE LAISSER A ZERO FERAIT
+      *       RESSORTIR TOUTES LES COMMANDES AU LIEU D'AUCUNE
+              MOVE -1 TO WS-SEL-ONO
+              DISPLAY 'EXPEDITION SHP_NO INTROUVABLE : '
+                      WS-SEL-SHP-NO
+              DISPLAY 'ANOMALIE GRAVE : EXTRACTION ANNULEE'
+              CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
        OPEN-ORDER.
            EXEC SQL
              OPEN CORDER
@@ -107,9 +226,15 @@
            PERFORM TEST-SQLCODE.
 
        OPEN-PRODUCT.
-           EXEC SQL
-             OPEN CPROD
-           END-EXEC
+           IF WS-SEL-SHP-NO NOT = 0
+              EXEC SQL
+                OPEN CSHPPROD
+              END-EXEC
+           ELSE
+              EXEC SQL
+                OPEN CPROD
+              END-EXEC
+           END-IF
            PERFORM TEST-SQLCODE.
 
        OPEN-FILE-EXT.
@@ -118,6 +243,13 @@
        CLOSE-FILE-EXT.
            CLOSE EXT.
 
+       WRITE-CONTROL.
+           MOVE SPACES TO ENR
+           MOVE 'CTL'              TO TYPE-CTL
+           MOVE WS-ORDER-COUNT     TO ECTL-ORDER-COUNT
+           MOVE WS-PRODUCT-COUNT   TO ECTL-PRODUCT-COUNT
+           WRITE ENR.
+
        CLOSE-ORDER.
            EXEC SQL
              CLOSE CORDER
@@ -125,9 +257,15 @@
            PERFORM TEST-SQLCODE.
 
        CLOSE-PRODUCT.
-           EXEC SQL
-             CLOSE CPROD
-           END-EXEC
+           IF WS-SEL-SHP-NO NOT = 0
+              EXEC SQL
+                CLOSE CSHPPROD
+              END-EXEC
+           ELSE
+              EXEC SQL
+                CLOSE CPROD
+              END-EXEC
+           END-IF
            PERFORM TEST-SQLCODE.
 
        DISPLAY-ORDER.
@@ -147,6 +285,7 @@
            DISPLAY '****************************'.
 
        WRITE-ORDER.
+           ADD 1 TO WS-ORDER-COUNT
            MOVE SPACES TO ENR
            MOVE 'ORD'       TO TYPE-ORD
            MOVE ORD-O-NO    TO EORD-O-NO
@@ -154,12 +293,14 @@
            MOVE EMP-E-NO    TO EEMP-E-NO
            MOVE EMP-FNAME   TO EEMP-FNAME
            MOVE EMP-LNAME   TO EEMP-LNAME
+           MOVE EMP-COM     TO EEMP-COM
            MOVE CUS-C-NO    TO ECUS-C-NO
            MOVE CUS-COMPANY TO ECUS-COMPANY
            MOVE CUS-ADDRESS TO ECUS-ADDRESS
            MOVE CUS-CITY    TO ECUS-CITY
            MOVE CUS-ZIP     TO ECUS-ZIP
            MOVE CUS-STATE   TO ECUS-STATE
+           MOVE CUS-EMAIL   TO ECUS-EMAIL
            MOVE DEP-DEPT    TO EDEP-DEPT
            MOVE DEP-DNAME   TO EDEP-DNAME
            WRITE ENR.
@@ -168,9 +309,9 @@
            EXEC SQL
              FETCH CORDER
              INTO :ORD-O-NO, :ORD-O-DATE, :EMP-E-NO, :DEP-DEPT
-               , :EMP-LNAME, :EMP-FNAME, :CUS-C-NO, :CUS-COMPANY
-               , :CUS-ADDRESS, :CUS-CITY, :CUS-ZIP, :CUS-STATE
-               , :DEP-DNAME
+               , :EMP-LNAME, :EMP-FNAME, :EMP-COM, :CUS-C-NO
+               , :CUS-COMPANY, :CUS-ADDRESS, :CUS-CITY, :CUS-ZIP
+               , :CUS-STATE, :CUS-EMAIL, :DEP-DNAME
            END-EXEC
            PERFORM TEST-SQLCODE.
 
@@ -183,6 +324,7 @@
            DISPLAY '********************************'.
 
        WRITE-PRODUCT.
+           ADD 1 TO WS-PRODUCT-COUNT
            MOVE SPACES TO ENR
            MOVE 'PRO'           TO TYPE-PRO
            MOVE PRO-P-NO        TO EPRO-P-NO
@@ -190,14 +332,27 @@
            MOVE PRO-PRICE       TO EPRO-PRICE
            MOVE ITE-QUANTITY    TO EITE-QUANTITY
            MOVE ITE-PRICE       TO EITE-PRICE
+           MOVE PRO-ORIG-CURRENCY TO EPRO-ORIG-CURRENCY
+           MOVE PRO-ORIG-RATE     TO EPRO-ORIG-RATE
+           MOVE WS-SEL-SHP-NO     TO EPRO-SHP-NO
            WRITE ENR.
 
        FETCH-PRODUCT.
-           EXEC SQL
-             FETCH CPROD
-             INTO :ITE-O-NO, :PRO-P-NO, :ITE-QUANTITY
-               , :PRO-DESCRIPTION, :ITE-PRICE, :PRO-PRICE
-           END-EXEC
+           IF WS-SEL-SHP-NO NOT = 0
+              EXEC SQL
+                FETCH CSHPPROD
+                INTO :ITE-O-NO, :PRO-P-NO, :ITE-QUANTITY
+                  , :PRO-DESCRIPTION, :ITE-PRICE, :PRO-PRICE
+                  , :PRO-ORIG-CURRENCY, :PRO-ORIG-RATE, :PRO-STOCK
+              END-EXEC
+           ELSE
+              EXEC SQL
+                FETCH CPROD
+                INTO :ITE-O-NO, :PRO-P-NO, :ITE-QUANTITY
+                  , :PRO-DESCRIPTION, :ITE-PRICE, :PRO-PRICE
+                  , :PRO-ORIG-CURRENCY, :PRO-ORIG-RATE, :PRO-STOCK
+              END-EXEC
+           END-IF
            PERFORM TEST-SQLCODE.
 
        TEST-SQLCODE.
@@ -216,4 +371,6 @@
 
        ABEND-PROG.
            DISPLAY "ANOMALIE GRAVE : ", SQLCODE
-           COMPUTE WS-ANO = 1 / WS-ANO.
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
