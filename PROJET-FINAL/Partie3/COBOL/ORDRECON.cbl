@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORDRECON.
+      **********************************************
+      * RECONCILIATION DE LA TABLE ORDERS : SIGNALE *
+      * LES COMMANDES SANS EMPLOYEE (S_NO), SANS    *
+      * CUSTOMER (C_NO) OU SANS DEPARTEMENT (DEPT   *
+      * DE L'EMPLOYEE) CORRESPONDANT - DONNEES      *
+      * ORPHELINES QUI SERAIENT SILENCIEUSEMENT     *
+      * EXCLUES DE L'EXTRACTION (EXTRACTP UTILISE   *
+      * DES INNER JOIN SUR CES TROIS CLES)          *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT RPT ASSIGN TO FORDRECON
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD RPT.
+       01 RPT-ENR       PIC X(78).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE ORD
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE EMP
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE CUS
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE DEP
+           END-EXEC
+
+       01 WS-FS            PIC XX.
+       01 WS-LINE          PIC X(78).
+
+       01 WS-MATCH-E-NO     PIC S9(2)V USAGE COMP-3.
+       01 WS-MATCH-C-NO     PIC S9(5)V USAGE COMP-3.
+       01 WS-MATCH-DEPT     PIC S9(4)V USAGE COMP-3.
+
+       01 E-O-NO            PIC Z(3)9.
+       01 E-S-NO            PIC Z9.
+       01 E-C-NO            PIC Z(4)9.
+       01 E-DEPT            PIC Z(3)9.
+
+       77 WS-ORDER-COUNT        PIC 9(7) VALUE ZERO.
+       77 WS-ORDER-NOEMP-COUNT  PIC 9(7) VALUE ZERO.
+       77 WS-ORDER-NOCUS-COUNT  PIC 9(7) VALUE ZERO.
+       77 WS-ORDER-NODEP-COUNT  PIC 9(7) VALUE ZERO.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'ORDRECON'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - RAPPROCHEMENT ORDERS'.
+
+      *** DECLARATION DU CURSEUR ORDERS ***
+           EXEC SQL
+                DECLARE CORD CURSOR
+                FOR
+                SELECT O_NO, S_NO, C_NO, O_DATE
+                FROM ORDERS
+                ORDER BY O_NO
+           END-EXEC
+
+       PROCEDURE DIVISION.
+            PERFORM OPEN-FILE-RPT
+            PERFORM WRITE-REPORT-HEADER
+            PERFORM RECONCILE-ORDERS
+            PERFORM WRITE-REPORT-FOOTER
+            PERFORM CLOSE-FILE-RPT
+            GOBACK.
+
+       OPEN-FILE-RPT.
+           OPEN OUTPUT RPT
+           IF WS-FS NOT = '00'
+              MOVE 'ERREUR OUVERTURE FORDRECON' TO WS-LINE
+              DISPLAY WS-LINE
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-RPT.
+           CLOSE RPT.
+
+       WRITE-LINE-TO-RPT.
+           WRITE RPT-ENR.
+
+       WRITE-REPORT-HEADER.
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'RAPPROCHEMENT ORDERS / EMPLOYEES / CUSTOMERS / DEPTS'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       RECONCILE-ORDERS.
+           MOVE SPACES TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'COMMANDES SANS EMPLOYEE, CUSTOMER OU DEPT CORRESP. :'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           EXEC SQL
+                OPEN CORD
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL
+                FETCH CORD
+                INTO :ORD-O-NO, :ORD-S-NO, :ORD-C-NO, :ORD-O-DATE
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           PERFORM UNTIL SQLCODE = +100
+               ADD 1 TO WS-ORDER-COUNT
+               EXEC SQL
+                    SELECT E_NO, DEPT INTO :WS-MATCH-E-NO, :EMP-DEPT
+                    FROM EMPLOYEES
+                    WHERE E_NO = :ORD-S-NO
+               END-EXEC
+               PERFORM TEST-SQLCODE
+               IF SQLCODE = +100
+                  ADD 1 TO WS-ORDER-NOEMP-COUNT
+                  MOVE ORD-O-NO TO E-O-NO
+                  MOVE ORD-S-NO TO E-S-NO
+                  MOVE SPACES TO WS-LINE
+                  STRING
+                       '  O_NO '          DELIMITED BY SIZE
+                       E-O-NO             DELIMITED BY SIZE
+                       ' : EMPLOYEE S_NO=' DELIMITED BY SIZE
+                       E-S-NO             DELIMITED BY SIZE
+                       ' INTROUVABLE'     DELIMITED BY SIZE
+                  INTO WS-LINE
+                  MOVE WS-LINE TO RPT-ENR
+                  PERFORM WRITE-LINE-TO-RPT
+               ELSE
+                  EXEC SQL
+                       SELECT DEPT INTO :WS-MATCH-DEPT
+                       FROM DEPTS
+                       WHERE DEPT = :EMP-DEPT
+                  END-EXEC
+                  PERFORM TEST-SQLCODE
+                  IF SQLCODE = +100
+                     ADD 1 TO WS-ORDER-NODEP-COUNT
+                     MOVE ORD-O-NO TO E-O-NO
+                     MOVE EMP-DEPT TO E-DEPT
+                     MOVE SPACES TO WS-LINE
+                     STRING
+                          '  O_NO '          DELIMITED BY SIZE
+                          E-O-NO             DELIMITED BY SIZE
+                          ' : DEPT '         DELIMITED BY SIZE
+                          E-DEPT             DELIMITED BY SIZE
+                          ' INTROUVABLE'     DELIMITED BY SIZE
+                     INTO WS-LINE
+                     MOVE WS-LINE TO RPT-ENR
+                     PERFORM WRITE-LINE-TO-RPT
+                  END-IF
+               END-IF
+               EXEC SQL
+                    SELECT C_NO INTO :WS-MATCH-C-NO
+                    FROM CUSTOMERS
+                    WHERE C_NO = :ORD-C-NO
+               END-EXEC
+               PERFORM TEST-SQLCODE
+               IF SQLCODE = +100
+                  ADD 1 TO WS-ORDER-NOCUS-COUNT
+                  MOVE ORD-O-NO TO E-O-NO
+                  MOVE ORD-C-NO TO E-C-NO
+                  MOVE SPACES TO WS-LINE
+                  STRING
+                       '  O_NO '          DELIMITED BY SIZE
+                       E-O-NO             DELIMITED BY SIZE
+                       ' : CUSTOMER C_NO=' DELIMITED BY SIZE
+                       E-C-NO             DELIMITED BY SIZE
+                       ' INTROUVABLE'     DELIMITED BY SIZE
+                  INTO WS-LINE
+                  MOVE WS-LINE TO RPT-ENR
+                  PERFORM WRITE-LINE-TO-RPT
+               END-IF
+               EXEC SQL
+                    FETCH CORD
+                    INTO :ORD-O-NO, :ORD-S-NO, :ORD-C-NO, :ORD-O-DATE
+               END-EXEC
+               PERFORM TEST-SQLCODE
+           END-PERFORM
+           EXEC SQL
+                CLOSE CORD
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'COMMANDES EXAMINEES  : '  DELIMITED BY SIZE
+                WS-ORDER-COUNT             DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'SANS EMPLOYEE        : '  DELIMITED BY SIZE
+                WS-ORDER-NOEMP-COUNT       DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'SANS CUSTOMER        : '  DELIMITED BY SIZE
+                WS-ORDER-NOCUS-COUNT       DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'SANS DEPARTEMENT     : '  DELIMITED BY SIZE
+                WS-ORDER-NODEP-COUNT       DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       TEST-SQLCODE.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 CONTINUE
+              WHEN SQLCODE > 0
+                 IF SQLCODE = +100
+                    CONTINUE
+                 ELSE
+                    DISPLAY 'WARNING : ' SQLCODE
+                 END-IF
+              WHEN SQLCODE < ZERO
+                 PERFORM ABEND-PROG
+           END-EVALUATE.
+
+      ***************************************
+      * ABEND-PROG                          *
+      ***************************************
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
