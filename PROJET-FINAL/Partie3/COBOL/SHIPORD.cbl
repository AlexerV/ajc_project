@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SHIPORD.
+      **********************************************
+      * ENREGISTREMENT D'UNE EXPEDITION (TOTALE OU  *
+      * PARTIELLE) SUR UNE LIGNE DE COMMANDE. UNE   *
+      * MEME LIGNE DE COMMANDE PEUT FAIRE L'OBJET   *
+      * DE PLUSIEURS EXPEDITIONS (LIVRAISON         *
+      * FRACTIONNEE) : CHAQUE APPEL AJOUTE UNE      *
+      * LIGNE DANS SHIPMENTS ET CUMULE LA QUANTITE  *
+      * EXPEDIEE DANS ITEMS.SHIPPED_QTY, SUR LE     *
+      * MEME PRINCIPE QUE RETURNED_QTY POUR LES     *
+      * RETOURS (CF. CREAVOIR).                     *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SHPCTR ASSIGN TO FSHPCTR
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CTR-KEY
+            FILE STATUS IS WS-FS-CTR.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD SHPCTR.
+       01 SHPCTR-REC.
+          05 CTR-KEY       PIC X(6).
+          05 CTR-VALUE     PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE ITE
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE SHP
+           END-EXEC
+
+      *--------------------------------------------------------------
+      *  PARAMETRE SYSIN
+      *  COL 1-4  : NO DE COMMANDE (O_NO)
+      *  COL 5-8  : CODE PRODUIT (P_NO)
+      *  COL 9-10 : QUANTITE EXPEDIEE SUR CET ENVOI
+      *  COL 11-20: DATE D'EXPEDITION (AAAA-MM-JJ)
+      *--------------------------------------------------------------
+       01  WS-SYSIN-SHIP.
+           05 SYSIN-SHIP-O-NO       PIC 9(4).
+           05 SYSIN-SHIP-P-NO       PIC X(4).
+           05 SYSIN-SHIP-QTY        PIC 9(2).
+           05 SYSIN-SHIP-DATE       PIC X(10).
+           05 FILLER                PIC X(59).
+
+       77 WS-FS-CTR        PIC XX.
+       77 WS-SHP-NO        PIC 9(9) VALUE 0.
+
+       77 WS-REQ-QTY        PIC S9(2)V USAGE COMP-3 VALUE 0.
+       77 WS-REMAIN-QTY      PIC S9(2)V USAGE COMP-3 VALUE 0.
+       01 E-REMAIN-QTY        PIC Z9.
+
+       77 WS-SHIP-OK        PIC X VALUE 'N'.
+          88 SHIP-QTY-OK              VALUE 'Y'.
+
+       77 WS-RESULT-MESS    PIC X(50) VALUE SPACES.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'SHIPORD'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - ENREGISTREMENT EXPEDITION'.
+
+       PROCEDURE DIVISION.
+            PERFORM READ-SYSIN
+            PERFORM OPEN-FILE-SHPCTR
+            PERFORM VALIDATE-SHIP-QTY
+            IF SHIP-QTY-OK
+               PERFORM GET-NEXT-SHP-NO
+               PERFORM RECORD-SHIPMENT
+               PERFORM UPDATE-SHIPPED-QTY
+               PERFORM REPORT-SHIP-STATUS
+            ELSE
+               MOVE 'REFUSE - QUANTITE EXPEDIEE > RESTANT A EXPEDIER'
+                 TO WS-RESULT-MESS
+            END-IF
+            DISPLAY WS-RESULT-MESS
+            PERFORM CLOSE-FILE-SHPCTR
+            GOBACK.
+
+       READ-SYSIN.
+           MOVE SPACES TO WS-SYSIN-SHIP
+           ACCEPT WS-SYSIN-SHIP FROM SYSIN
+           MOVE SYSIN-SHIP-O-NO TO ITE-O-NO
+           MOVE SYSIN-SHIP-P-NO TO ITE-P-NO
+           MOVE SYSIN-SHIP-QTY  TO WS-REQ-QTY.
+
+      ***************************************
+      * OUVERTURE/FERMETURE DU COMPTEUR     *
+      * D'EXPEDITIONS                       *
+      ***************************************
+       OPEN-FILE-SHPCTR.
+           OPEN I-O SHPCTR
+           IF WS-FS-CTR = '35'
+              OPEN OUTPUT SHPCTR
+              MOVE 'SHPNUM' TO CTR-KEY
+              MOVE 0        TO CTR-VALUE
+              WRITE SHPCTR-REC
+              CLOSE SHPCTR
+              OPEN I-O SHPCTR
+           END-IF
+           IF WS-FS-CTR NOT = '00'
+              DISPLAY 'ERR OPEN FSHPCTR, FS=' WS-FS-CTR
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-SHPCTR.
+           CLOSE SHPCTR.
+
+      ***************************************
+      * INCREMENT ET LECTURE DU PROCHAIN    *
+      * NUMERO D'EXPEDITION                 *
+      ***************************************
+       GET-NEXT-SHP-NO.
+           MOVE 'SHPNUM' TO CTR-KEY
+           READ SHPCTR KEY IS CTR-KEY
+           ADD 1 TO CTR-VALUE
+           REWRITE SHPCTR-REC
+           MOVE CTR-VALUE TO WS-SHP-NO.
+
+      ***************************************
+      * VERIFICATION QUE LA QUANTITE        *
+      * EXPEDIEE NE DEPASSE PAS CE QUI      *
+      * RESTE A EXPEDIER SUR LA LIGNE DE    *
+      * COMMANDE (QUANTITY - SHIPPED_QTY)   *
+      ***************************************
+       VALIDATE-SHIP-QTY.
+           MOVE 'N' TO WS-SHIP-OK
+           EXEC SQL
+              SELECT QUANTITY, SHIPPED_QTY
+                INTO :ITE-QUANTITY, :ITE-SHIPPED-QTY
+                FROM ITEMS
+               WHERE O_NO = :ITE-O-NO
+                 AND P_NO = :ITE-P-NO
+           END-EXEC
+           IF SQLCODE = ZERO
+              IF (ITE-SHIPPED-QTY + WS-REQ-QTY) <= ITE-QUANTITY
+                 MOVE 'Y' TO WS-SHIP-OK
+              END-IF
+           ELSE
+              DISPLAY 'LIGNE DE COMMANDE INTROUVABLE'
+           END-IF.
+
+      ***************************************
+      * ENREGISTREMENT DE LA LIGNE          *
+      * D'EXPEDITION DANS SHIPMENTS         *
+      ***************************************
+       RECORD-SHIPMENT.
+           MOVE WS-SHP-NO       TO SHP-SHP-NO
+           MOVE ITE-O-NO        TO SHP-O-NO
+           MOVE ITE-P-NO        TO SHP-P-NO
+           MOVE SYSIN-SHIP-DATE TO SHP-SHIP-DATE
+           MOVE WS-REQ-QTY      TO SHP-QUANTITY
+           EXEC SQL
+              INSERT INTO SHIPMENTS (SHP_NO, O_NO, P_NO, SHIP_DATE,
+                     QUANTITY)
+              VALUES (:SHP-SHP-NO, :SHP-O-NO, :SHP-P-NO,
+                      :SHP-SHIP-DATE, :SHP-QUANTITY)
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+      ***************************************
+      * CUMUL DE LA QUANTITE DEJA EXPEDIEE  *
+      * SUR LA LIGNE DE COMMANDE            *
+      ***************************************
+       UPDATE-SHIPPED-QTY.
+           EXEC SQL
+              UPDATE ITEMS
+                 SET SHIPPED_QTY = SHIPPED_QTY + :WS-REQ-QTY
+               WHERE O_NO = :ITE-O-NO
+                 AND P_NO = :ITE-P-NO
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+      ***************************************
+      * LA LIGNE EST-ELLE MAINTENANT         *
+      * EXPEDIEE EN TOTALITE OU RESTE-T-IL   *
+      * UN SOLDE A EXPEDIER (EXPEDITION      *
+      * FRACTIONNEE EN COURS) ?              *
+      ***************************************
+       REPORT-SHIP-STATUS.
+           COMPUTE WS-REMAIN-QTY =
+                   ITE-QUANTITY - ITE-SHIPPED-QTY - WS-REQ-QTY
+           IF WS-REMAIN-QTY = ZERO
+              MOVE 'EXPEDITION ENREGISTREE - COMMANDE COMPLETE'
+                TO WS-RESULT-MESS
+           ELSE
+              MOVE WS-REMAIN-QTY TO E-REMAIN-QTY
+              MOVE SPACES TO WS-RESULT-MESS
+              STRING
+                   'EXPEDITION PARTIELLE ENREGISTREE - RESTANT : '
+                     DELIMITED BY SIZE
+                   E-REMAIN-QTY DELIMITED BY SIZE
+              INTO WS-RESULT-MESS
+           END-IF.
+
+      ***************************************
+      * CONTROLE DU CODE RETOUR SQL         *
+      ***************************************
+       TEST-SQLCODE.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 CONTINUE
+              WHEN SQLCODE > 0
+                 DISPLAY 'WARNING : ', SQLCODE
+              WHEN SQLCODE < ZERO
+                 PERFORM ABEND-PROG
+           END-EVALUATE.
+
+      ***************************************
+      * ABEND-PROG                          *
+      ***************************************
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
