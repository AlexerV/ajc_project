@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CUSTSTMT.
+      **********************************************
+      * RELEVE DE COMPTE CLIENT : REGROUPE TOUTES   *
+      * LES FACTURES (INVOICES) D'UN CLIENT SUR LA  *
+      * PERIODE DEMANDEE, AVEC LE SOLDE COURANT.    *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT STMT ASSIGN TO FSTMT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD STMT.
+       01 STMT-ENR     PIC X(78).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE CUS
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE INV
+           END-EXEC
+
+      *--------------------------------------------------------------
+      *  PARAMETRE SYSIN
+      *  COL 1-5   : NO CLIENT (OBLIGATOIRE)
+      *  COL 6-15  : DATE DEBUT (BLANC = PAS DE BORNE)
+      *  COL 16-25 : DATE FIN   (BLANC = PAS DE BORNE)
+      *--------------------------------------------------------------
+       01  WS-PARM-CARD.
+           05 WS-PARM-C-NO          PIC X(5).
+           05 WS-PARM-DATE-FROM     PIC X(10).
+           05 WS-PARM-DATE-TO       PIC X(10).
+
+       01  WS-SEL-DATE-FROM         PIC X(10) VALUE SPACES.
+       01  WS-SEL-DATE-TO           PIC X(10) VALUE SPACES.
+
+           EXEC SQL
+                DECLARE CINV CURSOR
+                FOR
+                SELECT INV_NO, O_NO, C_NO, INV_DATE, TOTAL
+                FROM INVOICES
+                WHERE C_NO = :WS-PARM-C-NO
+                AND (:WS-SEL-DATE-FROM = SPACES
+                     OR INV_DATE >= :WS-SEL-DATE-FROM)
+                AND (:WS-SEL-DATE-TO = SPACES
+                     OR INV_DATE <= :WS-SEL-DATE-TO)
+                ORDER BY INV_DATE
+           END-EXEC
+
+       77 WS-FS             PIC XX.
+       77 WS-INVOICE-COUNT  PIC 9(5) VALUE ZERO.
+       77 WS-SUM-TOTAL      PIC S9(9)V99 VALUE ZERO.
+       01 WS-LINE           PIC X(78).
+       01 E-O-NO            PIC ZZZ9.
+       01 E-TOTAL           PIC Z(6)9,99.
+       01 E-SUM-TOTAL       PIC Z(6)9,99.
+       01 E-BALANCE         PIC Z(6)9,99.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'CUSTSTMT'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - RELEVE DE COMPTE CLIENT'.
+
+       PROCEDURE DIVISION.
+            PERFORM READ-PARM
+            PERFORM GET-CUSTOMER
+            PERFORM OPEN-FILE-STMT
+            PERFORM WRITE-STMT-HEADER
+            PERFORM OPEN-INVOICES
+            PERFORM FETCH-INVOICE
+            PERFORM UNTIL SQLCODE = +100
+                PERFORM WRITE-STMT-LINE
+                ADD 1           TO WS-INVOICE-COUNT
+                ADD INV-TOTAL   TO WS-SUM-TOTAL
+                PERFORM FETCH-INVOICE
+            END-PERFORM
+            PERFORM CLOSE-INVOICES
+            PERFORM WRITE-STMT-FOOTER
+            PERFORM CLOSE-FILE-STMT
+            GOBACK.
+
+       READ-PARM.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           MOVE WS-PARM-DATE-FROM TO WS-SEL-DATE-FROM
+           MOVE WS-PARM-DATE-TO   TO WS-SEL-DATE-TO.
+
+       GET-CUSTOMER.
+           MOVE WS-PARM-C-NO TO CUS-C-NO
+           EXEC SQL
+              SELECT COMPANY, ADDRESS, CITY, STATE, ZIP, PHONE,
+                     BALANCE
+                INTO :CUS-COMPANY, :CUS-ADDRESS, :CUS-CITY,
+                     :CUS-STATE, :CUS-ZIP, :CUS-PHONE, :CUS-BALANCE
+                FROM CUSTOMERS
+               WHERE C_NO = :CUS-C-NO
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+       OPEN-FILE-STMT.
+           OPEN OUTPUT STMT
+           IF WS-FS NOT = '00'
+              DISPLAY 'ERR OPEN STMT, FS=' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-STMT.
+           CLOSE STMT.
+
+       OPEN-INVOICES.
+           EXEC SQL
+              OPEN CINV
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+       CLOSE-INVOICES.
+           EXEC SQL
+              CLOSE CINV
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+       FETCH-INVOICE.
+           EXEC SQL
+              FETCH CINV
+              INTO :INV-INV-NO, :INV-O-NO, :INV-C-NO, :INV-DATE,
+                   :INV-TOTAL
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+       WRITE-STMT-LINE-TO-FILE.
+           WRITE STMT-ENR
+           IF WS-FS NOT = '00'
+              DISPLAY 'ERR WRITE STMT, FS=' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+       WRITE-STMT-HEADER.
+           MOVE SPACES TO STMT-ENR
+           MOVE '================================================'
+                TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE
+           MOVE SPACES TO WS-LINE
+           STRING
+                'STATEMENT FOR : ' DELIMITED BY SIZE
+                CUS-COMPANY-TEXT (1:CUS-COMPANY-LEN) DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE
+           MOVE SPACES TO WS-LINE
+           STRING
+                'CUSTOMER NO    : ' DELIMITED BY SIZE
+                WS-PARM-C-NO        DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE
+           MOVE '================================================'
+                TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE
+           MOVE 'INVOICE NO   ORDER NO   DATE         AMOUNT'
+                TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE.
+
+       WRITE-STMT-LINE.
+           MOVE INV-O-NO  TO E-O-NO
+           MOVE INV-TOTAL TO E-TOTAL
+           MOVE SPACES TO WS-LINE
+           STRING
+                INV-INV-NO  DELIMITED BY SIZE
+                '   '       DELIMITED BY SIZE
+                E-O-NO      DELIMITED BY SIZE
+                '   '       DELIMITED BY SIZE
+                INV-DATE    DELIMITED BY SIZE
+                '   '       DELIMITED BY SIZE
+                E-TOTAL     DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE.
+
+       WRITE-STMT-FOOTER.
+           MOVE '================================================'
+                TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE
+           MOVE SPACES TO WS-LINE
+           STRING
+                'INVOICES ON STATEMENT : ' DELIMITED BY SIZE
+                WS-INVOICE-COUNT           DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE
+           MOVE WS-SUM-TOTAL TO E-SUM-TOTAL
+           MOVE CUS-BALANCE  TO E-BALANCE
+           MOVE SPACES TO WS-LINE
+           STRING
+                'TOTAL ON STATEMENT     : ' DELIMITED BY SIZE
+                E-SUM-TOTAL                DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE
+           MOVE SPACES TO WS-LINE
+           STRING
+                'CURRENT CUSTOMER BALANCE : ' DELIMITED BY SIZE
+                E-BALANCE                    DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO STMT-ENR
+           PERFORM WRITE-STMT-LINE-TO-FILE.
+
+       TEST-SQLCODE.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 CONTINUE
+              WHEN SQLCODE > 0
+                 IF SQLCODE = +100
+                    CONTINUE
+                 ELSE
+                    DISPLAY 'WARNING : ' SQLCODE
+                 END-IF
+              WHEN SQLCODE < ZERO
+                 PERFORM ABEND-PROG
+           END-EVALUATE.
+
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE : ' SQLCODE
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
