@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COMMRPT.
+      **********************************************
+      * RAPPORT DES COMMISSIONS PAR VENDEUR,        *
+      * CALCULE A PARTIR DU FICHIER D'EXTRACTION.   *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EXT ASSIGN TO EXTRACT
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT RPT ASSIGN TO FCOMRPT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXT.
+       COPY FEXTRACT.
+       FD RPT.
+       01 RPT-ENR       PIC X(78).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS            PIC XX.
+       01 FF-EXT           PIC 9        VALUE ZERO.
+       01 WS-LINE          PIC X(78).
+
+      ***************************************
+      * VARIABLES CALCUL                    *
+      ***************************************
+       01 WS-EMP-COM       PIC V99      VALUE ZERO.
+       01 WS-LINE-PRICE    PIC S9(9)V99 VALUE ZERO.
+       01 WS-SUB-TOTAL     PIC S9(9)V99 VALUE ZERO.
+       01 WS-COM-VALUE     PIC S9(9)V99 VALUE ZERO.
+
+      ***************************************
+      * TABLE DES COMMISSIONS PAR VENDEUR   *
+      ***************************************
+       01 WS-EMP-TABLE.
+          05 WS-EMP-ENTRY OCCURS 50 TIMES.
+             10 WST-E-NO          PIC S9(2)V USAGE COMP-3.
+             10 WST-LNAME         PIC X(20).
+             10 WST-FNAME         PIC X(20).
+             10 WST-ORDER-COUNT   PIC 9(5)     VALUE ZERO.
+             10 WST-SALES-TOTAL   PIC S9(9)V99 VALUE ZERO.
+             10 WST-COM-TOTAL     PIC S9(9)V99 VALUE ZERO.
+       77 WS-EMP-COUNT       PIC 99 VALUE ZERO.
+       77 WS-EMP-FOUND-IDX   PIC 99 VALUE ZERO.
+      ***************************************
+      * INDEX PARCOURS TABLEAU               *
+      ***************************************
+       01 WS-IDX            PIC 99       VALUE ZERO.
+
+      ***************************************
+      * RESUME DE LOT                       *
+      ***************************************
+       77 WS-ORDER-COUNT    PIC 9(7) VALUE ZERO.
+       77 WS-SUM-COM-VALUE  PIC S9(9)V99 VALUE ZERO.
+
+      ***************************************
+      * VARIABLES AFFICHAGE                 *
+      ***************************************
+       01 E-ORDER-COUNT     PIC Z(4)9.
+       01 E-SALES-TOTAL     PIC Z(7)9,99.
+       01 E-COM-TOTAL       PIC Z(7)9,99.
+       01 E-SUM-COM-VALUE   PIC Z(7)9,99.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'COMMRPT'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - RAPPORT COMMISSIONS'.
+
+       PROCEDURE DIVISION.
+            PERFORM OPEN-FILE-EXT
+            PERFORM OPEN-FILE-RPT
+            PERFORM READ-FILE-EXT
+            PERFORM UNTIL FF-EXT = 1
+               PERFORM PROCESS-ORDER
+            END-PERFORM
+            PERFORM CLOSE-FILE-EXT
+            PERFORM WRITE-REPORT-HEADER
+            PERFORM WRITE-REPORT-BODY
+            PERFORM WRITE-REPORT-FOOTER
+            PERFORM CLOSE-FILE-RPT
+            DISPLAY 'COMMANDES TRAITEES  : ' WS-ORDER-COUNT
+            DISPLAY 'VENDEURS             : ' WS-EMP-COUNT
+            DISPLAY 'SOMME COMMISSIONS   : ' WS-SUM-COM-VALUE
+            GOBACK.
+
+      ***************************************
+      * OUVERTURE / FERMETURE DES FICHIERS  *
+      ***************************************
+       OPEN-FILE-EXT.
+           OPEN INPUT EXT.
+
+       CLOSE-FILE-EXT.
+           CLOSE EXT.
+
+       OPEN-FILE-RPT.
+           OPEN OUTPUT RPT
+           IF WS-FS NOT = '00'
+              DISPLAY 'ERR OPEN FCOMRPT, FS=' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-RPT.
+           CLOSE RPT.
+
+      ***************************************
+      * LECTURE DU FICHIER EXTRACTION       *
+      ***************************************
+       READ-FILE-EXT.
+           READ EXT AT END
+               MOVE 1 TO FF-EXT
+           END-READ.
+
+      ***************************************
+      * TRAITEMENT D'UNE COMMANDE : ON      *
+      * RECALCULE LE SOUS-TOTAL PUIS LA     *
+      * COMMISSION, ET ON L'ACCUMULE        *
+      * DANS LA TABLE DU VENDEUR CONCERNE   *
+      ***************************************
+       PROCESS-ORDER.
+           MOVE ZERO TO WS-SUB-TOTAL
+           MOVE EEMP-COM  TO WS-EMP-COM
+           PERFORM FIND-OR-ADD-EMP
+           PERFORM READ-FILE-EXT
+           PERFORM UNTIL FF-EXT = 1 OR TYPE-ENR NOT = 'PRO'
+              COMPUTE WS-LINE-PRICE = EPRO-PRICE * EITE-QUANTITY
+              ADD WS-LINE-PRICE TO WS-SUB-TOTAL
+              PERFORM READ-FILE-EXT
+           END-PERFORM
+           COMPUTE WS-COM-VALUE = WS-SUB-TOTAL * WS-EMP-COM
+           ADD 1            TO WST-ORDER-COUNT (WS-EMP-FOUND-IDX)
+           ADD WS-SUB-TOTAL TO WST-SALES-TOTAL (WS-EMP-FOUND-IDX)
+           ADD WS-COM-VALUE TO WST-COM-TOTAL   (WS-EMP-FOUND-IDX)
+           ADD 1            TO WS-ORDER-COUNT
+           ADD WS-COM-VALUE TO WS-SUM-COM-VALUE.
+
+      ***************************************
+      * RECHERCHE DU VENDEUR DANS LA TABLE, *
+      * CREATION D'UNE NOUVELLE ENTREE SI   *
+      * ABSENT                              *
+      ***************************************
+       FIND-OR-ADD-EMP.
+           MOVE ZERO TO WS-EMP-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-EMP-COUNT
+              IF WST-E-NO (WS-IDX) = EEMP-E-NO
+                 MOVE WS-IDX TO WS-EMP-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-EMP-FOUND-IDX = ZERO
+              ADD 1 TO WS-EMP-COUNT
+              MOVE WS-EMP-COUNT TO WS-EMP-FOUND-IDX
+              MOVE EEMP-E-NO  TO WST-E-NO    (WS-EMP-FOUND-IDX)
+              MOVE EEMP-LNAME TO WST-LNAME   (WS-EMP-FOUND-IDX)
+              MOVE EEMP-FNAME TO WST-FNAME   (WS-EMP-FOUND-IDX)
+           END-IF.
+
+      ***************************************
+      * ECRITURE DU RAPPORT                 *
+      ***************************************
+       WRITE-LINE-TO-RPT.
+           WRITE RPT-ENR
+           IF WS-FS NOT = '00'
+              DISPLAY 'ERR WRITE FCOMRPT, FS=' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-ENR
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'RAPPORT DES COMMISSIONS PAR VENDEUR' TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'VENDEUR               COMMANDES  VENTES     COMMISS'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       WRITE-REPORT-BODY.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-EMP-COUNT
+              MOVE WST-ORDER-COUNT (WS-IDX) TO E-ORDER-COUNT
+              MOVE WST-SALES-TOTAL (WS-IDX) TO E-SALES-TOTAL
+              MOVE WST-COM-TOTAL   (WS-IDX) TO E-COM-TOTAL
+              MOVE SPACES TO WS-LINE
+              STRING
+                   WST-LNAME (WS-IDX) DELIMITED BY SPACE
+                   ' '                DELIMITED BY SIZE
+                   WST-FNAME (WS-IDX) DELIMITED BY SPACE
+                   '   '              DELIMITED BY SIZE
+                   E-ORDER-COUNT      DELIMITED BY SIZE
+                   '   '              DELIMITED BY SIZE
+                   E-SALES-TOTAL      DELIMITED BY SIZE
+                   '   '              DELIMITED BY SIZE
+                   E-COM-TOTAL        DELIMITED BY SIZE
+              INTO WS-LINE
+              MOVE WS-LINE TO RPT-ENR
+              PERFORM WRITE-LINE-TO-RPT
+           END-PERFORM.
+
+       WRITE-REPORT-FOOTER.
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE WS-SUM-COM-VALUE TO E-SUM-COM-VALUE
+           MOVE SPACES TO WS-LINE
+           STRING
+                'TOTAL COMMISSIONS : ' DELIMITED BY SIZE
+                E-SUM-COM-VALUE        DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+      ***************************************
+      * ABEND-PROG                          *
+      ***************************************
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
