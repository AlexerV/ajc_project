@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TOPPROD.
+      **********************************************
+      * RAPPORT DES MEILLEURES VENTES (TOP N),      *
+      * CALCULE A PARTIR DU FICHIER D'EXTRACTION.   *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EXT ASSIGN TO EXTRACT
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT RPT ASSIGN TO FTOPPROD
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXT.
+       COPY FEXTRACT.
+       FD RPT.
+       01 RPT-ENR       PIC X(78).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS            PIC XX.
+       01 FF-EXT           PIC 9        VALUE ZERO.
+       01 WS-LINE          PIC X(78).
+
+      *--------------------------------------------------------------
+      *  PARAMETRE SYSIN
+      *  COL 1-2 : NOMBRE DE PRODUITS A AFFICHER (BLANC = 10)
+      *--------------------------------------------------------------
+       01  WS-PARM-CARD.
+           05 WS-PARM-TOP-N      PIC 9(2).
+           05 FILLER             PIC X(18).
+       77 WS-TOP-N                PIC 9(2) VALUE 10.
+
+      ***************************************
+      * VARIABLES CALCUL                    *
+      ***************************************
+       01 WS-LINE-PRICE    PIC S9(9)V99 VALUE ZERO.
+
+      ***************************************
+      * TABLE DES VENTES PAR PRODUIT        *
+      ***************************************
+       01 WS-PRO-TABLE.
+          05 WS-PRO-ENTRY OCCURS 200 TIMES.
+             10 WST-P-NO            PIC X(4).
+             10 WST-DESCRIPTION     PIC X(30).
+             10 WST-QTY-SOLD        PIC 9(7)     VALUE ZERO.
+             10 WST-REVENUE         PIC S9(9)V99 VALUE ZERO.
+       01 WS-PRO-TABLE-ARRAY REDEFINES WS-PRO-TABLE.
+          05 WS-PRO-ROW OCCURS 200 TIMES PIC X(46).
+       77 WS-PRO-COUNT       PIC 9(4) VALUE ZERO.
+       77 WS-PRO-FOUND-IDX   PIC 9(4) VALUE ZERO.
+      ***************************************
+      * INDEX PARCOURS TABLEAU / TRI         *
+      ***************************************
+       01 WS-IDX             PIC 9(4)       VALUE ZERO.
+       01 WS-IDX2            PIC 9(4)       VALUE ZERO.
+       01 WS-SWAP-ENTRY      PIC X(46).
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'TOPPROD'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - TOP PRODUITS'.
+
+      ***************************************
+      * RESUME DE LOT                       *
+      ***************************************
+       77 WS-ORDER-COUNT    PIC 9(7) VALUE ZERO.
+
+      ***************************************
+      * VARIABLES AFFICHAGE                 *
+      ***************************************
+       01 E-RANK            PIC Z9.
+       01 E-QTY-SOLD         PIC Z(6)9.
+       01 E-REVENUE          PIC Z(7)9,99.
+
+       PROCEDURE DIVISION.
+            PERFORM READ-PARM
+            PERFORM OPEN-FILE-EXT
+            PERFORM OPEN-FILE-RPT
+            PERFORM READ-FILE-EXT
+            PERFORM UNTIL FF-EXT = 1
+               PERFORM PROCESS-ORDER
+            END-PERFORM
+            PERFORM CLOSE-FILE-EXT
+            PERFORM SORT-PRO-TABLE
+            PERFORM WRITE-REPORT-HEADER
+            PERFORM WRITE-REPORT-BODY
+            PERFORM CLOSE-FILE-RPT
+            DISPLAY 'COMMANDES TRAITEES  : ' WS-ORDER-COUNT
+            DISPLAY 'PRODUITS DISTINCTS  : ' WS-PRO-COUNT
+            GOBACK.
+
+       READ-PARM.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           IF WS-PARM-TOP-N IS NUMERIC AND WS-PARM-TOP-N > ZERO
+              MOVE WS-PARM-TOP-N TO WS-TOP-N
+           END-IF.
+
+      ***************************************
+      * OUVERTURE / FERMETURE DES FICHIERS  *
+      ***************************************
+       OPEN-FILE-EXT.
+           OPEN INPUT EXT.
+
+       CLOSE-FILE-EXT.
+           CLOSE EXT.
+
+       OPEN-FILE-RPT.
+           OPEN OUTPUT RPT
+           IF WS-FS NOT = '00'
+              DISPLAY 'ERR OPEN FTOPPROD, FS=' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-RPT.
+           CLOSE RPT.
+
+      ***************************************
+      * LECTURE DU FICHIER EXTRACTION       *
+      ***************************************
+       READ-FILE-EXT.
+           READ EXT AT END
+               MOVE 1 TO FF-EXT
+           END-READ.
+
+      ***************************************
+      * TRAITEMENT D'UNE COMMANDE : ON      *
+      * ACCUMULE LES QUANTITES ET LE        *
+      * CHIFFRE D'AFFAIRES PAR PRODUIT      *
+      ***************************************
+       PROCESS-ORDER.
+           PERFORM READ-FILE-EXT
+           PERFORM UNTIL FF-EXT = 1 OR TYPE-ENR NOT = 'PRO'
+              COMPUTE WS-LINE-PRICE = EPRO-PRICE * EITE-QUANTITY
+              PERFORM FIND-OR-ADD-PRO
+              ADD EITE-QUANTITY TO WST-QTY-SOLD (WS-PRO-FOUND-IDX)
+              ADD WS-LINE-PRICE TO WST-REVENUE  (WS-PRO-FOUND-IDX)
+              PERFORM READ-FILE-EXT
+           END-PERFORM
+           ADD 1 TO WS-ORDER-COUNT.
+
+      ***************************************
+      * RECHERCHE DU PRODUIT DANS LA TABLE, *
+      * CREATION D'UNE NOUVELLE ENTREE SI   *
+      * ABSENT                              *
+      ***************************************
+       FIND-OR-ADD-PRO.
+           MOVE ZERO TO WS-PRO-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PRO-COUNT
+              IF WST-P-NO (WS-IDX) = EPRO-P-NO
+                 MOVE WS-IDX TO WS-PRO-FOUND-IDX
+              END-IF
+           END-PERFORM
+           IF WS-PRO-FOUND-IDX = ZERO
+              ADD 1 TO WS-PRO-COUNT
+              MOVE WS-PRO-COUNT TO WS-PRO-FOUND-IDX
+              MOVE EPRO-P-NO    TO WST-P-NO (WS-PRO-FOUND-IDX)
+              MOVE EPRO-DESCRIPTION
+                TO WST-DESCRIPTION (WS-PRO-FOUND-IDX)
+           END-IF.
+
+      ***************************************
+      * TRI A BULLES DE LA TABLE PAR        *
+      * QUANTITE VENDUE DECROISSANTE        *
+      ***************************************
+       SORT-PRO-TABLE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX >= WS-PRO-COUNT
+              PERFORM VARYING WS-IDX2 FROM 1 BY 1
+                      UNTIL WS-IDX2 > WS-PRO-COUNT - WS-IDX
+                 IF WST-QTY-SOLD (WS-IDX2) < WST-QTY-SOLD (WS-IDX2 + 1)
+                    MOVE WS-PRO-ROW (WS-IDX2)     TO WS-SWAP-ENTRY
+                    MOVE WS-PRO-ROW (WS-IDX2 + 1)
+                      TO WS-PRO-ROW (WS-IDX2)
+                    MOVE WS-SWAP-ENTRY
+                      TO WS-PRO-ROW (WS-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+      ***************************************
+      * ECRITURE DU RAPPORT                 *
+      ***************************************
+       WRITE-LINE-TO-RPT.
+           WRITE RPT-ENR
+           IF WS-FS NOT = '00'
+              DISPLAY 'ERR WRITE FTOPPROD, FS=' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-ENR
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'TOP ' DELIMITED BY SIZE
+                WS-TOP-N DELIMITED BY SIZE
+                ' DES MEILLEURES VENTES' DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'RANG  P_NO  DESCRIPTION              QUANTITE  VENTES'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       WRITE-REPORT-BODY.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PRO-COUNT OR WS-IDX > WS-TOP-N
+              MOVE WS-IDX TO E-RANK
+              MOVE WST-QTY-SOLD (WS-IDX) TO E-QTY-SOLD
+              MOVE WST-REVENUE  (WS-IDX) TO E-REVENUE
+              MOVE SPACES TO WS-LINE
+              STRING
+                   E-RANK                  DELIMITED BY SIZE
+                   '    '                  DELIMITED BY SIZE
+                   WST-P-NO (WS-IDX)       DELIMITED BY SIZE
+                   '   '                   DELIMITED BY SIZE
+                   WST-DESCRIPTION (WS-IDX) DELIMITED BY SIZE
+                   '   '                   DELIMITED BY SIZE
+                   E-QTY-SOLD              DELIMITED BY SIZE
+                   '   '                   DELIMITED BY SIZE
+                   E-REVENUE               DELIMITED BY SIZE
+              INTO WS-LINE
+              MOVE WS-LINE TO RPT-ENR
+              PERFORM WRITE-LINE-TO-RPT
+           END-PERFORM.
+
+      ***************************************
+      * ABEND-PROG                          *
+      ***************************************
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
