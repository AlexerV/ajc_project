@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    INVAPPR.
+      **********************************************
+      * CONTROLE MAKER-CHECKER DU LOT DE FACTURA-   *
+      * TION : LE MAKER MET LE LOT EN ATTENTE       *
+      * (ACTION 'S'), LE CHECKER - UN UTILISATEUR    *
+      * DIFFERENT DU MAKER - L'APPROUVE ('A') OU LE *
+      * REJETTE ('R'). CREAFACT NE PEUT IMPRIMER    *
+      * LES FACTURES D'UN LOT QUE S'IL EST APPROUVE.*
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT APPR ASSIGN TO FINVAPPR
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS APPR-KEY
+            FILE STATUS IS WS-FS-APPR.
+            SELECT OPTIONAL EXT ASSIGN TO EXTRACT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-EXT.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD APPR.
+       COPY APPRCTL.
+       FD EXT.
+       COPY FEXTRACT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-APPR       PIC XX.
+       77 WS-FS-EXT         PIC XX.
+       77 FF-EXT             PIC 9        VALUE ZERO.
+
+      ***************************************
+      * TOTAUX DU LOT CALCULES A L'ETAPE    *
+      * 'S' A PARTIR DE L'EXTRACTION - VOIR *
+      * APPRCTL.CPY. LE TAUX DE TVA EST LU  *
+      * EN 2E CARTE SYSIN, A DEFAUT SUR     *
+      * L'ENSEMBLE DU LOT (PAS DE DETAIL    *
+      * PAR ETAT, CONTRAIREMENT A CREAFACT) *
+      ***************************************
+       77 WS-ST-RATE          PIC 9V999 VALUE 0.
+       77 WS-STAGE-SUB-TOTAL  PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+       77 WS-STAGE-ST-VALUE   PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+       77 WS-STAGE-TOTAL      PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+       77 WS-LINE-PRICE       PIC S9(9)V99 USAGE COMP-3 VALUE 0.
+
+      *--------------------------------------------------------------
+      *  PARAMETRE SYSIN
+      *  COL 1-8  : DATE DU LOT (YYYYMMDD)
+      *  COL 9    : ACTION (S=STAGE PAR LE MAKER, A=APPROUVE PAR LE
+      *             CHECKER, R=REJETE PAR LE CHECKER)
+      *  COL 10-17: IDENTIFIANT DE L'UTILISATEUR
+      *--------------------------------------------------------------
+       01  WS-SYSIN-APPR.
+           05 SYSIN-APPR-KEY     PIC X(8).
+           05 SYSIN-APPR-ACTION  PIC X.
+           05 SYSIN-APPR-USERID  PIC X(8).
+           05 FILLER             PIC X(63).
+
+       77 WS-RESULT-MESS    PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+            ACCEPT WS-SYSIN-APPR FROM SYSIN
+            PERFORM OPEN-FILE-APPR
+            EVALUATE SYSIN-APPR-ACTION
+               WHEN 'S'
+                    PERFORM STAGE-BATCH
+               WHEN 'A'
+                    PERFORM APPROVE-BATCH
+               WHEN 'R'
+                    PERFORM REJECT-BATCH
+               WHEN OTHER
+                    MOVE 'ACTION SYSIN INVALIDE (S/A/R ATTENDU)'
+                      TO WS-RESULT-MESS
+            END-EVALUATE
+            DISPLAY WS-RESULT-MESS
+            PERFORM CLOSE-FILE-APPR
+            GOBACK.
+
+      ***************************************
+      * OUVERTURE / FERMETURE DU FICHIER DE *
+      * CONTROLE D'APPROBATION              *
+      ***************************************
+       OPEN-FILE-APPR.
+           OPEN I-O APPR
+           IF WS-FS-APPR = '35'
+              OPEN OUTPUT APPR
+              CLOSE APPR
+              OPEN I-O APPR
+           END-IF
+           IF WS-FS-APPR NOT = '00'
+              DISPLAY 'ERR OPEN FINVAPPR, FS=' WS-FS-APPR
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       CLOSE-FILE-APPR.
+           CLOSE APPR.
+
+      ***************************************
+      * LE MAKER DECLARE LE LOT PRET A ETRE *
+      * CONTROLE. ON (RE)PART TOUJOURS SUR  *
+      * UN STATUT EN ATTENTE.               *
+      ***************************************
+       STAGE-BATCH.
+           ACCEPT WS-ST-RATE FROM SYSIN
+           PERFORM COMPUTE-BATCH-TOTALS
+           MOVE SYSIN-APPR-KEY TO APPR-KEY
+           READ APPR KEY IS APPR-KEY
+              INVALID KEY
+                 MOVE SPACES        TO APPR-ENR
+                 MOVE SYSIN-APPR-KEY TO APPR-KEY
+                 MOVE SYSIN-APPR-USERID TO APPR-MAKER-ID
+                 MOVE SPACES         TO APPR-CHECKER-ID
+                 SET APPR-PENDING    TO TRUE
+                 MOVE WS-STAGE-SUB-TOTAL TO APPR-SUB-TOTAL
+                 MOVE WS-STAGE-ST-VALUE  TO APPR-ST-VALUE
+                 MOVE WS-STAGE-TOTAL     TO APPR-TOTAL
+                 WRITE APPR-ENR
+              NOT INVALID KEY
+                 MOVE SYSIN-APPR-USERID TO APPR-MAKER-ID
+                 MOVE SPACES         TO APPR-CHECKER-ID
+                 SET APPR-PENDING    TO TRUE
+                 MOVE WS-STAGE-SUB-TOTAL TO APPR-SUB-TOTAL
+                 MOVE WS-STAGE-ST-VALUE  TO APPR-ST-VALUE
+                 MOVE WS-STAGE-TOTAL     TO APPR-TOTAL
+                 REWRITE APPR-ENR
+           END-READ
+           MOVE 'LOT MIS EN ATTENTE DE CONTROLE' TO WS-RESULT-MESS
+           PERFORM DISPLAY-BATCH-TOTALS.
+
+      ***************************************
+      * CALCUL DES TOTAUX DU LOT A PARTIR   *
+      * DE L'EXTRACTION (FEXTRACT), POUR    *
+      * QUE LE CHECKER LES VOIE AVANT       *
+      * D'APPROUVER - MEME LOGIQUE QUE      *
+      * CREAFACT.WRITE-PAGE-FACTURE, SANS   *
+      * LE DETAIL DE TAUX PAR ETAT          *
+      ***************************************
+       COMPUTE-BATCH-TOTALS.
+           MOVE ZERO TO WS-STAGE-SUB-TOTAL WS-STAGE-ST-VALUE
+                         WS-STAGE-TOTAL
+           OPEN INPUT EXT
+           IF WS-FS-EXT = '35'
+              DISPLAY 'EXTRACTION INTROUVABLE - TOTAUX A ZERO'
+           ELSE
+              IF WS-FS-EXT NOT = '00'
+                 DISPLAY 'ERR OPEN EXTRACT, FS=' WS-FS-EXT
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              PERFORM READ-FILE-EXT
+              PERFORM UNTIL FF-EXT = 1
+                 IF TYPE-ENR = 'PRO'
+                    COMPUTE WS-LINE-PRICE = EPRO-PRICE
+                       * EITE-QUANTITY
+                    ADD WS-LINE-PRICE TO WS-STAGE-SUB-TOTAL
+                 END-IF
+                 PERFORM READ-FILE-EXT
+              END-PERFORM
+              CLOSE EXT
+              COMPUTE WS-STAGE-ST-VALUE =
+                      WS-STAGE-SUB-TOTAL * WS-ST-RATE
+              COMPUTE WS-STAGE-TOTAL =
+                      WS-STAGE-SUB-TOTAL + WS-STAGE-ST-VALUE
+           END-IF.
+
+       READ-FILE-EXT.
+           READ EXT
+              AT END MOVE 1 TO FF-EXT
+           END-READ.
+
+      ***************************************
+      * AFFICHAGE DES TOTAUX DU LOT COURANT *
+      * (CALCULES PAR LE MAKER OU DEJA      *
+      * ENREGISTRES DANS FINVAPPR)          *
+      ***************************************
+       DISPLAY-BATCH-TOTALS.
+           DISPLAY '  SOUS-TOTAL DU LOT : ' APPR-SUB-TOTAL
+           DISPLAY '  TAXES DU LOT      : ' APPR-ST-VALUE
+           DISPLAY '  TOTAL DU LOT      : ' APPR-TOTAL.
+
+      ***************************************
+      * LE CHECKER APPROUVE LE LOT. REFUSE  *
+      * SI LE LOT N'EST PAS EN ATTENTE, OU  *
+      * SI LE CHECKER EST LE MEME QUE LE    *
+      * MAKER (SEPARATION DES TACHES)       *
+      ***************************************
+       APPROVE-BATCH.
+           MOVE SYSIN-APPR-KEY TO APPR-KEY
+           READ APPR KEY IS APPR-KEY
+              INVALID KEY
+                 MOVE 'LOT INCONNU - DEMANDER AU MAKER DE LE CREER'
+                   TO WS-RESULT-MESS
+              NOT INVALID KEY
+                 PERFORM DISPLAY-BATCH-TOTALS
+                 EVALUATE TRUE
+                    WHEN NOT APPR-PENDING
+                       MOVE 'LOT NON EN ATTENTE - RIEN A APPROUVER'
+                         TO WS-RESULT-MESS
+                    WHEN SYSIN-APPR-USERID = APPR-MAKER-ID
+                       MOVE 'REFUSE - LE CHECKER DOIT ETRE DIFFERENT'
+                         TO WS-RESULT-MESS
+                    WHEN OTHER
+                       MOVE SYSIN-APPR-USERID TO APPR-CHECKER-ID
+                       SET APPR-APPROVED TO TRUE
+                       REWRITE APPR-ENR
+                       MOVE 'LOT APPROUVE' TO WS-RESULT-MESS
+                 END-EVALUATE
+           END-READ.
+
+      ***************************************
+      * LE CHECKER REJETTE LE LOT. REFUSE   *
+      * SI LE LOT N'EST PAS EN ATTENTE, OU  *
+      * SI LE CHECKER EST LE MEME QUE LE    *
+      * MAKER (SEPARATION DES TACHES)       *
+      ***************************************
+       REJECT-BATCH.
+           MOVE SYSIN-APPR-KEY TO APPR-KEY
+           READ APPR KEY IS APPR-KEY
+              INVALID KEY
+                 MOVE 'LOT INCONNU - DEMANDER AU MAKER DE LE CREER'
+                   TO WS-RESULT-MESS
+              NOT INVALID KEY
+                 PERFORM DISPLAY-BATCH-TOTALS
+                 EVALUATE TRUE
+                    WHEN NOT APPR-PENDING
+                       MOVE 'LOT NON EN ATTENTE - RIEN A REJETER'
+                         TO WS-RESULT-MESS
+                    WHEN SYSIN-APPR-USERID = APPR-MAKER-ID
+                       MOVE 'REFUSE - LE CHECKER DOIT ETRE DIFFERENT'
+                         TO WS-RESULT-MESS
+                    WHEN OTHER
+                       MOVE SYSIN-APPR-USERID TO APPR-CHECKER-ID
+                       SET APPR-REJECTED TO TRUE
+                       REWRITE APPR-ENR
+                       MOVE 'LOT REJETE' TO WS-RESULT-MESS
+                 END-EVALUATE
+           END-READ.
