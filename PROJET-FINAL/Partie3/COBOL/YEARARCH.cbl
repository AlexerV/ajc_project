@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    YEARARCH.
+      **********************************************
+      * ARCHIVAGE / PURGE DE FIN D'ANNEE DES        *
+      * FICHIERS EXTRACT (FEXTRACT) ET FACT (FFACT):*
+      * CHAQUE FICHIER EST D'ABORD COPIE INTEGRA-   *
+      * LEMENT SUR UN FICHIER D'ARCHIVE, PUIS VIDE  *
+      * (OPEN OUTPUT) POUR QUE EXTRACTP/CREAFACT     *
+      * REPARTENT A ZERO SUR LA NOUVELLE ANNEE      *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EXT ASSIGN TO EXTRACT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-EXT.
+            SELECT EXTARCH ASSIGN TO FEXTARC
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-EXTARCH.
+            SELECT FACT ASSIGN TO FFACT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-FACT.
+            SELECT FACTARCH ASSIGN TO FFACTARC
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-FACTARCH.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXT.
+       COPY FEXTRACT.
+       FD EXTARCH.
+       01 ARCH-ENR          PIC X(320).
+       FD FACT.
+       01 FACT-ENR          PIC X(78).
+       FD FACTARCH.
+       01 ARCH-FACT-ENR     PIC X(78).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-EXT         PIC XX.
+       77 WS-FS-EXTARCH     PIC XX.
+       77 WS-FS-FACT        PIC XX.
+       77 WS-FS-FACTARCH    PIC XX.
+       77 FF-EXT            PIC 9    VALUE ZERO.
+       77 FF-FACT           PIC 9    VALUE ZERO.
+       77 WS-EXT-COUNT      PIC 9(9) VALUE ZERO.
+       77 WS-FACT-COUNT     PIC 9(9) VALUE ZERO.
+
+      *--------------------------------------------------------------
+      *  PARAMETRE SYSIN : ANNEE ARCHIVEE (INFORMATIF, POUR LE       *
+      *  RAPPORT DE CONTROLE UNIQUEMENT)                             *
+      *--------------------------------------------------------------
+       01 WS-SYSIN-ARCH.
+          05 WS-ARCHIVE-YEAR   PIC 9(4).
+          05 FILLER            PIC X(76).
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'YEARARCH'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - ARCHIVAGE ANNUEL'.
+
+      ***************************************
+      * PROGRAMME PRINCIPAL                 *
+      ***************************************
+       PROCEDURE DIVISION.
+            ACCEPT WS-SYSIN-ARCH FROM SYSIN
+
+            PERFORM ARCHIVE-EXT
+            PERFORM PURGE-EXT
+            PERFORM ARCHIVE-FACT
+            PERFORM PURGE-FACT
+
+            PERFORM WRITE-ARCHIVE-SUMMARY
+            GOBACK.
+
+      ***************************************
+      * COPIE INTEGRALE DE EXTRACT VERS     *
+      * L'ARCHIVE FEXTARC                   *
+      ***************************************
+       ARCHIVE-EXT.
+            OPEN INPUT EXT
+            IF WS-FS-EXT NOT = ZERO
+               DISPLAY 'ERR OPEN EXTRACT : ' WS-FS-EXT
+               PERFORM ABEND-PROG
+            END-IF
+            OPEN OUTPUT EXTARCH
+            IF WS-FS-EXTARCH NOT = ZERO
+               DISPLAY 'ERR OPEN FEXTARC : ' WS-FS-EXTARCH
+               PERFORM ABEND-PROG
+            END-IF
+
+            READ EXT
+               AT END MOVE 1 TO FF-EXT
+            END-READ
+            PERFORM UNTIL FF-EXT = 1
+               MOVE ENR TO ARCH-ENR
+               WRITE ARCH-ENR
+               IF WS-FS-EXTARCH NOT = ZERO
+                  DISPLAY 'ERR WRITE FEXTARC : ' WS-FS-EXTARCH
+                  PERFORM ABEND-PROG
+               END-IF
+               ADD 1 TO WS-EXT-COUNT
+               READ EXT
+                  AT END MOVE 1 TO FF-EXT
+               END-READ
+            END-PERFORM
+
+            CLOSE EXT
+            CLOSE EXTARCH.
+
+      ***************************************
+      * PURGE DE EXTRACT (REOUVERTURE EN    *
+      * OUTPUT POUR LE VIDER)               *
+      ***************************************
+       PURGE-EXT.
+            OPEN OUTPUT EXT
+            IF WS-FS-EXT NOT = ZERO
+               DISPLAY 'ERR PURGE EXTRACT : ' WS-FS-EXT
+               PERFORM ABEND-PROG
+            END-IF
+            CLOSE EXT.
+
+      ***************************************
+      * COPIE INTEGRALE DE FFACT VERS       *
+      * L'ARCHIVE FFACTARC                  *
+      ***************************************
+       ARCHIVE-FACT.
+            OPEN INPUT FACT
+            IF WS-FS-FACT NOT = ZERO
+               DISPLAY 'ERR OPEN FFACT : ' WS-FS-FACT
+               PERFORM ABEND-PROG
+            END-IF
+            OPEN OUTPUT FACTARCH
+            IF WS-FS-FACTARCH NOT = ZERO
+               DISPLAY 'ERR OPEN FFACTARC : ' WS-FS-FACTARCH
+               PERFORM ABEND-PROG
+            END-IF
+
+            READ FACT
+               AT END MOVE 1 TO FF-FACT
+            END-READ
+            PERFORM UNTIL FF-FACT = 1
+               MOVE FACT-ENR TO ARCH-FACT-ENR
+               WRITE ARCH-FACT-ENR
+               IF WS-FS-FACTARCH NOT = ZERO
+                  DISPLAY 'ERR WRITE FFACTARC : ' WS-FS-FACTARCH
+                  PERFORM ABEND-PROG
+               END-IF
+               ADD 1 TO WS-FACT-COUNT
+               READ FACT
+                  AT END MOVE 1 TO FF-FACT
+               END-READ
+            END-PERFORM
+
+            CLOSE FACT
+            CLOSE FACTARCH.
+
+      ***************************************
+      * PURGE DE FFACT (REOUVERTURE EN      *
+      * OUTPUT POUR LE VIDER)               *
+      ***************************************
+       PURGE-FACT.
+            OPEN OUTPUT FACT
+            IF WS-FS-FACT NOT = ZERO
+               DISPLAY 'ERR PURGE FFACT : ' WS-FS-FACT
+               PERFORM ABEND-PROG
+            END-IF
+            CLOSE FACT.
+
+      ***************************************
+      * RAPPORT DE CONTROLE DE L'ARCHIVAGE  *
+      ***************************************
+       WRITE-ARCHIVE-SUMMARY.
+           DISPLAY '==============================================='
+           DISPLAY '  ARCHIVAGE / PURGE DE FIN D''ANNEE '
+                    WS-ARCHIVE-YEAR
+           DISPLAY '  ENREGISTREMENTS EXTRACT ARCHIVES : '
+                    WS-EXT-COUNT
+           DISPLAY '  LIGNES FACT ARCHIVEES            : '
+                    WS-FACT-COUNT
+           DISPLAY '  EXTRACT ET FFACT PURGES, PRETS POUR LA '
+           DISPLAY '  NOUVELLE ANNEE'
+           DISPLAY '==============================================='.
+
+      ***************************************
+      * ARRET ANORMAL DU PROGRAMME          *
+      ***************************************
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
