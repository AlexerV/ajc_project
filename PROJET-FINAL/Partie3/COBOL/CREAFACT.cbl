@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID     CREAFACT.
+       PROGRAM-ID.    CREAFACT.
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,6 +12,25 @@
             SELECT FACT ASSIGN TO FFACT
             ORGANIZATION IS SEQUENTIAL
             FILE STATUS IS WS-FS.
+            SELECT INVCTR ASSIGN TO FINVCTR
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CTR-KEY
+            FILE STATUS IS WS-FS-CTR.
+            SELECT APPR ASSIGN TO FINVAPPR
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS APPR-KEY
+            FILE STATUS IS WS-FS-APPR.
+            SELECT GLP ASSIGN TO FGLPOST
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-GLP.
+            SELECT EINV ASSIGN TO FEINVOICE
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-EINV.
+            SELECT STL ASSIGN TO FSETTLE
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-STL.
       **********************************************
        DATA DIVISION.
        FILE SECTION.
@@ -19,21 +38,135 @@
        01 FACT-ENR     PIC X(78).
        FD EXT.
        COPY FEXTRACT.
+       FD INVCTR.
+       01 INVCTR-REC.
+          05 CTR-KEY       PIC X(6).
+          05 CTR-VALUE     PIC 9(9).
+       FD APPR.
+       COPY APPRCTL.
+       FD GLP.
+       COPY GLPOST.
+       FD EINV.
+       COPY EINVOICE.
+       FD STL.
+       COPY SETTLE.
        WORKING-STORAGE SECTION.
       ***************************************
       * PARAMETRES SYSIN                    *
+      * COL 1-4  : TAUX DE TVA PAR DEFAUT   *
+      * COL 5    : MODE DATE (T=AUJOURD'HUI,*
+      *            AUTRE=DATE DE LA COMMANDE*
       ***************************************
        01 WS-SYSIN.
           05 WS-ST-RATE    PIC 9V999.
+          05 WS-DATE-MODE  PIC X.
+       77 WS-ST-RATE-DEFAULT PIC 9V999 VALUE 0.
+
+      ***************************************
+      * TABLE DES TAUX DE TVA PAR ETAT      *
+      * (CARTES SYSIN SUPPLEMENTAIRES,      *
+      *  TERMINEES PAR UNE CARTE '00' )     *
+      ***************************************
+       01 WS-STATE-RATES.
+          05 STATE-RATE-ENTRY OCCURS 50 TIMES.
+             10 SR-STATE      PIC XX.
+             10 SR-RATE       PIC 9V999.
+       01 WS-STATE-RATE-CARD.
+          05 SRC-STATE        PIC XX.
+          05 SRC-RATE         PIC 9V999.
+       77 WS-STATE-RATE-COUNT PIC 9(2) VALUE 0.
+       77 WS-SR-IDX           PIC 9(2) COMP VALUE 0.
+
+      ***************************************
+      * NUMEROTATION DES FACTURES           *
+      ***************************************
+       77 WS-FS-CTR        PIC XX.
+       77 WS-INVOICE-NO    PIC 9(9) VALUE 0.
+       77 WS-FS-GLP        PIC XX.
+
+      ***************************************
+      * CONTROLE MAKER-CHECKER : LE LOT DU  *
+      * JOUR DOIT AVOIR ETE APPROUVE PAR    *
+      * INVAPPR AVANT QUE LES FACTURES NE   *
+      * SOIENT IMPRIMEES                    *
+      ***************************************
+       77 WS-FS-APPR       PIC XX.
+       77 WS-BATCH-APPROVED PIC X VALUE 'N'.
+          88 BATCH-APPROVED VALUE 'Y'.
+
+      ***************************************
+      * RESUME DE LOT                       *
+      ***************************************
+       77 WS-INVOICE-COUNT PIC 9(7) VALUE 0.
+       77 WS-SUM-SUB-TOTAL PIC S9(9)V99 VALUE 0.
+       77 WS-SUM-ST-VALUE  PIC S9(9)V99 VALUE 0.
+       77 WS-SUM-COM-VALUE PIC S9(9)V99 VALUE 0.
+       77 WS-SUM-TOTAL     PIC S9(9)V99 VALUE 0.
+
+      ***************************************
+      * SAUT DE PAGE ET ENTETE DE SUITE     *
+      * SUR LES FACTURES LONGUES            *
+      ***************************************
+       77 WS-PROD-LINE-COUNT PIC 99 VALUE ZERO.
+       77 WS-LINES-PER-PAGE  PIC 99 VALUE 15.
+       01 WS-CONT-LINE       PIC X(78).
+
+      ***************************************
+      * EXTRACTION DE LA FACTURE ELECTRONIQUE*
+      * (PDF/MAIL) - BUFFERISATION DES       *
+      * LIGNES PRODUIT EN ATTENDANT LE TOTAL *
+      ***************************************
+       77 WS-FS-EINV          PIC XX.
+       77 WS-EINV-LINE-COUNT  PIC 9(3) VALUE ZERO.
+       77 WS-EINV-TOTAL-LINES PIC 9(7) VALUE ZERO.
+       01 WS-EINV-LINE-TABLE.
+          05 WS-EINV-LINE-ENTRY OCCURS 200 TIMES.
+             10 WSE-P-NO         PIC X(4).
+             10 WSE-DESCRIPTION  PIC X(30).
+             10 WSE-QUANTITY     PIC 9(3).
+             10 WSE-PRICE        PIC S9(3)V99.
+             10 WSE-LINE-TOTAL   PIC S9(9)V99.
+
+      ***************************************
+      * FICHIER DE REGLEMENT (SETTLEMENT)   *
+      ***************************************
+       77 WS-FS-STL           PIC XX.
+       77 WS-SETTLE-DUE-DAYS  PIC 9(3) VALUE 30.
+       77 WS-SETTLE-JULIAN    PIC 9(8).
+       01 WS-SETTLE-DATE-NUM.
+          05 WS-SETTLE-YYYY   PIC 9(4).
+          05 WS-SETTLE-MM     PIC 9(2).
+          05 WS-SETTLE-DD     PIC 9(2).
+       01 WS-SETTLE-DATE-INT REDEFINES WS-SETTLE-DATE-NUM PIC 9(8).
+
+      ***************************************
+      * REFORMATAGE DE LA DATE DE COMMANDE  *
+      * (YYYY-MM-DD) EN YYYYMMDD POUR LA    *
+      * PASSER EN INPUT-DATE A DATETEXT     *
+      ***************************************
+       01 WS-ORDDATE-NUM.
+          05 WS-ORDDATE-YYYY  PIC 9(4).
+          05 WS-ORDDATE-MM    PIC 9(2).
+          05 WS-ORDDATE-DD    PIC 9(2).
+       01 WS-ORDDATE-TXT REDEFINES WS-ORDDATE-NUM PIC X(8).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE CUS
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE INV
+           END-EXEC
       ***************************************
       * VARIABLE TRAITEMENT FICHIER         *
       ***************************************
        01 WS-FS            PIC XX.
        01 FF-EXT           PIC 9        VALUE ZERO.
       ***************************************
-      * GESTION ERREUR                      *
-      ***************************************
-       01 WS-ANO           PIC 99.
       ***************************************
       * INDEX PARCOURS TABLEAU              *
       ***************************************
@@ -42,6 +175,18 @@
       * VARIABLES CALCUL                    *
       ***************************************
        01 WS-EMP-COM       PIC V99      VALUE ZERO.
+      ***************************************
+      * SAUVEGARDE DES ZONES COMMANDE/CLIENT *
+      * DE ENR-ORDER - SANS CETTE SAUVEGARDE *
+      * ON LES PERDRAIT QUAND ON PASSERA AUX *
+      * ENREGISTREMENTS PRODUIT (ENR-PRODUCT *
+      * REDEFINIT LE MEME BUFFER ENR-GENERIC)*
+      ***************************************
+       77 WS-SAVED-O-NO    PIC S9(4)V   USAGE COMP-3.
+       77 WS-SAVED-O-DATE  PIC X(10).
+       77 WS-SAVED-C-NO    PIC X(5).
+       77 WS-SAVED-COMPANY PIC X(30).
+       77 WS-SAVED-EMAIL   PIC X(50).
        01 WS-LINE-PRICE    PIC S9(9)V99 VALUE ZERO.
        01 WS-SUB-TOTAL     PIC S9(9)V99 VALUE ZERO.
        01 WS-ST-VALUE      PIC S9(9)V99 VALUE ZERO.
@@ -54,12 +199,16 @@
        01 WS-DATE          PIC X(30).
        01 E-ST-RATE        PIC 99,9.
        01 E-COM-RATE       PIC 9,9.
+       01 E-SHP-NO         PIC Z(8)9.
+       01 E-SUB-TOTAL-SOFAR PIC Z(7)9,99.
       ***************************************
       * LIBELLE DE NUMERO DE COMMANDE       *
       ***************************************
        01 L-ORDER-TEXT.
           05 FILLER        PIC X(8)    VALUE 'Order N°'.
-          05 O-NO          PIC 9(3).
+          05 O-NO          PIC 9(4).
+          05 FILLER        PIC X(13)   VALUE '  Invoice N°'.
+          05 INV-NO        PIC 9(7).
       ***************************************
       * LIBELLE DE DATE DE COMMANDE         *
       ***************************************
@@ -78,6 +227,10 @@
           05 COM-RATE-VAL  PIC 9,9.
           05 FILLER        PIC XX       VALUE '%)'.
 
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'CREAFACT'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - IMPRESSION FACTURES'.
+
        COPY TEMPLFAC.
 
       ***************************************
@@ -85,23 +238,109 @@
       ***************************************
        PROCEDURE DIVISION.
             PERFORM GET-RATES
+            PERFORM CHECK-BATCH-APPROVAL
+            IF NOT BATCH-APPROVED
+               PERFORM WRITE-NOT-APPROVED-SUMMARY
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+            END-IF
             PERFORM OPEN-FILE-EXT
             PERFORM OPEN-FILE-FACT
+            PERFORM OPEN-FILE-INVCTR
+            PERFORM OPEN-FILE-GLP
+            PERFORM OPEN-FILE-EINV
+            PERFORM OPEN-FILE-STL
             PERFORM READ-FILE-EXT
             PERFORM UNTIL FF-EXT = 1
                PERFORM WRITE-PAGE-FACTURE
             END-PERFORM
             PERFORM CLOSE-FILE-EXT
             PERFORM CLOSE-FILE-FACT
+            PERFORM CLOSE-FILE-INVCTR
+            PERFORM CLOSE-FILE-GLP
+            PERFORM CLOSE-FILE-EINV
+            PERFORM CLOSE-FILE-STL
+            PERFORM WRITE-BATCH-SUMMARY
             GOBACK.
 
       ***************************************
-      * ON RECUPERE LA TVA EN SYSIN         *
+      * ON RECUPERE LA TVA PAR DEFAUT ET LE *
+      * MODE DATE EN SYSIN, PUIS LA TABLE   *
+      * DES TAUX PAR ETAT (CARTES '00' FIN) *
       ***************************************
        GET-RATES.
             ACCEPT WS-SYSIN FROM SYSIN
+            MOVE WS-ST-RATE TO WS-ST-RATE-DEFAULT
             COMPUTE E-ST-RATE = WS-ST-RATE * 100,0
-            DISPLAY WS-ST-RATE.
+            DISPLAY WS-ST-RATE
+
+            ACCEPT WS-STATE-RATE-CARD FROM SYSIN
+            PERFORM UNTIL SRC-STATE = '00'
+               ADD 1 TO WS-STATE-RATE-COUNT
+               MOVE SRC-STATE TO SR-STATE(WS-STATE-RATE-COUNT)
+               MOVE SRC-RATE  TO SR-RATE(WS-STATE-RATE-COUNT)
+               ACCEPT WS-STATE-RATE-CARD FROM SYSIN
+            END-PERFORM.
+
+      ***************************************
+      * TAUX DE TVA POUR L'ETAT DE LA       *
+      * COMMANDE EN COURS (A DEFAUT : TAUX  *
+      * GENERAL LU EN PREMIERE CARTE SYSIN) *
+      ***************************************
+       GET-STATE-RATE.
+           MOVE WS-ST-RATE-DEFAULT TO WS-ST-RATE
+           PERFORM VARYING WS-SR-IDX FROM 1 BY 1
+                   UNTIL WS-SR-IDX > WS-STATE-RATE-COUNT
+              IF SR-STATE(WS-SR-IDX) = ECUS-STATE
+                 MOVE SR-RATE(WS-SR-IDX) TO WS-ST-RATE
+              END-IF
+           END-PERFORM
+           COMPUTE E-ST-RATE = WS-ST-RATE * 100,0.
+
+      ***************************************
+      * CONTROLE MAKER-CHECKER : LE LOT DU  *
+      * JOUR (CLE = DATE SYSTEME YYYYMMDD)  *
+      * DOIT ETRE APPROUVE DANS FINVAPPR    *
+      * (VIA INVAPPR) AVANT D'IMPRIMER      *
+      ***************************************
+       CHECK-BATCH-APPROVAL.
+           MOVE 'N' TO WS-BATCH-APPROVED
+           ACCEPT APPR-KEY FROM DATE YYYYMMDD
+           OPEN INPUT APPR
+           IF WS-FS-APPR = '35'
+              DISPLAY 'FINVAPPR INTROUVABLE - LOT NON APPROUVE'
+           ELSE
+              IF WS-FS-APPR NOT = '00'
+                 DISPLAY 'ERR OPEN FINVAPPR, FS=' WS-FS-APPR
+                 PERFORM ABEND-PROG
+              END-IF
+              READ APPR KEY IS APPR-KEY
+                 INVALID KEY
+                    DISPLAY 'LOT NON APPROUVE POUR LA DATE '
+                             APPR-KEY
+                 NOT INVALID KEY
+                    IF APPR-APPROVED
+                       MOVE 'Y' TO WS-BATCH-APPROVED
+                    ELSE
+                       DISPLAY 'LOT NON APPROUVE (STATUT = '
+                                APPR-STATUS ') POUR LA DATE '
+                                APPR-KEY
+                    END-IF
+              END-READ
+              CLOSE APPR
+           END-IF.
+
+      ***************************************
+      * RAPPORT : AUCUNE FACTURE IMPRIMEE   *
+      * CAR LE LOT N'EST PAS APPROUVE       *
+      ***************************************
+       WRITE-NOT-APPROVED-SUMMARY.
+           DISPLAY '==============================================='
+           DISPLAY '  LOT DE FACTURATION NON APPROUVE'
+           DISPLAY '  AUCUNE FACTURE IMPRIMEE'
+           DISPLAY '  UTILISER INVAPPR POUR FAIRE APPROUVER LE LOT'
+           DISPLAY '  PAR UN CHECKER DIFFERENT DU MAKER'
+           DISPLAY '==============================================='.
 
       ***************************************
       * OUVERTURE DU FICHIER EXTRACTION     *
@@ -127,6 +366,308 @@
        CLOSE-FILE-FACT.
            CLOSE FACT.
 
+      ***************************************
+      * OUVERTURE DU COMPTEUR DE FACTURES   *
+      ***************************************
+       OPEN-FILE-INVCTR.
+           OPEN I-O INVCTR
+           IF WS-FS-CTR = '35'
+              OPEN OUTPUT INVCTR
+              MOVE 'INVNUM' TO CTR-KEY
+              MOVE 0        TO CTR-VALUE
+              WRITE INVCTR-REC
+              CLOSE INVCTR
+              OPEN I-O INVCTR
+           END-IF
+           IF WS-FS-CTR NOT = '00'
+              DISPLAY 'ERR OPEN INVCTR, FS=' WS-FS-CTR
+              PERFORM ABEND-PROG
+           END-IF.
+
+      ***************************************
+      * FERMETURE DU COMPTEUR DE FACTURES   *
+      ***************************************
+       CLOSE-FILE-INVCTR.
+           CLOSE INVCTR.
+
+      ***************************************
+      * OUVERTURE DE L'EXTRACTION GRAND     *
+      * LIVRE (ECRITURES COMPTABLES)        *
+      ***************************************
+       OPEN-FILE-GLP.
+           OPEN OUTPUT GLP.
+
+      ***************************************
+      * FERMETURE DE L'EXTRACTION GRAND     *
+      * LIVRE                               *
+      ***************************************
+       CLOSE-FILE-GLP.
+           CLOSE GLP.
+
+      ***************************************
+      * OUVERTURE DE L'EXTRACTION FACTURE   *
+      * ELECTRONIQUE (PDF/MAIL)             *
+      ***************************************
+       OPEN-FILE-EINV.
+           OPEN OUTPUT EINV.
+
+      ***************************************
+      * FERMETURE DE L'EXTRACTION FACTURE   *
+      * ELECTRONIQUE                        *
+      ***************************************
+       CLOSE-FILE-EINV.
+           CLOSE EINV.
+
+      ***************************************
+      * OUVERTURE DU FICHIER DE REGLEMENT   *
+      ***************************************
+       OPEN-FILE-STL.
+           OPEN OUTPUT STL.
+
+      ***************************************
+      * FERMETURE DU FICHIER DE REGLEMENT   *
+      ***************************************
+       CLOSE-FILE-STL.
+           CLOSE STL.
+
+      ***************************************
+      * ECRITURE SUR LE FICHIER DE REGLEMENT*
+      * SI ERREUR = ABEND                   *
+      ***************************************
+       WRITE-FILE-STL.
+           WRITE STL-ENR
+           IF WS-FS-STL NOT = ZERO THEN
+              DISPLAY 'ERR WRITE FSETTLE :' WS-FS-STL
+              PERFORM ABEND-PROG
+           END-IF.
+
+      ***************************************
+      * ECRITURE SUR L'EXTRACTION FACTURE   *
+      * ELECTRONIQUE, SI ERREUR = ABEND     *
+      ***************************************
+       WRITE-FILE-EINV.
+           WRITE EINV-ENR
+           IF WS-FS-EINV NOT = ZERO THEN
+              DISPLAY 'ERR WRITE FEINVOICE :' WS-FS-EINV
+              PERFORM ABEND-PROG
+           END-IF.
+
+      ***************************************
+      * MISE EN ATTENTE D'UNE LIGNE PRODUIT *
+      * POUR LA FACTURE ELECTRONIQUE - LE   *
+      * HEADER N'EST ECRIT QU'UNE FOIS LE   *
+      * TOTAL DE LA COMMANDE CONNU          *
+      ***************************************
+       BUFFER-EINV-LINE.
+           IF WS-EINV-LINE-COUNT < 200
+              ADD 1 TO WS-EINV-LINE-COUNT
+              MOVE EPRO-P-NO      TO WSE-P-NO (WS-EINV-LINE-COUNT)
+              MOVE EPRO-DESCRIPTION
+                TO WSE-DESCRIPTION (WS-EINV-LINE-COUNT)
+              MOVE EITE-QUANTITY  TO WSE-QUANTITY (WS-EINV-LINE-COUNT)
+              MOVE EPRO-PRICE     TO WSE-PRICE (WS-EINV-LINE-COUNT)
+              MOVE WS-LINE-PRICE
+                TO WSE-LINE-TOTAL (WS-EINV-LINE-COUNT)
+           END-IF.
+
+      ***************************************
+      * ECRITURE DE LA FACTURE ELECTRONIQUE *
+      * (HEADER PUIS LIGNES PRODUIT MISES   *
+      * EN ATTENTE) UNE FOIS LE TOTAL CONNU *
+      ***************************************
+       WRITE-ELECTRONIC-INVOICE.
+           MOVE SPACES          TO EINV-ENR
+           MOVE 'EIH'            TO TYPE-EIH
+           MOVE WS-INVOICE-NO    TO EIH-INVOICE-NO
+           MOVE WS-SAVED-O-NO    TO EIH-O-NO
+           MOVE WS-SAVED-O-DATE  TO EIH-DATE
+           MOVE WS-SAVED-C-NO    TO EIH-C-NO
+           MOVE WS-SAVED-COMPANY TO EIH-COMPANY
+           MOVE WS-SAVED-EMAIL   TO EIH-EMAIL
+           MOVE WS-TOTAL         TO EIH-TOTAL
+           PERFORM WRITE-FILE-EINV
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-EINV-LINE-COUNT
+              MOVE SPACES        TO EINV-ENR
+              MOVE 'EIL'          TO TYPE-EIL
+              MOVE WSE-P-NO (WS-IDX)        TO EIL-P-NO
+              MOVE WSE-DESCRIPTION (WS-IDX) TO EIL-DESCRIPTION
+              MOVE WSE-QUANTITY (WS-IDX)    TO EIL-QUANTITY
+              MOVE WSE-PRICE (WS-IDX)       TO EIL-PRICE
+              MOVE WSE-LINE-TOTAL (WS-IDX)  TO EIL-LINE-TOTAL
+              PERFORM WRITE-FILE-EINV
+           END-PERFORM
+
+           ADD WS-EINV-LINE-COUNT TO WS-EINV-TOTAL-LINES
+           MOVE ZERO TO WS-EINV-LINE-COUNT.
+
+      ***************************************
+      * CALCUL DE LA DATE D'ECHEANCE (DATE  *
+      * DE COMMANDE + WS-SETTLE-DUE-DAYS)   *
+      ***************************************
+       COMPUTE-DUE-DATE.
+           MOVE WS-SAVED-O-DATE(1:4)  TO WS-SETTLE-YYYY
+           MOVE WS-SAVED-O-DATE(6:2)  TO WS-SETTLE-MM
+           MOVE WS-SAVED-O-DATE(9:2)  TO WS-SETTLE-DD
+           COMPUTE WS-SETTLE-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-SETTLE-DATE-INT)
+                   + WS-SETTLE-DUE-DAYS
+           COMPUTE WS-SETTLE-DATE-INT =
+                   FUNCTION DATE-OF-INTEGER(WS-SETTLE-JULIAN)
+           MOVE SPACES TO STL-DUE-DATE
+           STRING
+                WS-SETTLE-YYYY DELIMITED BY SIZE
+                '-'            DELIMITED BY SIZE
+                WS-SETTLE-MM   DELIMITED BY SIZE
+                '-'            DELIMITED BY SIZE
+                WS-SETTLE-DD   DELIMITED BY SIZE
+           INTO STL-DUE-DATE.
+
+      ***************************************
+      * ECRITURE DE LA LIGNE DE REGLEMENT   *
+      * (FICHIER LISIBLE PAR MACHINE POUR   *
+      * LE SYSTEME DE REGLEMENT/ERP EN AVAL)*
+      ***************************************
+       WRITE-SETTLEMENT-LINE.
+           MOVE SPACES        TO STL-ENR
+           MOVE WS-INVOICE-NO TO STL-INVOICE-NO
+           MOVE WS-SAVED-O-NO TO STL-O-NO
+           MOVE WS-SAVED-C-NO TO STL-C-NO
+           MOVE WS-SAVED-O-DATE TO STL-INVOICE-DATE
+           PERFORM COMPUTE-DUE-DATE
+           MOVE WS-TOTAL      TO STL-AMOUNT
+           MOVE 'USD'         TO STL-CURRENCY
+           SET STL-OPEN       TO TRUE
+           PERFORM WRITE-FILE-STL.
+
+      ***************************************
+      * ECRITURE D'UNE LIGNE D'ECRITURE     *
+      * COMPTABLE SUR L'EXTRACTION GL       *
+      ***************************************
+       WRITE-GL-LINE.
+           WRITE GLP-ENR
+           IF WS-FS-GLP NOT = ZERO THEN
+              DISPLAY 'ERR WRITE GLPOST :' WS-FS-GLP
+              PERFORM ABEND-PROG
+           END-IF.
+
+      ***************************************
+      * GENERATION DES ECRITURES COMPTABLES *
+      * DE LA FACTURE COURANTE :            *
+      *   DEBIT  COMPTES CLIENTS   = TOTAL   *
+      *   CREDIT VENTES            = S/TOTAL *
+      *   CREDIT TAXES A PAYER     = TAXE    *
+      *   DEBIT  CHARGE COMMISSION = COMMIS. *
+      *   CREDIT COMMISSIONS A PAYER = COMM. *
+      ***************************************
+       WRITE-GL-POSTINGS.
+           MOVE SPACES         TO GLP-ENR
+           MOVE WS-INVOICE-NO  TO GLP-INVOICE-NO
+           MOVE WS-SAVED-O-NO  TO GLP-O-NO
+           MOVE WS-DATE(1:10)  TO GLP-DATE
+
+           MOVE '1100'         TO GLP-ACCOUNT
+           MOVE 'ACCOUNTS RECEIVABLE' TO GLP-DESCRIPTION
+           MOVE 'D'             TO GLP-DC
+           MOVE WS-TOTAL        TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE
+
+           MOVE '4000'         TO GLP-ACCOUNT
+           MOVE 'SALES REVENUE'     TO GLP-DESCRIPTION
+           MOVE 'C'             TO GLP-DC
+           MOVE WS-SUB-TOTAL     TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE
+
+           MOVE '2200'         TO GLP-ACCOUNT
+           MOVE 'SALES TAX PAYABLE'  TO GLP-DESCRIPTION
+           MOVE 'C'             TO GLP-DC
+           MOVE WS-ST-VALUE      TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE
+
+           MOVE '6100'         TO GLP-ACCOUNT
+           MOVE 'COMMISSION EXPENSE' TO GLP-DESCRIPTION
+           MOVE 'D'             TO GLP-DC
+           MOVE WS-COM-VALUE     TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE
+
+           MOVE '2300'         TO GLP-ACCOUNT
+           MOVE 'COMMISSIONS PAYABLE' TO GLP-DESCRIPTION
+           MOVE 'C'             TO GLP-DC
+           MOVE WS-COM-VALUE     TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE.
+
+      ***************************************
+      * INCREMENT ET LECTURE DU PROCHAIN    *
+      * NUMERO DE FACTURE                   *
+      ***************************************
+       GET-NEXT-INVOICE-NO.
+           MOVE 'INVNUM' TO CTR-KEY
+           READ INVCTR KEY IS CTR-KEY
+           ADD 1 TO CTR-VALUE
+           REWRITE INVCTR-REC
+           MOVE CTR-VALUE TO WS-INVOICE-NO.
+
+      ***************************************
+      * ENREGISTREMENT DE L'EN-TETE DE LA   *
+      * FACTURE DANS INVOICES, POUR LES     *
+      * RELEVES CLIENT (CUSTSTMT)           *
+      ***************************************
+       WRITE-INVOICE-HEADER.
+           MOVE WS-INVOICE-NO TO INV-INV-NO
+           MOVE WS-SAVED-O-NO TO INV-O-NO
+           MOVE WS-SAVED-C-NO TO INV-C-NO
+           MOVE WS-SAVED-O-DATE TO INV-DATE
+           MOVE WS-TOTAL      TO INV-TOTAL
+           EXEC SQL
+              INSERT INTO INVOICES (INV_NO, O_NO, C_NO, INV_DATE,
+                     TOTAL)
+              VALUES (:INV-INV-NO, :INV-O-NO, :INV-C-NO, :INV-DATE,
+                      :INV-TOTAL)
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+      ***************************************
+      * MISE A JOUR DU SOLDE CLIENT APRES   *
+      * L'ECRITURE DE LA FACTURE            *
+      ***************************************
+       UPDATE-CUSTOMER-BALANCE.
+           MOVE WS-SAVED-C-NO TO CUS-C-NO
+           EXEC SQL
+              UPDATE CUSTOMERS
+                 SET BALANCE = BALANCE + :WS-TOTAL
+               WHERE C_NO = :CUS-C-NO
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+      ***************************************
+      * RAPPORT DE CONTROLE DE FIN DE LOT   *
+      ***************************************
+       WRITE-BATCH-SUMMARY.
+           DISPLAY '==============================================='
+           DISPLAY '  RESUME DU LOT DE FACTURATION'
+           DISPLAY '  NOMBRE DE FACTURES : ' WS-INVOICE-COUNT
+           DISPLAY '  SOMME SOUS-TOTAUX  : ' WS-SUM-SUB-TOTAL
+           DISPLAY '  SOMME TAXES        : ' WS-SUM-ST-VALUE
+           DISPLAY '  SOMME COMMISSIONS  : ' WS-SUM-COM-VALUE
+           DISPLAY '  TOTAL GENERAL      : ' WS-SUM-TOTAL
+           DISPLAY '  LIGNES E-FACTURE   : ' WS-EINV-TOTAL-LINES
+           DISPLAY '  LIGNES REGLEMENT   : ' WS-INVOICE-COUNT
+           DISPLAY '==============================================='.
+
+      ***************************************
+      * CONTROLE DU CODE RETOUR SQL         *
+      ***************************************
+       TEST-SQLCODE.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 CONTINUE
+              WHEN SQLCODE > 0
+                 DISPLAY 'WARNING : ', SQLCODE
+              WHEN SQLCODE < ZERO
+                 PERFORM ABEND-PROG
+           END-EVALUATE.
+
       ***************************************
       * LECTURE DU FICHIER EXTRACTION       *
       ***************************************
@@ -169,6 +710,13 @@
       *SI ON NE FAIT PAS LA SAUVEGARDE ON LE PERDRA QUAND ON PASSERA
       *AU PRODUIT
                 MOVE EEMP-COM  TO WS-EMP-COM
+                MOVE EORD-O-NO    TO WS-SAVED-O-NO
+                MOVE EORD-O-DATE  TO WS-SAVED-O-DATE
+                MOVE ECUS-C-NO    TO WS-SAVED-C-NO
+                MOVE ECUS-COMPANY TO WS-SAVED-COMPANY
+                MOVE ECUS-EMAIL   TO WS-SAVED-EMAIL
+                PERFORM GET-STATE-RATE
+                PERFORM GET-NEXT-INVOICE-NO
                 PERFORM WRITE-PAGE-HEADER
                 PERFORM WRITE-PAGE-ORDER
                 PERFORM READ-FILE-EXT
@@ -176,14 +724,26 @@
       *SI LA LIGNE ACTUELLE DECRIT UN PRODUIT ON ECRIT LES INFOS
       *DU PRODUIT
                 PERFORM WRITE-PAGE-PRODUCT-HEADER
-                PERFORM UNTIL FF-EXT = 1 OR TYPE-ENR = 'ORD'
+                MOVE ZERO TO WS-PROD-LINE-COUNT
+                PERFORM UNTIL FF-EXT = 1 OR TYPE-ENR NOT = 'PRO'
       *CALCUL DU PRIX TOTAL DU PRODUIT EN FONCTION DE LA QUANTITE
                     COMPUTE WS-LINE-PRICE = EPRO-PRICE
                        * EITE-QUANTITY
       *ET ON L'AJOUTE AU TOTAL
                     ADD WS-LINE-PRICE TO WS-SUB-TOTAL
                     PERFORM WRITE-PAGE-PRODUCT-CONTENT
+                    PERFORM BUFFER-EINV-LINE
+                    ADD 1 TO WS-PROD-LINE-COUNT
                     PERFORM READ-FILE-EXT
+      *SI LA FACTURE EST LONGUE ON SAUTE DE PAGE ET ON REPREND
+      *AVEC UNE ENTETE DE SUITE
+                    IF WS-PROD-LINE-COUNT >= WS-LINES-PER-PAGE
+                       AND FF-EXT NOT = 1 AND TYPE-ENR = 'PRO'
+                       PERFORM WRITE-PAGE-PRODUCT-FOOTER
+                       PERFORM WRITE-JUMP-PAGE-FACT
+                       PERFORM WRITE-CONTINUATION-HEADER
+                       MOVE ZERO TO WS-PROD-LINE-COUNT
+                    END-IF
                 END-PERFORM
                 PERFORM WRITE-PAGE-PRODUCT-FOOTER
       *CALCUL DE LA VALEUR FINALE DE LA COMMANDE
@@ -193,6 +753,16 @@
                 COMPUTE WS-TOTAL = WS-SUB-TOTAL + WS-ST-VALUE
                 DISPLAY WS-TOTAL
                 PERFORM WRITE-PAGE-TOTAL
+                PERFORM WRITE-GL-POSTINGS
+                PERFORM WRITE-ELECTRONIC-INVOICE
+                PERFORM WRITE-INVOICE-HEADER
+                PERFORM WRITE-SETTLEMENT-LINE
+                PERFORM UPDATE-CUSTOMER-BALANCE
+                ADD 1             TO WS-INVOICE-COUNT
+                ADD WS-SUB-TOTAL  TO WS-SUM-SUB-TOTAL
+                ADD WS-ST-VALUE   TO WS-SUM-ST-VALUE
+                ADD WS-COM-VALUE  TO WS-SUM-COM-VALUE
+                ADD WS-TOTAL      TO WS-SUM-TOTAL
                 IF FF-EXT NOT EQUAL 1 THEN
                    PERFORM WRITE-JUMP-PAGE-FACT
                 END-IF
@@ -221,13 +791,21 @@
       * ECRITURE  DES INFOS DE COMMANDE     *
       ***************************************
        WRITE-PAGE-ORDER.
-           CALL 'DATETEXT' USING WS-DATE
+           IF WS-DATE-MODE = 'T'
+              CALL 'DATETEXT' USING WS-DATE
+           ELSE
+              MOVE EORD-O-DATE(1:4) TO WS-ORDDATE-YYYY
+              MOVE EORD-O-DATE(6:2) TO WS-ORDDATE-MM
+              MOVE EORD-O-DATE(9:2) TO WS-ORDDATE-DD
+              CALL 'DATETEXT' USING WS-DATE WS-ORDDATE-TXT
+           END-IF
            MOVE SPACE        TO P-DATE
            STRING
                 'New York, ' DELIMITED BY SIZE
                 WS-DATE      DELIMITED BY SIZE
            INTO P-DATE
            MOVE EORD-O-NO    TO O-NO
+           MOVE WS-INVOICE-NO TO INV-NO
            MOVE L-ORDER-TEXT TO P-O-NO
            MOVE EORD-O-DATE  TO DATE-TEXT
            MOVE L-DATE-TEXT  TO P-O-DATE
@@ -255,16 +833,63 @@
            MOVE PP-LINE-LIB TO FACT-ENR
            PERFORM WRITE-FILE-FACT.
 
+      ***************************************
+      * ENTETE DE SUITE EN HAUT DE PAGE     *
+      * SUIVANTE LORSQUE LA FACTURE DEPASSE *
+      * WS-LINES-PER-PAGE LIGNES DE PRODUIT *
+      ***************************************
+       WRITE-CONTINUATION-HEADER.
+           PERFORM WRITE-PAGE-HEADER
+           MOVE SPACES TO WS-CONT-LINE
+           STRING
+                '| Invoice N° ' DELIMITED BY SIZE
+                WS-INVOICE-NO   DELIMITED BY SIZE
+                ' (continued)'  DELIMITED BY SIZE
+           INTO WS-CONT-LINE
+           MOVE WS-CONT-LINE TO FACT-ENR
+           PERFORM WRITE-FILE-FACT
+           MOVE WS-SUB-TOTAL TO E-SUB-TOTAL-SOFAR
+           MOVE SPACES TO WS-CONT-LINE
+           STRING
+                '| Total so far : ' DELIMITED BY SIZE
+                E-SUB-TOTAL-SOFAR   DELIMITED BY SIZE
+           INTO WS-CONT-LINE
+           MOVE WS-CONT-LINE TO FACT-ENR
+           PERFORM WRITE-FILE-FACT
+           PERFORM WRITE-PAGE-PRODUCT-HEADER.
+
       ***************************************
       * ECRITURE DU DETAIL  DES PRODUITS    *
       ***************************************
        WRITE-PAGE-PRODUCT-CONTENT.
            MOVE EPRO-P-NO TO P-P-NO
            MOVE EPRO-DESCRIPTION TO P-DESCRIPTION
+           MOVE EPRO-ORIG-CURRENCY TO P-ORIG-CUR
+           MOVE EPRO-ORIG-RATE     TO P-ORIG-RATE
            MOVE EITE-QUANTITY    TO P-QUANTITY
            MOVE EPRO-PRICE       TO P-PRICE
            MOVE WS-LINE-PRICE    TO P-LINE-TOTAL
            MOVE PP-PRODUCT TO FACT-ENR.
+           PERFORM WRITE-FILE-FACT
+           IF EPRO-SHP-NO NOT = 0
+              PERFORM WRITE-SHIPMENT-LINE
+           END-IF.
+
+      ***************************************
+      * LIGNE SIGNALANT QUE LA LIGNE DE     *
+      * PRODUIT CI-DESSUS NE COUVRE QU'UNE  *
+      * EXPEDITION PARTIELLE (EPRO-SHP-NO   *
+      * NON NUL, VOIR SHIPORD/EXTRACTP)     *
+      ***************************************
+       WRITE-SHIPMENT-LINE.
+           MOVE EPRO-SHP-NO TO E-SHP-NO
+           MOVE SPACES TO WS-CONT-LINE
+           STRING
+                '| Shipment N° ' DELIMITED BY SIZE
+                E-SHP-NO         DELIMITED BY SIZE
+                ' |'             DELIMITED BY SIZE
+           INTO WS-CONT-LINE
+           MOVE WS-CONT-LINE TO FACT-ENR
            PERFORM WRITE-FILE-FACT.
 
       ***************************************
@@ -299,4 +924,6 @@
       ******************************************
         ABEND-PROG.
            DISPLAY 'ABEND PROG !'
-           COMPUTE WS-ANO = 1 / WS-ANO.
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
