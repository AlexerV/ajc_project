@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRORECON.
+      **********************************************
+      * RECONCILIATION DES TABLES PRODUCTS (CATALOGUE DE VENTE)   *
+      * ET PARTS (PIECES DE FABRICATION) : SIGNALE LES ARTICLES   *
+      * PRESENTS DANS L'UNE SANS CORRESPONDANCE DANS L'AUTRE,     *
+      * LE RAPPROCHEMENT SE FAISANT SUR LE LIBELLE (DESCRIPTION / *
+      * PNAME), LES DEUX TABLES N'AYANT PAS LA MEME CLE.          *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT RPT ASSIGN TO FPRORECON
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD RPT.
+       01 RPT-ENR       PIC X(78).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE PRO
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE PAR
+           END-EXEC
+
+       01 WS-FS            PIC XX.
+       01 WS-LINE          PIC X(78).
+
+       01 WS-MATCH-PNO      PIC X(3).
+
+       77 WS-PRODUCT-COUNT        PIC 9(7) VALUE ZERO.
+       77 WS-PRODUCT-ORPHAN-COUNT PIC 9(7) VALUE ZERO.
+       77 WS-PART-COUNT           PIC 9(7) VALUE ZERO.
+       77 WS-PART-ORPHAN-COUNT    PIC 9(7) VALUE ZERO.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'PRORECON'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - RAPPROCHEMENT PRODUCTS/PARTS'.
+
+      *** DECLARATION DU CURSEUR PRODUCTS ***
+           EXEC SQL
+                DECLARE CPRO CURSOR
+                FOR
+                SELECT P_NO, DESCRIPTION
+                FROM PRODUCTS
+                ORDER BY DESCRIPTION
+           END-EXEC
+
+      *** DECLARATION DU CURSEUR PARTS ***
+           EXEC SQL
+                DECLARE CPAR CURSOR
+                FOR
+                SELECT PNO, PNAME
+                FROM PARTS
+                ORDER BY PNAME
+           END-EXEC
+
+       PROCEDURE DIVISION.
+            PERFORM OPEN-FILE-RPT
+            PERFORM WRITE-REPORT-HEADER
+            PERFORM RECONCILE-PRODUCTS
+            PERFORM RECONCILE-PARTS
+            PERFORM WRITE-REPORT-FOOTER
+            PERFORM CLOSE-FILE-RPT
+            GOBACK.
+
+       OPEN-FILE-RPT.
+           OPEN OUTPUT RPT
+           IF WS-FS NOT = '00'
+              MOVE 'ERREUR OUVERTURE FPRORECON' TO WS-LINE
+              DISPLAY WS-LINE
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-RPT.
+           CLOSE RPT.
+
+       WRITE-LINE-TO-RPT.
+           WRITE RPT-ENR.
+
+       WRITE-REPORT-HEADER.
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'RAPPROCHEMENT PRODUCTS / PARTS' TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       RECONCILE-PRODUCTS.
+           MOVE SPACES TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'PRODUCTS SANS PIECE PARTS CORRESPONDANTE :'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           EXEC SQL
+                OPEN CPRO
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL
+                FETCH CPRO INTO :PRO-P-NO, :PRO-DESCRIPTION
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           PERFORM UNTIL SQLCODE = +100
+               ADD 1 TO WS-PRODUCT-COUNT
+               EXEC SQL
+                    SELECT PNO INTO :WS-MATCH-PNO
+                    FROM PARTS
+                    WHERE PNAME = :PRO-DESCRIPTION
+               END-EXEC
+               PERFORM TEST-SQLCODE
+               IF SQLCODE = +100
+                  ADD 1 TO WS-PRODUCT-ORPHAN-COUNT
+                  MOVE SPACES TO WS-LINE
+                  STRING
+                       '  P_NO '          DELIMITED BY SIZE
+                       PRO-P-NO           DELIMITED BY SIZE
+                       ' '                DELIMITED BY SIZE
+                       PRO-DESCRIPTION-TEXT DELIMITED BY SPACE
+                  INTO WS-LINE
+                  MOVE WS-LINE TO RPT-ENR
+                  PERFORM WRITE-LINE-TO-RPT
+               END-IF
+               EXEC SQL
+                    FETCH CPRO INTO :PRO-P-NO, :PRO-DESCRIPTION
+               END-EXEC
+               PERFORM TEST-SQLCODE
+           END-PERFORM
+           EXEC SQL
+                CLOSE CPRO
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+       RECONCILE-PARTS.
+           MOVE SPACES TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'PARTS SANS ARTICLE PRODUCTS CORRESPONDANT :'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           EXEC SQL
+                OPEN CPAR
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           EXEC SQL
+                FETCH CPAR INTO :PAR-PNO, :PAR-PNAME
+           END-EXEC
+           PERFORM TEST-SQLCODE
+           PERFORM UNTIL SQLCODE = +100
+               ADD 1 TO WS-PART-COUNT
+               EXEC SQL
+                    SELECT P_NO INTO :PRO-P-NO
+                    FROM PRODUCTS
+                    WHERE DESCRIPTION = :PAR-PNAME
+               END-EXEC
+               PERFORM TEST-SQLCODE
+               IF SQLCODE = +100
+                  ADD 1 TO WS-PART-ORPHAN-COUNT
+                  MOVE SPACES TO WS-LINE
+                  STRING
+                       '  PNO '           DELIMITED BY SIZE
+                       PAR-PNO            DELIMITED BY SIZE
+                       ' '                DELIMITED BY SIZE
+                       PAR-PNAME-TEXT     DELIMITED BY SPACE
+                  INTO WS-LINE
+                  MOVE WS-LINE TO RPT-ENR
+                  PERFORM WRITE-LINE-TO-RPT
+               END-IF
+               EXEC SQL
+                    FETCH CPAR INTO :PAR-PNO, :PAR-PNAME
+               END-EXEC
+               PERFORM TEST-SQLCODE
+           END-PERFORM
+           EXEC SQL
+                CLOSE CPAR
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'PRODUCTS EXAMINES : '   DELIMITED BY SIZE
+                WS-PRODUCT-COUNT         DELIMITED BY SIZE
+                '   ORPHELINS : '        DELIMITED BY SIZE
+                WS-PRODUCT-ORPHAN-COUNT  DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'PARTS EXAMINEES    : '  DELIMITED BY SIZE
+                WS-PART-COUNT            DELIMITED BY SIZE
+                '   ORPHELINES : '       DELIMITED BY SIZE
+                WS-PART-ORPHAN-COUNT     DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       TEST-SQLCODE.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 CONTINUE
+              WHEN SQLCODE > 0
+                 IF SQLCODE = +100
+                    CONTINUE
+                 ELSE
+                    DISPLAY 'WARNING : ' SQLCODE
+                 END-IF
+              WHEN SQLCODE < ZERO
+                 PERFORM ABEND-PROG
+           END-EVALUATE.
+
+      ***************************************
+      * ABEND-PROG                          *
+      ***************************************
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
