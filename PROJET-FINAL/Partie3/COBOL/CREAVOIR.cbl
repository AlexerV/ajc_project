@@ -0,0 +1,627 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CREAVOIR.
+      **********************************************
+      * CREATION DES AVOIRS (CREDIT MEMOS) A PARTIR *
+      * D'UN FICHIER D'EXTRACTION DE RETOURS, EN    *
+      * REUTILISANT LE MEME LAYOUT QUE L'EXTRACTION *
+      * DE FACTURATION (FEXTRACT) ET LE MEME GABARIT*
+      * D'IMPRESSION (TEMPLFAC) QUE CREAFACT.       *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EXT ASSIGN TO RETEXTRACT
+            ORGANIZATION IS SEQUENTIAL.
+            SELECT AVOIR ASSIGN TO FAVOIR
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS.
+            SELECT CREDCTR ASSIGN TO FCREDCTR
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CTR-KEY
+            FILE STATUS IS WS-FS-CTR.
+            SELECT GLP ASSIGN TO FGLPOST
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-GLP.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD AVOIR.
+       01 AVOIR-ENR     PIC X(78).
+       FD EXT.
+       COPY FEXTRACT.
+       FD CREDCTR.
+       01 CREDCTR-REC.
+          05 CTR-KEY       PIC X(6).
+          05 CTR-VALUE     PIC 9(9).
+       FD GLP.
+       COPY GLPOST.
+       WORKING-STORAGE SECTION.
+      ***************************************
+      * PARAMETRES SYSIN                    *
+      * COL 1-4  : TAUX DE TVA PAR DEFAUT   *
+      ***************************************
+       01 WS-SYSIN.
+          05 WS-ST-RATE    PIC 9V999.
+       77 WS-ST-RATE-DEFAULT PIC 9V999 VALUE 0.
+
+      ***************************************
+      * TABLE DES TAUX DE TVA PAR ETAT      *
+      * (CARTES SYSIN SUPPLEMENTAIRES,      *
+      *  TERMINEES PAR UNE CARTE '00' )     *
+      ***************************************
+       01 WS-STATE-RATES.
+          05 STATE-RATE-ENTRY OCCURS 50 TIMES.
+             10 SR-STATE      PIC XX.
+             10 SR-RATE       PIC 9V999.
+       01 WS-STATE-RATE-CARD.
+          05 SRC-STATE        PIC XX.
+          05 SRC-RATE         PIC 9V999.
+       77 WS-STATE-RATE-COUNT PIC 9(2) VALUE 0.
+       77 WS-SR-IDX           PIC 9(2) COMP VALUE 0.
+
+      ***************************************
+      * NUMEROTATION DES AVOIRS             *
+      ***************************************
+       77 WS-FS-CTR        PIC XX.
+       77 WS-CREDIT-NO      PIC 9(9) VALUE 0.
+       77 WS-FS-GLP        PIC XX.
+
+      ***************************************
+      * RESUME DE LOT                       *
+      ***************************************
+       77 WS-CREDIT-COUNT  PIC 9(7) VALUE 0.
+       77 WS-SUM-SUB-TOTAL PIC S9(9)V99 VALUE 0.
+       77 WS-SUM-ST-VALUE  PIC S9(9)V99 VALUE 0.
+       77 WS-SUM-TOTAL     PIC S9(9)V99 VALUE 0.
+       77 WS-RETURN-REJECT-COUNT PIC 9(7) VALUE 0.
+       77 WS-RETURN-OK      PIC X VALUE 'N'.
+          88 RETURN-QTY-OK            VALUE 'Y'.
+
+      ***************************************
+      * SAUT DE PAGE ET ENTETE DE SUITE     *
+      * SUR LES AVOIRS LONGS                *
+      ***************************************
+       77 WS-PROD-LINE-COUNT PIC 99 VALUE ZERO.
+       77 WS-LINES-PER-PAGE  PIC 99 VALUE 15.
+       01 WS-CONT-LINE       PIC X(78).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE CUS
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE ITE
+           END-EXEC
+      ***************************************
+      * VARIABLE TRAITEMENT FICHIER         *
+      ***************************************
+       01 WS-FS            PIC XX.
+       01 FF-EXT           PIC 9        VALUE ZERO.
+      ***************************************
+      * INDEX PARCOURS TABLEAU              *
+      ***************************************
+       01 WS-IDX           PIC 99       VALUE ZERO.
+      ***************************************
+      * VARIABLES CALCUL                    *
+      ***************************************
+      ***************************************
+      * SAUVEGARDE DES ZONES COMMANDE/CLIENT *
+      * DE ENR-ORDER - SANS CETTE SAUVEGARDE *
+      * ON LES PERDRAIT QUAND ON PASSERA AUX *
+      * ENREGISTREMENTS PRODUIT (ENR-PRODUCT *
+      * REDEFINIT LE MEME BUFFER ENR-GENERIC)*
+      ***************************************
+       77 WS-SAVED-O-NO    PIC S9(4)V   USAGE COMP-3.
+       77 WS-SAVED-C-NO    PIC X(5).
+       01 WS-LINE-PRICE    PIC S9(9)V99 VALUE ZERO.
+       01 WS-SUB-TOTAL     PIC S9(9)V99 VALUE ZERO.
+       01 WS-ST-VALUE      PIC S9(9)V99 VALUE ZERO.
+       01 WS-TOTAL         PIC S9(9)V99 VALUE ZERO.
+
+      ***************************************
+      * VARIABLES AFFICHAGE                 *
+      ***************************************
+       01 WS-DATE          PIC X(30).
+       01 E-ST-RATE        PIC 99,9.
+       01 E-SUB-TOTAL-SOFAR PIC Z(7)9,99.
+      ***************************************
+      * LIBELLE DE NUMERO DE COMMANDE       *
+      ***************************************
+       01 L-ORDER-TEXT.
+          05 FILLER        PIC X(8)    VALUE 'Order N°'.
+          05 O-NO          PIC 9(4).
+          05 FILLER        PIC X(13)   VALUE '  Credit N°'.
+          05 INV-NO        PIC 9(7).
+      ***************************************
+      * LIBELLE DE DATE DE COMMANDE         *
+      ***************************************
+       01 L-DATE-TEXT.
+          05 FILLER        PIC X(7)    VALUE 'Date : '.
+          05 DATE-TEXT     PIC X(10).
+      ***************************************
+      * AFFICHAGE POURCENTAGE               *
+      ***************************************
+       01 L-ST-RATE.
+          05 FILLER        PIC X        VALUE '('.
+          05 ST-RATE-VAL   PIC 99,9.
+          05 FILLER        PIC XX       VALUE '%)'.
+       01 L-COM-RATE.
+          05 FILLER        PIC X        VALUE '('.
+          05 COM-RATE-VAL  PIC 9,9.
+          05 FILLER        PIC XX       VALUE '%)'.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'CREAVOIR'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - IMPRESSION AVOIRS'.
+
+       COPY TEMPLFAC.
+
+      ***************************************
+      * PROGRAMME PRINCIPAL                 *
+      ***************************************
+       PROCEDURE DIVISION.
+            PERFORM GET-RATES
+            PERFORM OPEN-FILE-EXT
+            PERFORM OPEN-FILE-AVOIR
+            PERFORM OPEN-FILE-CREDCTR
+            PERFORM OPEN-FILE-GLP
+            PERFORM READ-FILE-EXT
+            PERFORM UNTIL FF-EXT = 1
+               PERFORM WRITE-PAGE-AVOIR
+            END-PERFORM
+            PERFORM CLOSE-FILE-EXT
+            PERFORM CLOSE-FILE-AVOIR
+            PERFORM CLOSE-FILE-CREDCTR
+            PERFORM CLOSE-FILE-GLP
+            PERFORM WRITE-BATCH-SUMMARY
+            GOBACK.
+
+      ***************************************
+      * ON RECUPERE LA TVA PAR DEFAUT, PUIS  *
+      * LA TABLE DES TAUX PAR ETAT (CARTES   *
+      * SYSIN SUPPLEMENTAIRES, '00' = FIN)   *
+      ***************************************
+       GET-RATES.
+            ACCEPT WS-SYSIN FROM SYSIN
+            MOVE WS-ST-RATE TO WS-ST-RATE-DEFAULT
+            COMPUTE E-ST-RATE = WS-ST-RATE * 100,0
+
+            ACCEPT WS-STATE-RATE-CARD FROM SYSIN
+            PERFORM UNTIL SRC-STATE = '00'
+               ADD 1 TO WS-STATE-RATE-COUNT
+               MOVE SRC-STATE TO SR-STATE(WS-STATE-RATE-COUNT)
+               MOVE SRC-RATE  TO SR-RATE(WS-STATE-RATE-COUNT)
+               ACCEPT WS-STATE-RATE-CARD FROM SYSIN
+            END-PERFORM.
+
+      ***************************************
+      * TAUX DE TVA POUR L'ETAT DE LA       *
+      * COMMANDE EN COURS                   *
+      ***************************************
+       GET-STATE-RATE.
+           MOVE WS-ST-RATE-DEFAULT TO WS-ST-RATE
+           PERFORM VARYING WS-SR-IDX FROM 1 BY 1
+                   UNTIL WS-SR-IDX > WS-STATE-RATE-COUNT
+              IF SR-STATE(WS-SR-IDX) = ECUS-STATE
+                 MOVE SR-RATE(WS-SR-IDX) TO WS-ST-RATE
+              END-IF
+           END-PERFORM
+           COMPUTE E-ST-RATE = WS-ST-RATE * 100,0.
+
+      ***************************************
+      * OUVERTURE/FERMETURE DU FICHIER      *
+      * EXTRACTION DES RETOURS              *
+      ***************************************
+       OPEN-FILE-EXT.
+           OPEN INPUT EXT.
+
+       CLOSE-FILE-EXT.
+           CLOSE EXT.
+
+      ***************************************
+      * OUVERTURE/FERMETURE DU FICHIER      *
+      * AVOIR (IMPRESSION)                  *
+      ***************************************
+       OPEN-FILE-AVOIR.
+           OPEN OUTPUT AVOIR.
+
+       CLOSE-FILE-AVOIR.
+           CLOSE AVOIR.
+
+      ***************************************
+      * OUVERTURE/FERMETURE DU COMPTEUR     *
+      * D'AVOIRS                            *
+      ***************************************
+       OPEN-FILE-CREDCTR.
+           OPEN I-O CREDCTR
+           IF WS-FS-CTR = '35'
+              OPEN OUTPUT CREDCTR
+              MOVE 'CREDNUM' TO CTR-KEY
+              MOVE 0         TO CTR-VALUE
+              WRITE CREDCTR-REC
+              CLOSE CREDCTR
+              OPEN I-O CREDCTR
+           END-IF
+           IF WS-FS-CTR NOT = '00'
+              DISPLAY 'ERR OPEN CREDCTR, FS=' WS-FS-CTR
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-CREDCTR.
+           CLOSE CREDCTR.
+
+      ***************************************
+      * OUVERTURE/FERMETURE DE L'EXTRACTION *
+      * GRAND LIVRE                         *
+      ***************************************
+       OPEN-FILE-GLP.
+           OPEN EXTEND GLP
+           IF WS-FS-GLP NOT = '00' AND WS-FS-GLP NOT = '05'
+              DISPLAY 'ERR OPEN GLPOST, FS=' WS-FS-GLP
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILE-GLP.
+           CLOSE GLP.
+
+      ***************************************
+      * INCREMENT ET LECTURE DU PROCHAIN    *
+      * NUMERO D'AVOIR                      *
+      ***************************************
+       GET-NEXT-CREDIT-NO.
+           MOVE 'CREDNUM' TO CTR-KEY
+           READ CREDCTR KEY IS CTR-KEY
+           ADD 1 TO CTR-VALUE
+           REWRITE CREDCTR-REC
+           MOVE CTR-VALUE TO WS-CREDIT-NO.
+
+      ***************************************
+      * MISE A JOUR DU SOLDE CLIENT :       *
+      * UN AVOIR DIMINUE CE QUE LE CLIENT    *
+      * DOIT                                 *
+      ***************************************
+       UPDATE-CUSTOMER-BALANCE.
+           MOVE WS-SAVED-C-NO TO CUS-C-NO
+           EXEC SQL
+              UPDATE CUSTOMERS
+                 SET BALANCE = BALANCE - :WS-TOTAL
+               WHERE C_NO = :CUS-C-NO
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+      ***************************************
+      * VERIFICATION QUE LA QUANTITE       *
+      * RETOURNEE NE DEPASSE PAS CE QUI    *
+      * RESTE A RETOURNER SUR LA LIGNE DE  *
+      * COMMANDE (QUANTITY - RETURNED_QTY) *
+      ***************************************
+       VALIDATE-RETURN-QTY.
+           MOVE 'N' TO WS-RETURN-OK
+           MOVE WS-SAVED-O-NO TO ITE-O-NO
+           MOVE EPRO-P-NO TO ITE-P-NO
+           EXEC SQL
+              SELECT QUANTITY, RETURNED_QTY
+                INTO :ITE-QUANTITY, :ITE-RETURNED-QTY
+                FROM ITEMS
+               WHERE O_NO = :ITE-O-NO
+                 AND P_NO = :ITE-P-NO
+           END-EXEC
+           IF SQLCODE = ZERO
+              IF (ITE-RETURNED-QTY + EITE-QUANTITY) <= ITE-QUANTITY
+                 MOVE 'Y' TO WS-RETURN-OK
+              END-IF
+           END-IF.
+
+      ***************************************
+      * MISE A JOUR DE LA QUANTITE DEJA     *
+      * RETOURNEE SUR LA LIGNE DE COMMANDE  *
+      ***************************************
+       RECORD-RETURN-QTY.
+           EXEC SQL
+              UPDATE ITEMS
+                 SET RETURNED_QTY = RETURNED_QTY + :EITE-QUANTITY
+               WHERE O_NO = :ITE-O-NO
+                 AND P_NO = :ITE-P-NO
+           END-EXEC
+           PERFORM TEST-SQLCODE.
+
+      ***************************************
+      * ECRITURE D'UNE LIGNE D'ECRITURE     *
+      * COMPTABLE SUR L'EXTRACTION GL       *
+      ***************************************
+       WRITE-GL-LINE.
+           WRITE GLP-ENR
+           IF WS-FS-GLP NOT = ZERO THEN
+              DISPLAY 'ERR WRITE GLPOST :' WS-FS-GLP
+              PERFORM ABEND-PROG
+           END-IF.
+
+      ***************************************
+      * GENERATION DES ECRITURES COMPTABLES *
+      * DE L'AVOIR COURANT, EN SENS INVERSE *
+      * DE CELLES DE LA FACTURE D'ORIGINE :  *
+      *   CREDIT COMPTES CLIENTS   = TOTAL   *
+      *   DEBIT  RETOURS SUR VENTES = S/TOTAL *
+      *   DEBIT  TAXES A PAYER     = TAXE    *
+      ***************************************
+       WRITE-GL-POSTINGS.
+           MOVE SPACES         TO GLP-ENR
+           MOVE WS-CREDIT-NO   TO GLP-INVOICE-NO
+           MOVE WS-SAVED-O-NO  TO GLP-O-NO
+           MOVE WS-DATE(1:10)  TO GLP-DATE
+
+           MOVE '4100'         TO GLP-ACCOUNT
+           MOVE 'SALES RETURNS'      TO GLP-DESCRIPTION
+           MOVE 'D'             TO GLP-DC
+           MOVE WS-SUB-TOTAL     TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE
+
+           MOVE '2200'         TO GLP-ACCOUNT
+           MOVE 'SALES TAX PAYABLE'  TO GLP-DESCRIPTION
+           MOVE 'D'             TO GLP-DC
+           MOVE WS-ST-VALUE      TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE
+
+           MOVE '1100'         TO GLP-ACCOUNT
+           MOVE 'ACCOUNTS RECEIVABLE' TO GLP-DESCRIPTION
+           MOVE 'C'             TO GLP-DC
+           MOVE WS-TOTAL         TO GLP-AMOUNT
+           PERFORM WRITE-GL-LINE.
+
+      ***************************************
+      * RAPPORT DE CONTROLE DE FIN DE LOT   *
+      ***************************************
+       WRITE-BATCH-SUMMARY.
+           DISPLAY '==============================================='
+           DISPLAY '  RESUME DU LOT D''AVOIRS'
+           DISPLAY '  NOMBRE D''AVOIRS    : ' WS-CREDIT-COUNT
+           DISPLAY '  SOMME SOUS-TOTAUX  : ' WS-SUM-SUB-TOTAL
+           DISPLAY '  SOMME TAXES        : ' WS-SUM-ST-VALUE
+           DISPLAY '  TOTAL GENERAL      : ' WS-SUM-TOTAL
+           DISPLAY '  LIGNES REJETEES    : ' WS-RETURN-REJECT-COUNT
+           DISPLAY '==============================================='.
+
+      ***************************************
+      * CONTROLE DU CODE RETOUR SQL         *
+      ***************************************
+       TEST-SQLCODE.
+           EVALUATE TRUE
+              WHEN SQLCODE = ZERO
+                 CONTINUE
+              WHEN SQLCODE > 0
+                 DISPLAY 'WARNING : ', SQLCODE
+              WHEN SQLCODE < ZERO
+                 PERFORM ABEND-PROG
+           END-EVALUATE.
+
+      ***************************************
+      * LECTURE DU FICHIER EXTRACTION       *
+      ***************************************
+       READ-FILE-EXT.
+           READ EXT AT END
+               DISPLAY 'FIN DU FICHIER EXTRACT RETOURS'
+               MOVE 1 TO FF-EXT
+           END-READ.
+
+      ***************************************
+      * ECRITURE SUR LE FICHIER AVOIR       *
+      * SI ERREUR = ABEND                   *
+      ***************************************
+       WRITE-FILE-AVOIR.
+           WRITE AVOIR-ENR
+           IF WS-FS NOT = ZERO THEN
+              DISPLAY 'ERR WRITE :' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+      ***************************************
+      * SAUT DE PAGE SUR LE FICHIER AVOIR   *
+      ***************************************
+       WRITE-JUMP-PAGE-AVOIR.
+           MOVE SPACE TO AVOIR-ENR
+           WRITE AVOIR-ENR AFTER ADVANCING PAGE
+           IF WS-FS NOT = ZERO THEN
+              DISPLAY 'ERR WRITE :' WS-FS
+              PERFORM ABEND-PROG
+           END-IF.
+
+      ***************************************
+      * ECRITURE D'UNE PAGE D'AVOIR EN      *
+      * UTILISANT LE FICHIER EXTRACT        *
+      ***************************************
+       WRITE-PAGE-AVOIR.
+      *SI LA LIGNE ACTUELLE DECRIT UNE COMMANDE ON ECRIT LE HEADER
+            IF TYPE-ENR = 'ORD' THEN
+                MOVE ZERO TO WS-SUB-TOTAL
+                MOVE EORD-O-NO TO WS-SAVED-O-NO
+                MOVE ECUS-C-NO TO WS-SAVED-C-NO
+                PERFORM GET-STATE-RATE
+                PERFORM GET-NEXT-CREDIT-NO
+                PERFORM WRITE-PAGE-HEADER
+                PERFORM WRITE-PAGE-ORDER
+                PERFORM READ-FILE-EXT
+            ELSE
+      *SI LA LIGNE ACTUELLE DECRIT UN PRODUIT RETOURNE ON ECRIT
+      *LES INFOS DU PRODUIT
+                PERFORM WRITE-PAGE-PRODUCT-HEADER
+                MOVE ZERO TO WS-PROD-LINE-COUNT
+                PERFORM UNTIL FF-EXT = 1 OR TYPE-ENR NOT = 'PRO'
+                    PERFORM VALIDATE-RETURN-QTY
+                    IF RETURN-QTY-OK
+      *CALCUL DU MONTANT CREDITE EN FONCTION DE LA QUANTITE RETOURNEE
+                       COMPUTE WS-LINE-PRICE = EPRO-PRICE
+                          * EITE-QUANTITY
+                       ADD WS-LINE-PRICE TO WS-SUB-TOTAL
+                       PERFORM WRITE-PAGE-PRODUCT-CONTENT
+                       PERFORM RECORD-RETURN-QTY
+                       ADD 1 TO WS-PROD-LINE-COUNT
+                    ELSE
+                       ADD 1 TO WS-RETURN-REJECT-COUNT
+                       DISPLAY 'RETOUR REJETE, QUANTITE EXCEDENTAIRE : '
+                               'O_NO=' WS-SAVED-O-NO
+                               ' P_NO=' EPRO-P-NO
+                               ' QUANTITY=' EITE-QUANTITY
+                    END-IF
+                    PERFORM READ-FILE-EXT
+      *SI L'AVOIR EST LONG ON SAUTE DE PAGE ET ON REPREND AVEC
+      *UNE ENTETE DE SUITE
+                    IF WS-PROD-LINE-COUNT >= WS-LINES-PER-PAGE
+                       AND FF-EXT NOT = 1 AND TYPE-ENR = 'PRO'
+                       PERFORM WRITE-PAGE-PRODUCT-FOOTER
+                       PERFORM WRITE-JUMP-PAGE-AVOIR
+                       PERFORM WRITE-CONTINUATION-HEADER
+                       MOVE ZERO TO WS-PROD-LINE-COUNT
+                    END-IF
+                END-PERFORM
+                PERFORM WRITE-PAGE-PRODUCT-FOOTER
+      *CALCUL DE LA VALEUR FINALE DE L'AVOIR
+                COMPUTE WS-ST-VALUE = WS-SUB-TOTAL * WS-ST-RATE
+                COMPUTE WS-TOTAL = WS-SUB-TOTAL + WS-ST-VALUE
+                PERFORM WRITE-PAGE-TOTAL
+                PERFORM WRITE-GL-POSTINGS
+                PERFORM UPDATE-CUSTOMER-BALANCE
+                ADD 1             TO WS-CREDIT-COUNT
+                ADD WS-SUB-TOTAL  TO WS-SUM-SUB-TOTAL
+                ADD WS-ST-VALUE   TO WS-SUM-ST-VALUE
+                ADD WS-TOTAL      TO WS-SUM-TOTAL
+                IF FF-EXT NOT EQUAL 1 THEN
+                   PERFORM WRITE-JUMP-PAGE-AVOIR
+                END-IF
+            END-IF.
+
+      ***************************************
+      * ECRITURE DU HEADER                  *
+      ***************************************
+       WRITE-PAGE-HEADER.
+           MOVE ECUS-COMPANY TO P-COMPANY
+           MOVE ECUS-ADDRESS TO P-ADDRESS
+           MOVE ECUS-STATE   TO P-STATE
+           MOVE SPACE        TO P-CITY-ZIP
+           STRING
+                ECUS-CITY (1:ECUS-CITY-LEN)
+                ', '      DELIMITED BY SIZE
+                ECUS-ZIP  DELIMITED BY SPACES
+           INTO P-CITY-ZIP
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+              MOVE PH-LINES(WS-IDX) TO AVOIR-ENR
+              PERFORM WRITE-FILE-AVOIR
+           END-PERFORM.
+
+      ***************************************
+      * ECRITURE DES INFOS DE COMMANDE      *
+      ***************************************
+       WRITE-PAGE-ORDER.
+           CALL 'DATETEXT' USING WS-DATE
+           MOVE SPACE        TO P-DATE
+           STRING
+                'New York, ' DELIMITED BY SIZE
+                WS-DATE      DELIMITED BY SIZE
+           INTO P-DATE
+           MOVE EORD-O-NO    TO O-NO
+           MOVE WS-CREDIT-NO TO INV-NO
+           MOVE L-ORDER-TEXT TO P-O-NO
+           MOVE EORD-O-DATE  TO DATE-TEXT
+           MOVE L-DATE-TEXT  TO P-O-DATE
+           MOVE SPACE        TO P-CONTACT
+           STRING
+                'This credit memo reverses order ' DELIMITED BY
+                   SIZE
+                EORD-O-DATE                    DELIMITED BY SIZE
+           INTO P-CONTACT
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+              MOVE PO-LINES(WS-IDX) TO AVOIR-ENR
+              PERFORM WRITE-FILE-AVOIR
+           END-PERFORM.
+
+      ***************************************
+      * ECRITURE DU HEADER DES PRODUITS     *
+      ***************************************
+       WRITE-PAGE-PRODUCT-HEADER.
+           MOVE PP-LINE-HEADER TO AVOIR-ENR.
+           PERFORM WRITE-FILE-AVOIR.
+           MOVE PP-LINE-LIB TO AVOIR-ENR.
+           PERFORM WRITE-FILE-AVOIR.
+
+      ***************************************
+      * ENTETE DE SUITE EN HAUT DE PAGE     *
+      * SUIVANTE LORSQUE L'AVOIR DEPASSE    *
+      * WS-LINES-PER-PAGE LIGNES DE PRODUIT *
+      ***************************************
+       WRITE-CONTINUATION-HEADER.
+           PERFORM WRITE-PAGE-HEADER
+           MOVE SPACES TO WS-CONT-LINE
+           STRING
+                '| Credit N° '  DELIMITED BY SIZE
+                WS-CREDIT-NO    DELIMITED BY SIZE
+                ' (continued)'  DELIMITED BY SIZE
+           INTO WS-CONT-LINE
+           MOVE WS-CONT-LINE TO AVOIR-ENR
+           PERFORM WRITE-FILE-AVOIR
+           MOVE WS-SUB-TOTAL TO E-SUB-TOTAL-SOFAR
+           MOVE SPACES TO WS-CONT-LINE
+           STRING
+                '| Total so far : ' DELIMITED BY SIZE
+                E-SUB-TOTAL-SOFAR   DELIMITED BY SIZE
+           INTO WS-CONT-LINE
+           MOVE WS-CONT-LINE TO AVOIR-ENR
+           PERFORM WRITE-FILE-AVOIR
+           PERFORM WRITE-PAGE-PRODUCT-HEADER.
+
+      ***************************************
+      * ECRITURE DU DETAIL DES PRODUITS     *
+      * RETOURNES                           *
+      ***************************************
+       WRITE-PAGE-PRODUCT-CONTENT.
+           MOVE EPRO-P-NO TO P-P-NO
+           MOVE EPRO-DESCRIPTION TO P-DESCRIPTION
+           MOVE EPRO-ORIG-CURRENCY TO P-ORIG-CUR
+           MOVE EPRO-ORIG-RATE     TO P-ORIG-RATE
+           MOVE EITE-QUANTITY    TO P-QUANTITY
+           MOVE EPRO-PRICE       TO P-PRICE
+           MOVE WS-LINE-PRICE    TO P-LINE-TOTAL
+           MOVE PP-PRODUCT TO AVOIR-ENR.
+           PERFORM WRITE-FILE-AVOIR.
+
+      ***************************************
+      * FIN DE LA SECTION PRODUIT DE        *
+      * L'AVOIR                             *
+      ***************************************
+       WRITE-PAGE-PRODUCT-FOOTER.
+           MOVE PP-LINE-FOOTER TO AVOIR-ENR.
+           PERFORM WRITE-FILE-AVOIR.
+
+      ***************************************
+      * ECRITURE DU TOTAL DE L'AVOIR        *
+      ***************************************
+       WRITE-PAGE-TOTAL.
+           MOVE WS-SUB-TOTAL     TO P-SUB-TOTAL
+           MOVE E-ST-RATE        TO ST-RATE-VAL
+           MOVE L-ST-RATE        TO P-ST-RATE
+           MOVE WS-ST-VALUE      TO P-ST-VALUE
+           MOVE ZERO             TO COM-RATE-VAL
+           MOVE L-COM-RATE       TO P-COM-RATE
+           MOVE ZERO             TO P-COM-VALUE
+           MOVE WS-TOTAL         TO P-TOTAL
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+              MOVE PT-LINES(WS-IDX) TO AVOIR-ENR
+              PERFORM WRITE-FILE-AVOIR
+           END-PERFORM.
+
+      ******************************************
+      * FERMETURE DU PROGRAMME EN CAS D'ERREUR *
+      ******************************************
+        ABEND-PROG.
+           DISPLAY 'ABEND PROG !'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
