@@ -10,9 +10,13 @@
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
            EXEC SQL DECLARE API1.PRODUCTS TABLE
-           ( P_NO                           CHAR(3) NOT NULL,
+           ( P_NO                           CHAR(4) NOT NULL,
              DESCRIPTION                    VARCHAR(30) NOT NULL,
-             PRICE                          DECIMAL(5, 2) NOT NULL
+             PRICE                          DECIMAL(5, 2) NOT NULL,
+             ORIG_CURRENCY                  CHAR(2),
+             ORIG_RATE                      DECIMAL(3, 2),
+             STOCK                          DECIMAL(5, 0) NOT NULL
+                                             WITH DEFAULT 0
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE API1.PRODUCTS                      *
@@ -20,7 +24,7 @@
        01  DCLPRODUCTS.
       *    *************************************************************
       *                       P_NO
-           10 PRO-P-NO             PIC X(3).
+           10 PRO-P-NO             PIC X(4).
       *    *************************************************************
            10 PRO-DESCRIPTION.
       *                       DESCRIPTION LENGTH
@@ -30,6 +34,15 @@
       *    *************************************************************
       *                       PRICE
            10 PRO-PRICE            PIC S9(3)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       ORIG_CURRENCY
+           10 PRO-ORIG-CURRENCY    PIC X(2).
+      *    *************************************************************
+      *                       ORIG_RATE
+           10 PRO-ORIG-RATE        PIC S9V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       STOCK
+           10 PRO-STOCK            PIC S9(5)   USAGE COMP-3.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
       ******************************************************************
