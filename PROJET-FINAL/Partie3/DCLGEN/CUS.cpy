@@ -10,14 +10,15 @@
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
            EXEC SQL DECLARE API1.CUSTOMERS TABLE
-           ( C_NO                           DECIMAL(4, 0) NOT NULL,
+           ( C_NO                           DECIMAL(5, 0) NOT NULL,
              COMPANY                        VARCHAR(30) NOT NULL,
              ADDRESS                        VARCHAR(100),
              CITY                           VARCHAR(20) NOT NULL,
              STATE                          CHAR(2) NOT NULL,
              ZIP                            CHAR(5) NOT NULL,
              PHONE                          CHAR(10),
-             BALANCE                        DECIMAL(10, 2)
+             BALANCE                        DECIMAL(10, 2),
+             EMAIL                          VARCHAR(50)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE API1.CUSTOMERS                     *
@@ -25,7 +26,7 @@
        01  DCLCUSTOMERS.
       *    *************************************************************
       *                       C_NO
-           10 CUS-C-NO             PIC S9(4)V USAGE COMP-3.
+           10 CUS-C-NO             PIC S9(5)V USAGE COMP-3.
       *    *************************************************************
            10 CUS-COMPANY.
       *                       COMPANY LENGTH
@@ -56,6 +57,12 @@
       *    *************************************************************
       *                       BALANCE
            10 CUS-BALANCE          PIC S9(8)V9(2) USAGE COMP-3.
+      *    *************************************************************
+           10 CUS-EMAIL.
+      *                       EMAIL LENGTH
+              49 CUS-EMAIL-LEN     PIC S9(4) USAGE COMP.
+      *                       EMAIL
+              49 CUS-EMAIL-TEXT    PIC X(50).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
       ******************************************************************
