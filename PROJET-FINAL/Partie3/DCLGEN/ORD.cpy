@@ -10,9 +10,9 @@
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
            EXEC SQL DECLARE API1.ORDERS TABLE
-           ( O_NO                           DECIMAL(3, 0) NOT NULL,
+           ( O_NO                           DECIMAL(4, 0) NOT NULL,
              S_NO                           DECIMAL(2, 0) NOT NULL,
-             C_NO                           DECIMAL(4, 0) NOT NULL,
+             C_NO                           DECIMAL(5, 0) NOT NULL,
              O_DATE                         DATE NOT NULL
            ) END-EXEC.
       ******************************************************************
@@ -21,13 +21,13 @@
        01  DCLORDERS.
       *    *************************************************************
       *                       O_NO
-           10 ORD-O-NO             PIC S9(3)V USAGE COMP-3.
+           10 ORD-O-NO             PIC S9(4)V USAGE COMP-3.
       *    *************************************************************
       *                       S_NO
            10 ORD-S-NO             PIC S9(2)V USAGE COMP-3.
       *    *************************************************************
       *                       C_NO
-           10 ORD-C-NO             PIC S9(4)V USAGE COMP-3.
+           10 ORD-C-NO             PIC S9(5)V USAGE COMP-3.
       *    *************************************************************
       *                       O_DATE
            10 ORD-O-DATE           PIC X(10).
