@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(API1.SHIPMENTS)                                   *
+      *        LIBRARY(API1.SOURCE.COPY(SHP))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(SHP-)                                             *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+      *  UNE LIGNE PAR EXPEDITION PARTIELLE/COMPLETE D'UNE LIGNE DE    *
+      *  COMMANDE (O_NO/P_NO) - PLUSIEURS EXPEDITIONS PEUVENT ETRE     *
+      *  ENREGISTREES POUR LA MEME LIGNE DE COMMANDE (LIVRAISON        *
+      *  FRACTIONNEE), LA SOMME DES QUANTITY ETANT REPORTEE SUR        *
+      *  ITEMS.SHIPPED_QTY                                             *
+      ******************************************************************
+           EXEC SQL DECLARE API1.SHIPMENTS TABLE
+           ( SHP_NO                         DECIMAL(9, 0) NOT NULL,
+             O_NO                           DECIMAL(4, 0) NOT NULL,
+             P_NO                           CHAR(4) NOT NULL,
+             SHIP_DATE                      CHAR(10) NOT NULL,
+             QUANTITY                       DECIMAL(2, 0) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE API1.SHIPMENTS                     *
+      ******************************************************************
+       01  DCLSHIPMENTS.
+      *    *************************************************************
+      *                       SHP_NO
+           10 SHP-SHP-NO            PIC 9(9).
+      *    *************************************************************
+      *                       O_NO
+           10 SHP-O-NO              PIC S9(4)   USAGE COMP-3.
+      *    *************************************************************
+      *                       P_NO
+           10 SHP-P-NO              PIC X(4).
+      *    *************************************************************
+      *                       SHIP_DATE
+           10 SHP-SHIP-DATE         PIC X(10).
+      *    *************************************************************
+      *                       QUANTITY
+           10 SHP-QUANTITY          PIC S9(2)V  USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
