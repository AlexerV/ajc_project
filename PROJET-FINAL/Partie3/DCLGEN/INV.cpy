@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(API1.INVOICES)                                    *
+      *        LIBRARY(API1.SOURCE.COPY(INV))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(INV-)                                             *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE API1.INVOICES TABLE
+           ( INV_NO                         DECIMAL(9, 0) NOT NULL,
+             O_NO                           DECIMAL(4, 0) NOT NULL,
+             C_NO                           CHAR(5) NOT NULL,
+             INV_DATE                       CHAR(10) NOT NULL,
+             TOTAL                          DECIMAL(9, 2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE API1.INVOICES                      *
+      ******************************************************************
+       01  DCLINVOICES.
+      *    *************************************************************
+      *                       INV_NO
+           10 INV-INV-NO            PIC 9(9).
+      *    *************************************************************
+      *                       O_NO
+           10 INV-O-NO              PIC S9(4)   USAGE COMP-3.
+      *    *************************************************************
+      *                       C_NO
+           10 INV-C-NO              PIC X(5).
+      *    *************************************************************
+      *                       INV_DATE
+           10 INV-DATE              PIC X(10).
+      *    *************************************************************
+      *                       TOTAL
+           10 INV-TOTAL             PIC S9(7)V9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
