@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DCLGEN TABLE(API1.PRICE_HISTORY)                                *
+      *        LIBRARY(API1.SOURCE.COPY(PRH))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(PRH-)                                             *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE API1.PRICE_HISTORY TABLE
+           ( P_NO                           CHAR(4) NOT NULL,
+             OLD_PRICE                      DECIMAL(5, 2) NOT NULL,
+             NEW_PRICE                      DECIMAL(5, 2) NOT NULL,
+             CHANGE_DATE                    CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE API1.PRICE_HISTORY                 *
+      ******************************************************************
+       01  DCLPRICE-HISTORY.
+      *    *************************************************************
+      *                       P_NO
+           10 PRH-P-NO              PIC X(4).
+      *    *************************************************************
+      *                       OLD_PRICE
+           10 PRH-OLD-PRICE         PIC S9(3)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       NEW_PRICE
+           10 PRH-NEW-PRICE         PIC S9(3)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       CHANGE_DATE
+           10 PRH-CHANGE-DATE       PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
