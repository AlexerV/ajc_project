@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(API1.ITEMS)                                       *
+      *        LIBRARY(API1.SOURCE.COPY(ITE))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(ITE-)                                             *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE API1.ITEMS TABLE
+           ( O_NO                           DECIMAL(4, 0) NOT NULL,
+             P_NO                           CHAR(4) NOT NULL,
+             QUANTITY                       DECIMAL(2, 0) NOT NULL,
+             PRICE                          DECIMAL(5, 2) NOT NULL,
+             RETURNED_QTY                   DECIMAL(2, 0) NOT NULL
+                                             WITH DEFAULT 0,
+             SHIPPED_QTY                    DECIMAL(2, 0) NOT NULL
+                                             WITH DEFAULT 0
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE API1.ITEMS                         *
+      ******************************************************************
+       01  DCLITEMS.
+      *    *************************************************************
+      *                       O_NO
+           10 ITE-O-NO              PIC S9(4)V USAGE COMP-3.
+      *    *************************************************************
+      *                       P_NO
+           10 ITE-P-NO              PIC X(4).
+      *    *************************************************************
+      *                       QUANTITY
+           10 ITE-QUANTITY          PIC S9(2)V USAGE COMP-3.
+      *    *************************************************************
+      *                       PRICE
+           10 ITE-PRICE             PIC S9(3)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       RETURNED_QTY
+           10 ITE-RETURNED-QTY      PIC S9(2)V USAGE COMP-3.
+      *    *************************************************************
+      *                       SHIPPED_QTY
+           10 ITE-SHIPPED-QTY       PIC S9(2)V USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
