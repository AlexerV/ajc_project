@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(API1.EMPLOYEES)                                   *
+      *        LIBRARY(API1.SOURCE.COPY(EMP))                          *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(EMP-)                                             *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE API1.EMPLOYEES TABLE
+           ( E_NO                           DECIMAL(2, 0) NOT NULL,
+             DEPT                           DECIMAL(4, 0) NOT NULL,
+             LNAME                          VARCHAR(20) NOT NULL,
+             FNAME                          VARCHAR(20) NOT NULL,
+             COM                            DECIMAL(3, 2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE API1.EMPLOYEES                     *
+      ******************************************************************
+       01  DCLEMPLOYEES.
+      *    *************************************************************
+      *                       E_NO
+           10 EMP-E-NO              PIC S9(2)V USAGE COMP-3.
+      *    *************************************************************
+      *                       DEPT
+           10 EMP-DEPT              PIC S9(4)V USAGE COMP-3.
+      *    *************************************************************
+           10 EMP-LNAME.
+      *                       LNAME LENGTH
+              49 EMP-LNAME-LEN      PIC S9(4) USAGE COMP.
+      *                       LNAME
+              49 EMP-LNAME-TEXT     PIC X(20).
+      *    *************************************************************
+           10 EMP-FNAME.
+      *                       FNAME LENGTH
+              49 EMP-FNAME-LEN      PIC S9(4) USAGE COMP.
+      *                       FNAME
+              49 EMP-FNAME-TEXT     PIC X(20).
+      *    *************************************************************
+      *                       COM
+           10 EMP-COM               PIC SV9(2) USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
