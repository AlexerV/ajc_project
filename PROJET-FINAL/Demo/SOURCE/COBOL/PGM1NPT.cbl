@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID     PGM1NPT.
+       PROGRAM-ID.    PGM1NPT.
       **********************************************
        ENVIRONMENT DIVISION.
       **********************************************
@@ -31,6 +31,9 @@
        77 WS-ERR-MESS    PIC X(50) VALUE 'FIN NORMALE'.
 
        77 WS-MSG         PIC X(50).
+       77 WS-WEIGHT-DISP PIC 9(3) VALUE 0.
+       77 WS-STOCK-DISP  PIC 9(5) VALUE 0.
+       77 WS-ROP-DISP    PIC 9(5) VALUE 0.
 
       *************************************************
       * VARIABLES POUR VERIFIER LA SAISIE *
@@ -57,6 +60,7 @@
                             MOVE DFHCOMMAREA TO ZONE
                             IF LOGGED AND PREV-PGM = 'PGM1LOG'
                                MOVE LOW-VALUE TO MAP1NPTO
+                               MOVE SPACES TO CONFIRM-PNO-ZONE
                                PERFORM ENVOI-ECRAN
                             END-IF
                             PERFORM GESTION-TOUCHES
@@ -126,7 +130,11 @@
             END-EXEC
             EVALUATE WS-CD-ERR
                 WHEN ZERO
-                     MOVE 'CODE PARTS EXISTE DEJA' TO MESS1NPI
+                     IF LANG-ENGLISH
+                        MOVE 'PART CODE ALREADY EXISTS' TO MESS1NPI
+                     ELSE
+                        MOVE 'CODE PARTS EXISTE DEJA' TO MESS1NPI
+                     END-IF
                      MOVE DFHRED TO PNONPC
                      MOVE -1     TO PNONPL
                      PERFORM ENVOI-ECRAN
@@ -143,63 +151,171 @@
            INSPECT CITYNPI   REPLACING ALL '_' BY SPACES
            INSPECT WEIGHTNPI REPLACING ALL '_' BY SPACES
            INSPECT PNONPI    REPLACING ALL '_' BY SPACES
+           INSPECT STOCKNPI  REPLACING ALL '_' BY SPACES
+           INSPECT ROPNPI    REPLACING ALL '_' BY SPACES
+           INSPECT CONFNPI   REPLACING ALL '_' BY SPACES
 
            SET ALL-ZONES-OK TO TRUE
 
            IF WEIGHTNPI IS NOT NUMERIC OR WEIGHTNPI = SPACES
               SET MANQUE-ZONE TO TRUE
               MOVE DFHRED TO WEIGHTNPC
-              MOVE 'WEIGHT DEVRAIT ETRE NUMERIQUE !' TO MESS1NPI
+              IF LANG-ENGLISH
+                 MOVE 'WEIGHT SHOULD BE NUMERIC !' TO MESS1NPI
+              ELSE
+                 MOVE 'WEIGHT DEVRAIT ETRE NUMERIQUE !' TO MESS1NPI
+              END-IF
               MOVE ZERO TO WEIGHTNPI
            END-IF
+           IF STOCKNPI = SPACES
+              MOVE ZERO TO STOCKNPI
+           ELSE
+              IF STOCKNPI IS NOT NUMERIC
+                 SET MANQUE-ZONE TO TRUE
+                 MOVE DFHRED TO STOCKNPC
+                 IF LANG-ENGLISH
+                    MOVE 'STOCK SHOULD BE NUMERIC !' TO MESS1NPI
+                 ELSE
+                    MOVE 'STOCK DEVRAIT ETRE NUMERIQUE !' TO MESS1NPI
+                 END-IF
+                 MOVE ZERO TO STOCKNPI
+              END-IF
+           END-IF
+           IF ROPNPI = SPACES
+              MOVE ZERO TO ROPNPI
+           ELSE
+              IF ROPNPI IS NOT NUMERIC
+                 SET MANQUE-ZONE TO TRUE
+                 MOVE DFHRED TO ROPNPC
+                 IF LANG-ENGLISH
+                    MOVE 'REORDER POINT SHOULD BE NUMERIC !'
+                      TO MESS1NPI
+                 ELSE
+                    MOVE 'REORDER POINT DEVRAIT ETRE NUMERIQUE !'
+                      TO MESS1NPI
+                 END-IF
+                 MOVE ZERO TO ROPNPI
+              END-IF
+           END-IF
            IF PNAMENPI = SPACES
               SET MANQUE-ZONE TO TRUE
               MOVE DFHRED TO PNAMENPC
               MOVE UNDERSCORE TO PNAMENPI
-              MOVE 'LE CHAMP NAME EST OBLIGATOIRE !' TO MESS1NPI
+              IF LANG-ENGLISH
+                 MOVE 'THE NAME FIELD IS REQUIRED !' TO MESS1NPI
+              ELSE
+                 MOVE 'LE CHAMP NAME EST OBLIGATOIRE !' TO MESS1NPI
+              END-IF
            END-IF
            IF PNONPI = SPACES
               SET MANQUE-ZONE TO TRUE
               MOVE DFHRED TO PNONPC
-              MOVE 'LE CHAMP ID EST OBLIGATOIRE !' TO MESS1NPI
+              IF LANG-ENGLISH
+                 MOVE 'THE ID FIELD IS REQUIRED !' TO MESS1NPI
+              ELSE
+                 MOVE 'LE CHAMP ID EST OBLIGATOIRE !' TO MESS1NPI
+              END-IF
            END-IF
            .
 
        AJOUT-NPT.
            IF ALL-ZONES-OK
-                MOVE PNONPI    TO PNO-NPT
-                MOVE PNAMENPI  TO PNAME-NPT
-                MOVE COLORNPI  TO COLOR-NPT
-                MOVE WEIGHTNPI TO WEIGHT-NPT
-                MOVE CITYNPI   TO CITY-NPT
-
-                EXEC CICS
-                  WRITE DATASET ('PARTS1')
-                        FROM (ENR-NPT)
-                        RIDFLD(PNO-NPT)
-                        RESP (WS-CD-ERR)
-                        RESP2(WS-CD-ERR2)
-                END-EXEC
-                EVALUATE WS-CD-ERR
-                   WHEN ZERO
-                        MOVE 'AJOUT EFFECTUE ' TO MESS1NPI
-                        MOVE DFHBLUE TO PNONPC
-                        PERFORM ENVOI-ECRAN
-                   WHEN 14
-                        MOVE 'DOUBLON SUR ' TO MESS1NPI
-                        MOVE PNONPI          TO MESS2NPI
-                        PERFORM ENVOI-ECRAN
-                   WHEN OTHER
-                        STRING
-                             'ERREUR WRITE PARTS1 '
-                             WS-CD-ERR  DELIMITED BY SIZE
-                             SPACE      DELIMITED BY SIZE
-                             WS-CD-ERR2 DELIMITED BY SIZE
-                        INTO WS-ERR-MESS
-                        PERFORM FIN-TOTALE
-                   END-EVALUATE
-                END-IF
-                .
+              IF CONFIRM-PNO-ZONE = PNONPI AND CONFNPI = 'O'
+      *L'ENQ NE PEUT PAS ETRE TENU A TRAVERS DEUX TACHES
+      *PSEUDO-CONVERSATIONNELLES (IL EST LIBERE AU EXEC CICS RETURN
+      *DE LA TACHE D'AFFICHAGE DE LA CONFIRMATION) - ON LE PREND
+      *DONC ICI, DANS LA SEULE TACHE QUI FAIT VRAIMENT L'ECRITURE,
+      *JUSTE AVANT LE RE-CONTROLE D'UNICITE (LECTURE-NPT, DEJA FAIT
+      *PLUS HAUT DANS TRAIT-SAISIE) ET L'ECRITURE ELLE-MEME
+                 PERFORM ENQ-PNO
+                 PERFORM ECRITURE-NPT
+                 PERFORM DEQ-PNO
+              ELSE
+                 IF CONFIRM-PNO-ZONE = PNONPI AND CONFNPI = 'N'
+                    MOVE SPACES TO CONFIRM-PNO-ZONE
+                    IF LANG-ENGLISH
+                       MOVE 'ADD CANCELLED' TO MESS1NPI
+                    ELSE
+                       MOVE 'AJOUT ANNULE' TO MESS1NPI
+                    END-IF
+                    PERFORM ENVOI-ECRAN
+                 ELSE
+                    MOVE PNONPI TO CONFIRM-PNO-ZONE
+                    MOVE DFHPINK TO CONFNPC
+                    IF LANG-ENGLISH
+                       STRING
+                            'CONFIRM ADD OF '
+                            PNONPI   DELIMITED BY SIZE
+                            ' ? TYPE O OR N IN CONF, THEN ENTER'
+                                     DELIMITED BY SIZE
+                       INTO MESS1NPI
+                    ELSE
+                       STRING
+                            'CONFIRMER AJOUT DE '
+                            PNONPI   DELIMITED BY SIZE
+                            ' ? TAPER O OU N DANS CONF, PUIS ENTER'
+                                     DELIMITED BY SIZE
+                       INTO MESS1NPI
+                    END-IF
+                    PERFORM ENVOI-ECRAN
+                 END-IF
+              END-IF
+           END-IF.
+
+       ECRITURE-NPT.
+           MOVE SPACES TO CONFIRM-PNO-ZONE
+           MOVE PNONPI    TO PNO-NPT
+           MOVE PNAMENPI  TO PNAME-NPT
+           MOVE COLORNPI  TO COLOR-NPT
+           MOVE WEIGHTNPI TO WEIGHT-NPT
+           MOVE CITYNPI   TO CITY-NPT
+           MOVE STOCKNPI  TO STOCK-NPT
+           MOVE ROPNPI    TO REORDER-NPT
+           MOVE LOGIN-ZONE TO CREATOR-NPT
+           EXEC CICS ASKTIME
+                 ABSTIME (WS-TEMPS)
+           END-EXEC
+           EXEC CICS
+              FORMATTIME ABSTIME (WS-TEMPS)
+              DDMMYY (CREDATE-NPT)
+              DATESEP('/')
+              TIME (CRETIME-NPT)
+              TIMESEP(':')
+           END-EXEC
+
+           EXEC CICS
+             WRITE DATASET ('PARTS1')
+                   FROM (ENR-NPT)
+                   RIDFLD(PNO-NPT)
+                   RESP (WS-CD-ERR)
+                   RESP2(WS-CD-ERR2)
+           END-EXEC
+           EVALUATE WS-CD-ERR
+              WHEN ZERO
+                   IF LANG-ENGLISH
+                      MOVE 'ADD SUCCESSFUL ' TO MESS1NPI
+                   ELSE
+                      MOVE 'AJOUT EFFECTUE ' TO MESS1NPI
+                   END-IF
+                   MOVE DFHBLUE TO PNONPC
+                   PERFORM ENVOI-ECRAN
+              WHEN 14
+                   IF LANG-ENGLISH
+                      MOVE 'DUPLICATE ON ' TO MESS1NPI
+                   ELSE
+                      MOVE 'DOUBLON SUR ' TO MESS1NPI
+                   END-IF
+                   MOVE PNONPI          TO MESS2NPI
+                   PERFORM ENVOI-ECRAN
+              WHEN OTHER
+                   STRING
+                        'ERREUR WRITE PARTS1 '
+                        WS-CD-ERR  DELIMITED BY SIZE
+                        SPACE      DELIMITED BY SIZE
+                        WS-CD-ERR2 DELIMITED BY SIZE
+                   INTO WS-ERR-MESS
+                   PERFORM FIN-TOTALE
+           END-EVALUATE.
 
        TRAIT-SAISIE.
            INITIALIZE MESS1NPO MESS2NPO
@@ -207,9 +323,198 @@
            PERFORM VERIF-SAISIE
            PERFORM AJOUT-NPT.
 
+      ***************************************
+      * ENQ SUR LE NUMERO DE PIECE SAISI,   *
+      * POUR EMPECHER DEUX OPERATEURS DE    *
+      * CREER LA MEME PIECE EN MEME TEMPS - *
+      * UNIQUEMENT AUTOUR DE L'ECRITURE     *
+      * ELLE-MEME (VOIR AJOUT-NPT) : UN ENQ *
+      * NE SURVIT PAS A UN EXEC CICS RETURN,*
+      * DONC LE TENIR PENDANT L'AFFICHAGE DE*
+      * L'ECRAN DE CONFIRMATION NE PROTEGE  *
+      * RIEN                                *
+      ***************************************
+       ENQ-PNO.
+           EXEC CICS
+                ENQ RESOURCE (PNONPI)
+                    LENGTH (LENGTH OF PNONPI)
+                    NOSUSPEND
+                    RESP (WS-CD-ERR)
+           END-EXEC
+           IF WS-CD-ERR NOT EQUAL DFHRESP(NORMAL)
+              MOVE DFHRED TO PNONPC
+              IF LANG-ENGLISH
+                 MOVE 'PART BEING CREATED BY ANOTHER OPERATOR'
+                   TO MESS1NPI
+              ELSE
+                 MOVE 'PIECE EN COURS DE CREATION PAR AUTRE OPERATEUR'
+                   TO MESS1NPI
+              END-IF
+              PERFORM ENVOI-ECRAN
+           END-IF.
+
+       DEQ-PNO.
+           EXEC CICS
+                DEQ RESOURCE (PNONPI)
+                    LENGTH (LENGTH OF PNONPI)
+           END-EXEC.
+
+       CONSULTATION-NPT.
+           EXEC CICS
+                READ DATASET ('PARTS1')
+                     INTO (ENR-NPT)
+                     RIDFLD (PNONPI)
+                     RESP (WS-CD-ERR)
+           END-EXEC
+           EVALUATE WS-CD-ERR
+               WHEN ZERO
+                    MOVE PNAME-NPT  TO PNAMENPO
+                    MOVE COLOR-NPT  TO COLORNPO
+                    MOVE WEIGHT-NPT TO WS-WEIGHT-DISP
+                    MOVE WS-WEIGHT-DISP TO WEIGHTNPO
+                    MOVE CITY-NPT   TO CITYNPO
+                    MOVE STOCK-NPT  TO WS-STOCK-DISP
+                    MOVE WS-STOCK-DISP TO STOCKNPO
+                    MOVE REORDER-NPT TO WS-ROP-DISP
+                    MOVE WS-ROP-DISP TO ROPNPO
+                    IF LANG-ENGLISH
+                       MOVE 'PART FOUND' TO MESS1NPI
+                    ELSE
+                       MOVE 'PIECE TROUVEE' TO MESS1NPI
+                    END-IF
+               WHEN 13
+                    PERFORM SET-MSG-NOT-FOUND
+                    MOVE DFHRED TO PNONPC
+               WHEN OTHER
+                    MOVE 'ERREUR READ PARTS1' TO WS-ERR-MESS
+                    PERFORM FIN-TOTALE
+           END-EVALUATE.
+
+       PARCOURS-NPT.
+           EXEC CICS
+                STARTBR DATASET ('PARTS1')
+                        RIDFLD (PNONPI)
+                        RESP (WS-CD-ERR)
+           END-EXEC
+           EXEC CICS
+                READNEXT DATASET ('PARTS1')
+                         INTO (ENR-NPT)
+                         RIDFLD (PNONPI)
+                         RESP (WS-CD-ERR)
+           END-EXEC
+           EVALUATE WS-CD-ERR
+               WHEN ZERO
+                    MOVE PNO-NPT    TO PNONPO
+                    MOVE PNAME-NPT  TO PNAMENPO
+                    MOVE COLOR-NPT  TO COLORNPO
+                    MOVE WEIGHT-NPT TO WS-WEIGHT-DISP
+                    MOVE WS-WEIGHT-DISP TO WEIGHTNPO
+                    MOVE CITY-NPT   TO CITYNPO
+                    MOVE STOCK-NPT  TO WS-STOCK-DISP
+                    MOVE WS-STOCK-DISP TO STOCKNPO
+                    MOVE REORDER-NPT TO WS-ROP-DISP
+                    MOVE WS-ROP-DISP TO ROPNPO
+                    IF LANG-ENGLISH
+                       MOVE 'NEXT PART' TO MESS1NPI
+                    ELSE
+                       MOVE 'PIECE SUIVANTE' TO MESS1NPI
+                    END-IF
+               WHEN OTHER
+                    IF LANG-ENGLISH
+                       MOVE 'END OF PARTS1 FILE' TO MESS1NPI
+                    ELSE
+                       MOVE 'FIN DE FICHIER PARTS1' TO MESS1NPI
+                    END-IF
+           END-EVALUATE
+           EXEC CICS
+                ENDBR DATASET ('PARTS1')
+           END-EXEC.
+
+       MODIF-NPT.
+           EXEC CICS
+                READ DATASET ('PARTS1')
+                     INTO (ENR-NPT)
+                     RIDFLD (PNONPI)
+                     UPDATE
+                     RESP (WS-CD-ERR)
+           END-EXEC
+           EVALUATE WS-CD-ERR
+               WHEN ZERO
+                    MOVE PNAMENPI  TO PNAME-NPT
+                    MOVE COLORNPI  TO COLOR-NPT
+                    MOVE WEIGHTNPI TO WEIGHT-NPT
+                    MOVE CITYNPI   TO CITY-NPT
+                    MOVE STOCKNPI  TO STOCK-NPT
+                    MOVE ROPNPI    TO REORDER-NPT
+                    EXEC CICS
+                         REWRITE DATASET ('PARTS1')
+                                 FROM (ENR-NPT)
+                                 RESP (WS-CD-ERR)
+                    END-EXEC
+                    IF WS-CD-ERR = ZERO
+                       IF LANG-ENGLISH
+                          MOVE 'PART MODIFIED' TO MESS1NPI
+                       ELSE
+                          MOVE 'PIECE MODIFIEE' TO MESS1NPI
+                       END-IF
+                    ELSE
+                       MOVE 'ERREUR REWRITE PARTS1' TO WS-ERR-MESS
+                       PERFORM FIN-TOTALE
+                    END-IF
+               WHEN 13
+                    PERFORM SET-MSG-NOT-FOUND
+                    MOVE DFHRED TO PNONPC
+               WHEN OTHER
+                    MOVE 'ERREUR READ PARTS1' TO WS-ERR-MESS
+                    PERFORM FIN-TOTALE
+           END-EVALUATE.
+
+       SUPPRESSION-NPT.
+           EXEC CICS
+                READ DATASET ('PARTS1')
+                     INTO (ENR-NPT)
+                     RIDFLD (PNONPI)
+                     UPDATE
+                     RESP (WS-CD-ERR)
+           END-EXEC
+           EVALUATE WS-CD-ERR
+               WHEN ZERO
+                    EXEC CICS
+                         DELETE DATASET ('PARTS1')
+                                RESP (WS-CD-ERR)
+                    END-EXEC
+                    IF WS-CD-ERR = ZERO
+                       IF LANG-ENGLISH
+                          MOVE 'PART DELETED' TO MESS1NPI
+                       ELSE
+                          MOVE 'PIECE SUPPRIMEE' TO MESS1NPI
+                       END-IF
+                    ELSE
+                       MOVE 'ERREUR DELETE PARTS1' TO WS-ERR-MESS
+                       PERFORM FIN-TOTALE
+                    END-IF
+               WHEN 13
+                    PERFORM SET-MSG-NOT-FOUND
+                    MOVE DFHRED TO PNONPC
+               WHEN OTHER
+                    MOVE 'ERREUR READ PARTS1' TO WS-ERR-MESS
+                    PERFORM FIN-TOTALE
+           END-EVALUATE.
+
+       SET-MSG-NOT-FOUND.
+           IF LANG-ENGLISH
+              MOVE 'PART NOT FOUND' TO MESS1NPI
+           ELSE
+              MOVE 'PIECE INTROUVABLE' TO MESS1NPI
+           END-IF.
+
        TOUCHE-INVALIDE.
            INITIALIZE MESS1NPO MESS2NPO
-           MOVE 'TOUCHE INVALIDE !' TO MESS1NPO
+           IF LANG-ENGLISH
+              MOVE 'INVALID KEY !' TO MESS1NPO
+           ELSE
+              MOVE 'TOUCHE INVALIDE !' TO MESS1NPO
+           END-IF
            MOVE DFHPINK TO MESS1NPC.
 
        GESTION-TOUCHES.
@@ -223,6 +528,25 @@
               WHEN EIBAID = DFHENTER
                    PERFORM LECT-ECRAN
                    PERFORM TRAIT-SAISIE
+              WHEN EIBAID = DFHPF5
+                   PERFORM LECT-ECRAN
+                   INITIALIZE MESS1NPO MESS2NPO
+                   PERFORM CONSULTATION-NPT
+              WHEN EIBAID = DFHPF6
+                   PERFORM LECT-ECRAN
+                   INITIALIZE MESS1NPO MESS2NPO
+                   PERFORM PARCOURS-NPT
+              WHEN EIBAID = DFHPF7
+                   PERFORM LECT-ECRAN
+                   INITIALIZE MESS1NPO MESS2NPO
+                   PERFORM VERIF-SAISIE
+                   IF ALL-ZONES-OK
+                      PERFORM MODIF-NPT
+                   END-IF
+              WHEN EIBAID = DFHPF8
+                   PERFORM LECT-ECRAN
+                   INITIALIZE MESS1NPO MESS2NPO
+                   PERFORM SUPPRESSION-NPT
               WHEN OTHER
                    PERFORM TOUCHE-INVALIDE
            END-EVALUATE.
