@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID     INSNPT.
+       PROGRAM-ID.    INSNPT.
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,11 +12,18 @@
             ACCESS MODE IS DYNAMIC
             RECORD KEY IS PNO-NPT
             FILE STATUS IS FS-NPT.
+            SELECT REJ-PARTS ASSIGN TO REJPARTS
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS  IS FS-REJ-PARTS.
       **********************************************
        DATA DIVISION.
        FILE SECTION.
        FD NPT.
        COPY NEWPARTS.
+
+       FD  REJ-PARTS.
+       01  REJ-PARTS-REC        PIC X(60).
+
        WORKING-STORAGE SECTION.
              EXEC SQL
                   INCLUDE SQLCA
@@ -36,32 +43,79 @@
           05 INPUT-TEXT  PIC X(100).
 
        77 FS-NPT      PIC 99     VALUE ZERO.
+       77 FS-REJ-PARTS PIC XX    VALUE ZERO.
        77 WS-NB-NPT   PIC 99     VALUE ZERO.
-       77 WS-ANO      PIC 9.
+       77 WS-REJECT-COUNT PIC 9(7) VALUE ZERO.
        77 WS-MSG      PIC X(20)  VALUE 'DEFAULT'.
 
+      *--------------------------------------------------------------
+      *  PARAMETRE SYSIN DE REDEMARRAGE (CARTE OPTIONNELLE)
+      *  COL 1-3 : PNO-NPT A PARTIR DUQUEL REPRENDRE LE CHARGEMENT
+      *            (BLANC = DEPART NORMAL EN DEBUT DE FICHIER)
+      *--------------------------------------------------------------
+       01  WS-RESTART-PARM.
+           05 WS-RESTART-PNO     PIC X(3).
+           05 FILLER             PIC X(17).
+
+       77 WS-COMMIT-INTERVAL PIC 9(3) VALUE 50.
+       77 WS-COMMIT-COUNT    PIC 9(3) VALUE 0.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'INSNPT'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - ROLLBACK PARTS'.
+
 
       ***************************************
       * PROGRAMME PRINCIPAL                 *
       ***************************************
        PROCEDURE DIVISION.
-            OPEN INPUT NPT.
+            OPEN I-O NPT.
+            OPEN OUTPUT REJ-PARTS.
+            PERFORM READ-RESTART-PARM.
             PERFORM BALAYAGE-FICHIER.
+            PERFORM COMMIT-POINT.
+            DISPLAY 'PIECES REJETEES : ' WS-REJECT-COUNT.
             CLOSE NPT.
+            CLOSE REJ-PARTS.
             GOBACK.
 
+       READ-RESTART-PARM.
+            MOVE SPACES TO WS-RESTART-PARM
+            ACCEPT WS-RESTART-PARM FROM SYSIN.
+
        BALAYAGE-FICHIER.
-            READ NPT NEXT
+            IF WS-RESTART-PNO NOT EQUAL SPACES
+               MOVE WS-RESTART-PNO TO PNO-NPT
+               START NPT KEY IS NOT LESS THAN PNO-NPT
+                     INVALID KEY MOVE 99 TO FS-NPT
+               END-START
+               IF FS-NPT EQUAL ZERO
+                  READ NPT NEXT
+               END-IF
+            ELSE
+               READ NPT NEXT
+            END-IF
             PERFORM UNTIL FS-NPT NOT EQUAL ZERO
-                DISPLAY 'PNO: ' PNO-NPT
-                DISPLAY 'PNAME: ' PNAME-NPT
-                DISPLAY 'COLOR: ' COLOR-NPT
-                DISPLAY 'WEIGHT: ' WEIGHT-NPT
-                DISPLAY 'CITY: ' CITY-NPT
-                PERFORM INSERTION-SQL
+                IF NPT-LOADED
+                   CONTINUE
+                ELSE
+                   DISPLAY 'PNO: ' PNO-NPT
+                   DISPLAY 'PNAME: ' PNAME-NPT
+                   DISPLAY 'COLOR: ' COLOR-NPT
+                   DISPLAY 'WEIGHT: ' WEIGHT-NPT
+                   DISPLAY 'CITY: ' CITY-NPT
+                   PERFORM INSERTION-SQL
+                END-IF
                 READ NPT NEXT
             END-PERFORM.
 
+       COMMIT-POINT.
+            EXEC SQL
+                 COMMIT
+            END-EXEC
+            MOVE ZERO TO WS-COMMIT-COUNT
+            DISPLAY 'COMMIT POINT - DERNIER PNO TRAITE : ' PNO-NPT.
+
        INSERTION-SQL.
             MOVE PNO-NPT     TO PAR-PNO
 
@@ -85,21 +139,31 @@
             MOVE OUTPUT-TEXT TO PAR-CITY-TEXT
             MOVE OUTPUT-LEN  TO PAR-CITY-LEN
 
+            MOVE STOCK-NPT   TO PAR-STOCK
+            MOVE REORDER-NPT TO PAR-REORDER-POINT
+
             EXEC SQL
                  INSERT INTO
-                 API1.PARTS(PNO, PNAME, COLOR, WEIGHT, CITY)
+                 API1.PARTS(PNO, PNAME, COLOR, WEIGHT, CITY,
+                   STOCK, REORDER_POINT)
                  VALUES (:PAR-PNO, :PAR-PNAME, :PAR-COLOR, :PAR-WEIGHT
-                   , :PAR-CITY)
+                   , :PAR-CITY, :PAR-STOCK, :PAR-REORDER-POINT)
             END-EXEC
             PERFORM TEST-SQLCODE.
 
        TEST-SQLCODE.
            EVALUATE TRUE
                 WHEN SQLCODE = ZERO
-                   CONTINUE
+                   PERFORM MARQUE-CHARGE
+                   ADD 1 TO WS-COMMIT-COUNT
+                   IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+                      PERFORM COMMIT-POINT
+                   END-IF
                 WHEN SQLCODE = -803
                    DISPLAY
                      'ERREUR INSERT : DOUBLON SUR CODE '
+                   MOVE 'DOUBLON SUR CODE' TO WS-MSG
+                   PERFORM ECRITURE-REJET
                 WHEN SQLCODE > ZERO
                    IF SQLCODE = +100
                      DISPLAY  'CODE XX INTROUVABLE POUR OPERATION '
@@ -110,10 +174,32 @@
                    DISPLAY 'MSG -> ' WS-MSG
                    MOVE SQLCODE TO ED-SQLCODE
                    DISPLAY 'ANOMALIE ' ED-SQLCODE
+                   MOVE 'ERREUR SQL' TO WS-MSG
+                   PERFORM ECRITURE-REJET
                    PERFORM ABEND-PROG
            END-EVALUATE.
 
+       MARQUE-CHARGE.
+           MOVE 'Y' TO LOADED-NPT
+           ACCEPT LOADDATE-NPT FROM DATE YYYYMMDD
+           REWRITE ENR-NPT.
+
+       ECRITURE-REJET.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SQLCODE TO ED-SQLCODE
+           MOVE SPACES TO REJ-PARTS-REC
+           STRING
+                PNO-NPT    DELIMITED BY SIZE
+                ' '        DELIMITED BY SIZE
+                WS-MSG     DELIMITED BY SIZE
+                ' SQLCODE='DELIMITED BY SIZE
+                ED-SQLCODE DELIMITED BY SIZE
+                INTO REJ-PARTS-REC
+           WRITE REJ-PARTS-REC.
+
         ABEND-PROG.
            EXEC SQL ROLLBACK END-EXEC
            DISPLAY 'ROLLING BACK TO PREV TABLE STATE'
-           COMPUTE WS-ANO = 1 / WS-ANO.
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
