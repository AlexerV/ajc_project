@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID     DATETEXT.
+       PROGRAM-ID.    DATETEXT.
       **********************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,8 +12,10 @@
           05 WS-DATE-YYYY   PIC 9(4).
           05 WS-DATE-MM     PIC 9(2).
           05 WS-DATE-DD     PIC 9(2).
+       01 WS-DATE-NUM REDEFINES WS-DATE PIC 9(8).
 
        01 WS-JOUR-SEMAINE   PIC 9.
+       01 WS-JOUR-INTEGER   PIC 9(8).
 
        01 WS-TEXTE-MOIS     PIC X(10).
        01 WS-TEXTE-JOUR     PIC X(9).
@@ -56,11 +58,24 @@
 
        LINKAGE SECTION.
        01 RESULT PIC X(30).
+       01 INPUT-DATE PIC X(8).
 
-       PROCEDURE DIVISION USING RESULT.
+       PROCEDURE DIVISION USING RESULT OPTIONAL INPUT-DATE.
 
-            ACCEPT WS-DATE         FROM DATE YYYYMMDD
-            ACCEPT WS-JOUR-SEMAINE FROM DAY-OF-WEEK
+            IF ADDRESS OF INPUT-DATE = NULL
+               ACCEPT WS-DATE FROM DATE YYYYMMDD
+            ELSE
+               IF INPUT-DATE = SPACES OR INPUT-DATE = LOW-VALUES
+                  ACCEPT WS-DATE FROM DATE YYYYMMDD
+               ELSE
+                  MOVE INPUT-DATE TO WS-DATE
+               END-IF
+            END-IF
+
+            COMPUTE WS-JOUR-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+            COMPUTE WS-JOUR-SEMAINE =
+               FUNCTION MOD(WS-JOUR-INTEGER + 6 7) + 1
 
             MOVE LIB-MOIS(WS-DATE-MM)      TO TEXTE-MOIS.
             MOVE LIB-JOUR(WS-JOUR-SEMAINE) TO TEXTE-JOUR.
