@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PARTROP.
+      **********************************************
+      * RAPPORT DES PIECES PARTS EN RUPTURE OU      *
+      * SOUS LE SEUIL DE REAPPROVISIONNEMENT        *
+      * (STOCK-NPT <= REORDER-NPT).                 *
+      **********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT NPT ASSIGN TO FNPT
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS PNO-NPT
+            FILE STATUS IS WS-FS-NPT.
+            SELECT RPT ASSIGN TO FPARTROP
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-RPT.
+      **********************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD NPT.
+       COPY NEWPARTS.
+
+       FD RPT.
+       01 RPT-ENR       PIC X(78).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-NPT         PIC 99 VALUE ZERO.
+       77 WS-FS-RPT         PIC XX VALUE ZERO.
+       01 WS-LINE           PIC X(78).
+
+       77 WS-PART-COUNT     PIC 9(7) VALUE ZERO.
+       77 WS-REORDER-COUNT  PIC 9(7) VALUE ZERO.
+
+       01 E-STOCK           PIC Z(4)9.
+       01 E-REORDER         PIC Z(4)9.
+
+       01 WS-ALERT-PGM PIC X(8)  VALUE 'PARTROP'.
+       01 WS-ALERT-MSG PIC X(60)
+          VALUE 'ANOMALIE GRAVE - RAPPORT REAPPRO PARTS'.
+
+       PROCEDURE DIVISION.
+            PERFORM OPEN-FILES
+            PERFORM WRITE-REPORT-HEADER
+            PERFORM READ-NPT-FIRST
+            PERFORM UNTIL WS-FS-NPT NOT EQUAL ZERO
+                ADD 1 TO WS-PART-COUNT
+                IF STOCK-NPT <= REORDER-NPT
+                   ADD 1 TO WS-REORDER-COUNT
+                   PERFORM WRITE-REORDER-LINE
+                END-IF
+                PERFORM READ-NPT-NEXT
+            END-PERFORM
+            PERFORM WRITE-REPORT-FOOTER
+            PERFORM CLOSE-FILES
+            GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT NPT
+           IF WS-FS-NPT NOT = ZERO
+              DISPLAY 'ERREUR OUVERTURE FNPT : ' WS-FS-NPT
+              PERFORM ABEND-PROG
+           END-IF
+           OPEN OUTPUT RPT
+           IF WS-FS-RPT NOT = '00'
+              DISPLAY 'ERREUR OUVERTURE FPARTROP : ' WS-FS-RPT
+              PERFORM ABEND-PROG
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE NPT.
+           CLOSE RPT.
+
+       READ-NPT-FIRST.
+           READ NPT NEXT
+               AT END MOVE 10 TO WS-FS-NPT
+           END-READ.
+
+       READ-NPT-NEXT.
+           READ NPT NEXT
+               AT END MOVE 10 TO WS-FS-NPT
+           END-READ.
+
+       WRITE-LINE-TO-RPT.
+           WRITE RPT-ENR.
+
+       WRITE-REPORT-HEADER.
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'RAPPORT DE REAPPROVISIONNEMENT PARTS' TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE 'PNO  NOM                        STOCK  SEUIL RAP'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       WRITE-REORDER-LINE.
+           MOVE STOCK-NPT   TO E-STOCK
+           MOVE REORDER-NPT TO E-REORDER
+           MOVE SPACES TO WS-LINE
+           STRING
+                PNO-NPT     DELIMITED BY SIZE
+                '   '       DELIMITED BY SIZE
+                PNAME-NPT   DELIMITED BY SPACE
+                '  '        DELIMITED BY SIZE
+                E-STOCK     DELIMITED BY SIZE
+                '  '        DELIMITED BY SIZE
+                E-REORDER   DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+       WRITE-REPORT-FOOTER.
+           MOVE '================================================'
+                TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT
+           MOVE SPACES TO WS-LINE
+           STRING
+                'PIECES EXAMINEES : '   DELIMITED BY SIZE
+                WS-PART-COUNT           DELIMITED BY SIZE
+                '   A REAPPROVISIONNER : ' DELIMITED BY SIZE
+                WS-REORDER-COUNT        DELIMITED BY SIZE
+           INTO WS-LINE
+           MOVE WS-LINE TO RPT-ENR
+           PERFORM WRITE-LINE-TO-RPT.
+
+      ***************************************
+      * ABEND-PROG                          *
+      ***************************************
+       ABEND-PROG.
+           DISPLAY 'ANOMALIE GRAVE'
+           CALL 'ALERTOPS' USING WS-ALERT-PGM WS-ALERT-MSG
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
