@@ -0,0 +1,17 @@
+      ******************************************************************
+      * NEWPARTS - LAYOUT DU FICHIER VSAM PARTS1 (SAISIE DES PIECES)   *
+      ******************************************************************
+       01  ENR-NPT.
+           05 PNO-NPT            PIC X(3).
+           05 PNAME-NPT          PIC X(30).
+           05 COLOR-NPT          PIC X(20).
+           05 WEIGHT-NPT         PIC S9(2) USAGE COMP-3.
+           05 CITY-NPT           PIC X(20).
+           05 STOCK-NPT          PIC S9(5) USAGE COMP-3 VALUE ZERO.
+           05 REORDER-NPT        PIC S9(5) USAGE COMP-3 VALUE ZERO.
+           05 CREATOR-NPT        PIC X(5).
+           05 CREDATE-NPT        PIC X(8).
+           05 CRETIME-NPT        PIC X(8).
+           05 LOADED-NPT         PIC X        VALUE 'N'.
+              88 NPT-LOADED                   VALUE 'Y'.
+           05 LOADDATE-NPT       PIC X(8).
