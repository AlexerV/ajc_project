@@ -4,11 +4,11 @@
        01 ENR.
           05 ENR-GENERIC.
              10 TYPE-ENR           PIC X(3).
-             10 FILLER             PIC X(267).
+             10 FILLER             PIC X(317).
 
           05 ENR-ORDER REDEFINES ENR-GENERIC.
              10 TYPE-ORD           PIC X(3).
-             10 EORD-O-NO          PIC S9(3)V USAGE COMP-3.
+             10 EORD-O-NO          PIC S9(4)V USAGE COMP-3.
              10 EORD-O-DATE        PIC X(10).
              10 EEMP-E-NO          PIC S9(2)V USAGE COMP-3.
              10 EEMP-LNAME         PIC X(20).
@@ -16,7 +16,7 @@
              10 EEMP-FNAME         PIC X(20).
              10 EEMP-FNAME-LEN     PIC S9(4)  USAGE COMP-3.
              10 EEMP-COM           PIC SV9(2) USAGE COMP-3.
-             10 ECUS-C-NO          PIC X(4).
+             10 ECUS-C-NO          PIC X(5).
              10 ECUS-COMPANY       PIC X(30).
              10 ECUS-COMPANY-LEN   PIC S9(4)  USAGE COMP-3.
              10 ECUS-ADDRESS       PIC X(100).
@@ -25,17 +25,27 @@
              10 ECUS-CITY-LEN      PIC S9(4)  USAGE COMP-3.
              10 ECUS-ZIP           PIC X(5).
              10 ECUS-STATE         PIC X(2).
+             10 ECUS-EMAIL         PIC X(50).
              10 EDEP-DEPT          PIC S9(4)V USAGE COMP-3.
              10 EDEP-DNAME         PIC X(20).
              10 EDEP-DNAME-LEN     PIC S9(4)  USAGE COMP-3.
-             10 FILLER             PIC X(9).
+             10 FILLER             PIC X(7).
 
           05 ENR-PRODUCT REDEFINES ENR-GENERIC.
              10 TYPE-PRO             PIC X(3).
-             10 EPRO-P-NO            PIC X(3).
+             10 EPRO-P-NO            PIC X(4).
              10 EPRO-PRICE           PIC S9(3)V9(2) USAGE COMP-3.
              10 EPRO-DESCRIPTION     PIC X(30).
              10 EPRO-DESCRIPTION-LEN PIC S9(4)    USAGE COMP-3.
              10 EITE-QUANTITY        PIC S9(2)V     USAGE COMP-3.
              10 EITE-PRICE           PIC S9(3)V9(2) USAGE COMP-3.
-             10 FILLER               PIC X(223).
+             10 EPRO-ORIG-CURRENCY   PIC X(2).
+             10 EPRO-ORIG-RATE       PIC S9V9(2)  USAGE COMP-3.
+             10 EPRO-SHP-NO          PIC S9(9)    USAGE COMP-3.
+             10 FILLER               PIC X(213).
+
+          05 ENR-CONTROL REDEFINES ENR-GENERIC.
+             10 TYPE-CTL             PIC X(3).
+             10 ECTL-ORDER-COUNT     PIC S9(7) USAGE COMP-3.
+             10 ECTL-PRODUCT-COUNT   PIC S9(7) USAGE COMP-3.
+             10 FILLER               PIC X(259).
