@@ -10,11 +10,15 @@
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
            EXEC SQL DECLARE API1.PARTS TABLE
-           ( PNO                            CHAR(2) NOT NULL,
+           ( PNO                            CHAR(3) NOT NULL,
              PNAME                          VARCHAR(30) NOT NULL,
              COLOR                          VARCHAR(20),
              WEIGHT                         DECIMAL(2, 0),
-             CITY                           VARCHAR(20)
+             CITY                           VARCHAR(20),
+             STOCK                          DECIMAL(5, 0)
+                                             WITH DEFAULT 0,
+             REORDER_POINT                  DECIMAL(5, 0)
+                                             WITH DEFAULT 0
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE API1.PARTS                         *
@@ -22,7 +26,7 @@
        01  DCLPARTS.
       *    *************************************************************
       *                       PNO
-           10 PAR-PNO              PIC X(2).
+           10 PAR-PNO              PIC X(3).
       *    *************************************************************
            10 PAR-PNAME.
       *                       PNAME LENGTH
@@ -44,6 +48,12 @@
               49 PAR-CITY-LEN      PIC S9(4) USAGE COMP.
       *                       CITY
               49 PAR-CITY-TEXT     PIC X(20).
+      *    *************************************************************
+      *                       STOCK
+           10 PAR-STOCK            PIC S9(5)   USAGE COMP-3.
+      *    *************************************************************
+      *                       REORDER_POINT
+           10 PAR-REORDER-POINT    PIC S9(5)   USAGE COMP-3.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
       ******************************************************************
