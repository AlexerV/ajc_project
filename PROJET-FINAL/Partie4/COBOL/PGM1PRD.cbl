@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGM1PRD.
+      **********************************************
+      * CONSULTATION PRODUIT EN LIGNE (VENTE PAR   *
+      * TELEPHONE) : SAISIE D'UN P_NO, AFFICHAGE DE *
+      * LA DESCRIPTION, DU PRIX ET DU STOCK.        *
+      **********************************************
+       ENVIRONMENT DIVISION.
+      **********************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **********************************************
+      * DESCRIPTION DES TOUCHES FONCTIONS          *
+      **********************************************
+       COPY DFHAID.
+      **********************************************
+      * DESCRIPTION DES ATTRIBUTS                  *
+      **********************************************
+       COPY DFHBMSCA.
+      **********************************************
+      * DESCRIPTION DE LA MAP                      *
+      **********************************************
+       COPY MS1PRD.
+      **********************************************
+      * DESCRIPTION DES TABLES                     *
+      **********************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+           EXEC SQL
+               INCLUDE PRO
+           END-EXEC
+
+       COPY ZONE.
+
+       77 WS-TEMPS       PIC S9(15) COMP-3.
+       77 WS-CD-ERR      PIC 99.
+       77 WS-ERR-MESS    PIC X(50) VALUE 'FIN NORMALE'.
+
+       77 WS-MSG         PIC X(50).
+       77 E-PRICE        PIC Z(5)9,99.
+       77 E-STOCK        PIC Z(4)9.
+
+       77 UNDERSCORE    PIC X(79) VALUE ALL '_'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(70).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+            EVALUATE EIBTRNID
+                WHEN 'T1E3'
+                     IF EIBCALEN = ZERO
+                            MOVE 'NON AUTHENTIFIE!'
+                              TO WS-ERR-MESS
+                            PERFORM FIN-TOTALE
+                     ELSE
+                            MOVE DFHCOMMAREA TO ZONE
+                            IF LOGGED AND PREV-PGM = 'PGM1LOG'
+                               MOVE LOW-VALUE TO MAP1PRDO
+                               PERFORM ENVOI-ECRAN
+                            END-IF
+                            PERFORM GESTION-TOUCHES
+                     END-IF
+                WHEN OTHER
+                     MOVE LOW-VALUE TO MAP1PRDO
+            END-EVALUATE
+            PERFORM ENVOI-ECRAN.
+      *************************************************
+      * PARAGRAPHES                                   *
+      *************************************************
+       ENVOI-ECRAN.
+            MOVE 'CONSULTATION PRODUIT' TO LIBMAPPDO
+            EXEC CICS ASKTIME
+                  ABSTIME (WS-TEMPS)
+            END-EXEC
+
+            EXEC CICS
+               FORMATTIME ABSTIME (WS-TEMPS)
+               DDMMYY (DATEJPDO)
+               DATESEP('/')
+               TIME (HEUREPDO)
+               TIMESEP(':')
+            END-EXEC
+
+            EXEC CICS
+              SEND MAP('MAP1PRD')
+                   MAPSET('MS1PRD')
+                   FROM (MAP1PRDO)
+                   RESP (WS-CD-ERR)
+                   ERASE
+                   CURSOR
+            END-EXEC
+
+            IF WS-CD-ERR NOT EQUAL DFHRESP(NORMAL)
+                         MOVE 'ERR SEND' TO WS-ERR-MESS
+                         PERFORM FIN-TOTALE
+            END-IF
+            MOVE 'PGM1PRD' TO PREV-PGM
+
+            EXEC CICS
+                 RETURN TRANSID ('T1E3')
+                 COMMAREA (ZONE)
+                 LENGTH (LENGTH OF ZONE)
+            END-EXEC
+            .
+
+       LECT-ECRAN.
+            EXEC CICS
+                 RECEIVE MAP ('MAP1PRD')
+                         MAPSET ('MS1PRD')
+                         RESP (WS-CD-ERR)
+            END-EXEC
+
+            IF WS-CD-ERR NOT EQUAL DFHRESP(NORMAL)
+                         MOVE 'ERR RECE' TO WS-ERR-MESS
+                         PERFORM FIN-TOTALE
+            END-IF.
+
+       VERIF-SAISIE-PRD.
+           INSPECT PNOPDI REPLACING ALL '_' BY SPACES
+           IF PNOPDI = SPACES
+              MOVE DFHRED TO PNOPDC
+              MOVE UNDERSCORE TO PNOPDI
+              MOVE 'LE CHAMP P_NO EST OBLIGATOIRE !' TO MESS1PDI
+              MOVE 'N' TO WS-MSG (1:1)
+           ELSE
+              MOVE 'Y' TO WS-MSG (1:1)
+           END-IF.
+
+       CONSULTATION-PRD.
+           MOVE PNOPDI TO PRO-P-NO
+           EXEC SQL
+              SELECT DESCRIPTION, PRICE, STOCK
+                INTO :PRO-DESCRIPTION, :PRO-PRICE, :PRO-STOCK
+                FROM PRODUCTS
+               WHERE P_NO = :PRO-P-NO
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                    MOVE PRO-DESCRIPTION-TEXT (1:PRO-DESCRIPTION-LEN)
+                      TO DESCPDO
+                    MOVE PRO-PRICE TO E-PRICE
+                    MOVE E-PRICE   TO PRICEPDO
+                    MOVE PRO-STOCK TO E-STOCK
+                    MOVE E-STOCK   TO STOCKPDO
+                    MOVE 'PRODUIT TROUVE' TO MESS1PDI
+               WHEN +100
+                    MOVE 'PRODUIT INTROUVABLE' TO MESS1PDI
+                    MOVE DFHRED TO PNOPDC
+               WHEN OTHER
+                    MOVE 'ERREUR SQL PRODUCTS' TO WS-ERR-MESS
+                    PERFORM FIN-TOTALE
+           END-EVALUATE.
+
+       TRAIT-SAISIE.
+           INITIALIZE MESS1PDO MESS2PDO
+           PERFORM VERIF-SAISIE-PRD
+           IF WS-MSG (1:1) = 'Y'
+              PERFORM CONSULTATION-PRD
+           END-IF.
+
+       TOUCHE-INVALIDE.
+           INITIALIZE MESS1PDO MESS2PDO
+           MOVE 'TOUCHE INVALIDE !' TO MESS1PDO
+           MOVE DFHPINK TO MESS1PDC.
+
+       GESTION-TOUCHES.
+      * RECUPERE LA TOUCHE PRESSEE
+      * TOUCHE CLEAR
+           INITIALIZE WS-MSG
+           EVALUATE TRUE
+              WHEN EIBAID = DFHCLEAR
+                   MOVE 'BYE' TO WS-ERR-MESS
+                   PERFORM FIN-TOTALE
+              WHEN EIBAID = DFHENTER
+                   PERFORM LECT-ECRAN
+                   PERFORM TRAIT-SAISIE
+              WHEN OTHER
+                   PERFORM TOUCHE-INVALIDE
+           END-EVALUATE.
+
+        FIN-TOTALE.
+           EXEC CICS
+              SEND FROM (WS-ERR-MESS)
+                   LENGTH (LENGTH OF WS-ERR-MESS)
+                   WAIT
+                   ERASE
+              END-EXEC
+              EXEC CICS    RETURN     END-EXEC.
