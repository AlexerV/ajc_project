@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID     PGM1LOG.
+       PROGRAM-ID.    PGM1LOG.
       **********************************************
        ENVIRONMENT DIVISION.
       **********************************************
@@ -25,12 +25,17 @@
 
        COPY ZONE.
 
+       COPY SIGNLOG.
+
        77 WS-TEMPS       PIC S9(15) COMP-3.
+       77 WS-SGN-RESULT  PIC X VALUE 'F'.
        77 WS-CD-ERR      PIC 99.
        77 WS-CD-ERR2     PIC 99.
        77 WS-ERR-MESS    PIC X(50) VALUE 'FIN NORMALE'.
 
        77 WS-MSG         PIC X(50).
+       77 WS-MAX-ATTEMPTS PIC 9 VALUE 3.
+       77 WS-PASS-HASH   PIC X(15).
 
       *************************************************
       * VARIABLES POUR VERIFIER LA SAISIE *
@@ -124,14 +129,16 @@
                   READ DATASET ('USERS1')
                        INTO (ENR-EMP)
                        RIDFLD (LOGINLGI)
+                       UPDATE
                        RESP (WS-CD-ERR)
              END-EXEC
              EVALUATE WS-CD-ERR
                  WHEN ZERO
-                      CONTINUE
+                      MOVE LANG-EMP TO LANG-ZONE
                  WHEN 13
-                      MOVE 'IDENTIFIANT / PASSWORD INCORRECT(S)'
-                            TO MESS1LGI
+                      PERFORM SET-MSG-INCORRECT
+                      MOVE 'F' TO WS-SGN-RESULT
+                      PERFORM ENREGISTRE-SIGNON
                       MOVE DFHRED TO LOGINLGC
                       MOVE SPACES TO PASSLGI
                       PERFORM ENVOI-ECRAN
@@ -139,19 +146,77 @@
                       MOVE 'ERREUR READ USERS1' TO WS-ERR-MESS
                       PERFORM FIN-TOTALE
              END-EVALUATE.
-             IF PASSLGO = PREN-EMP
+             IF ACCT-LOCKED-EMP
+                PERFORM SET-MSG-LOCKED
+                MOVE 'L' TO WS-SGN-RESULT
+                PERFORM ENREGISTRE-SIGNON
+                MOVE DFHRED TO LOGINLGC
+                MOVE SPACES TO PASSLGI
+                PERFORM ENVOI-ECRAN
+             END-IF
+             CALL 'PWDHASH' USING PASSLGI WS-PASS-HASH
+             IF WS-PASS-HASH = PREN-EMP
+                MOVE 0 TO BADCNT-EMP
+                PERFORM REWRITE-LOG
                 SET LOGGED TO TRUE
-                MOVE 'IDENTIFICATION SUCCES' TO MESS1LGI
+                MOVE LOGINLGI TO LOGIN-ZONE
+                PERFORM SET-MSG-SUCCESS
+                MOVE 'S' TO WS-SGN-RESULT
+                PERFORM ENREGISTRE-SIGNON
                 MOVE SPACES TO PASSLGI
                 PERFORM ENVOI-ECRAN
              ELSE
-                MOVE 'IDENTIFIANT / PASSWORD INCORRECT(S)'
-                           TO MESS1LGI
+                ADD 1 TO BADCNT-EMP
+                IF BADCNT-EMP >= WS-MAX-ATTEMPTS
+                   MOVE 'Y' TO LOCK-EMP
+                   PERFORM SET-MSG-LOCKED
+                   MOVE 'L' TO WS-SGN-RESULT
+                ELSE
+                   PERFORM SET-MSG-INCORRECT
+                   MOVE 'F' TO WS-SGN-RESULT
+                END-IF
+                PERFORM REWRITE-LOG
+                PERFORM ENREGISTRE-SIGNON
                 MOVE DFHRED TO LOGINLGC
                 MOVE SPACES TO PASSLGI
                 PERFORM ENVOI-ECRAN
              END-IF.
 
+        ENREGISTRE-SIGNON.
+             MOVE SPACES TO ENR-SGN
+             MOVE LOGINLGI TO LOGIN-SGN
+             EXEC CICS ASKTIME
+                   ABSTIME (WS-TEMPS)
+             END-EXEC
+             EXEC CICS
+                FORMATTIME ABSTIME (WS-TEMPS)
+                DDMMYY (DATE-SGN)
+                DATESEP('/')
+                TIME (TIME-SGN)
+                TIMESEP(':')
+             END-EXEC
+             MOVE WS-SGN-RESULT TO RESULT-SGN
+             EXEC CICS
+                WRITE DATASET ('SIGNLOG1')
+                      FROM (ENR-SGN)
+                      RESP (WS-CD-ERR2)
+             END-EXEC
+             IF WS-CD-ERR2 NOT EQUAL ZERO
+                MOVE 'ERREUR WRITE SIGNLOG1' TO WS-ERR-MESS
+                PERFORM FIN-TOTALE
+             END-IF.
+
+        REWRITE-LOG.
+             EXEC CICS
+                  REWRITE DATASET ('USERS1')
+                          FROM (ENR-EMP)
+                          RESP (WS-CD-ERR2)
+             END-EXEC
+             IF WS-CD-ERR2 NOT EQUAL ZERO
+                MOVE 'ERREUR REWRITE USERS1' TO WS-ERR-MESS
+                PERFORM FIN-TOTALE
+             END-IF.
+
        VERIF-SAISIE-LOG.
            INSPECT LOGINLGI  REPLACING ALL '_' BY SPACES
 
@@ -161,12 +226,20 @@
               SET MANQUE-ZONE TO TRUE
               MOVE DFHRED TO LOGINLGC
               MOVE UNDERSCORE TO LOGINLGI
-              MOVE 'VEUILLEZ ENTRER UN IDENTIFIANT' TO MESS1LGI
+              IF LANG-ENGLISH
+                 MOVE 'PLEASE ENTER A USER ID' TO MESS1LGI
+              ELSE
+                 MOVE 'VEUILLEZ ENTRER UN IDENTIFIANT' TO MESS1LGI
+              END-IF
            END-IF
            IF PASSLGI = SPACES
               SET MANQUE-ZONE TO TRUE
               MOVE DFHRED TO PASSLGC
-              MOVE 'VEUILLEZ ENTRER UN MOT DE PASSE' TO MESS1LGI
+              IF LANG-ENGLISH
+                 MOVE 'PLEASE ENTER A PASSWORD' TO MESS1LGI
+              ELSE
+                 MOVE 'VEUILLEZ ENTRER UN MOT DE PASSE' TO MESS1LGI
+              END-IF
            END-IF
            .
 
@@ -175,11 +248,69 @@
            PERFORM VERIF-SAISIE-LOG
            PERFORM LECTURE-LOG.
 
+       SET-MSG-INCORRECT.
+           IF LANG-ENGLISH
+              MOVE 'INVALID USER ID / PASSWORD' TO MESS1LGI
+           ELSE
+              MOVE 'IDENTIFIANT / PASSWORD INCORRECT(S)' TO MESS1LGI
+           END-IF.
+
+       SET-MSG-LOCKED.
+           IF LANG-ENGLISH
+              MOVE 'ACCOUNT LOCKED - CONTACT ADMIN' TO MESS1LGI
+           ELSE
+              MOVE 'COMPTE VERROUILLE - CONTACTER ADMIN' TO MESS1LGI
+           END-IF.
+
+       SET-MSG-SUCCESS.
+           IF LANG-ENGLISH
+              MOVE 'SIGNON SUCCESSFUL' TO MESS1LGI
+           ELSE
+              MOVE 'IDENTIFICATION SUCCES' TO MESS1LGI
+           END-IF.
+
        TOUCHE-INVALIDE.
            INITIALIZE MESS1LGO MESS2LGO
-           MOVE 'TOUCHE INVALIDE !' TO MESS1LGO
+           IF LANG-ENGLISH
+              MOVE 'INVALID KEY !' TO MESS1LGO
+           ELSE
+              MOVE 'TOUCHE INVALIDE !' TO MESS1LGO
+           END-IF
            MOVE DFHPINK TO MESS1LGC.
 
+       LANG-TOGGLE.
+           IF LANG-FRENCH
+              SET LANG-ENGLISH TO TRUE
+           ELSE
+              SET LANG-FRENCH TO TRUE
+           END-IF
+           IF LOGIN-ZONE NOT EQUAL SPACES
+              PERFORM REWRITE-LANG-TO-USERS1
+           END-IF
+           INITIALIZE MESS1LGO MESS2LGO
+           IF LANG-ENGLISH
+              MOVE 'LANGUAGE SET TO ENGLISH' TO MESS1LGO
+           ELSE
+              MOVE 'LANGUE REGLEE SUR LE FRANCAIS' TO MESS1LGO
+           END-IF.
+
+       REWRITE-LANG-TO-USERS1.
+           EXEC CICS
+                READ DATASET ('USERS1')
+                     INTO (ENR-EMP)
+                     RIDFLD (LOGIN-ZONE)
+                     UPDATE
+                     RESP (WS-CD-ERR2)
+           END-EXEC
+           IF WS-CD-ERR2 EQUAL ZERO
+              MOVE LANG-ZONE TO LANG-EMP
+              EXEC CICS
+                   REWRITE DATASET ('USERS1')
+                           FROM (ENR-EMP)
+                           RESP (WS-CD-ERR2)
+              END-EXEC
+           END-IF.
+
        GESTION-TOUCHES.
       * RECUPERE LA TOUCHE PRESSEE
       * TOUCHE CLEAR
@@ -188,6 +319,8 @@
               WHEN EIBAID = DFHCLEAR
                    MOVE 'BYE' TO WS-ERR-MESS
                    PERFORM FIN-TOTALE
+              WHEN EIBAID = DFHPF2
+                   PERFORM LANG-TOGGLE
               WHEN EIBAID = DFHENTER
                    PERFORM LECT-ECRAN
                    PERFORM TRAIT-SAISIE
