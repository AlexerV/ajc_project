@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PWDHASH.
+      **********************************************
+      * CALCULE UN CONDENSE (HASH) A PARTIR D'UN    *
+      * MOT DE PASSE EN CLAIR, POUR EVITER DE LE     *
+      * COMPARER OU LE STOCKER TEL QUEL.             *
+      **********************************************
+       ENVIRONMENT DIVISION.
+      **********************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-I       PIC 9(3) VALUE 1.
+       77 WS-CHARVAL PIC 9(3) VALUE 0.
+       77 WS-ACC     PIC 9(15) VALUE 0.
+
+       LINKAGE SECTION.
+       01 INPUT-PWD    PIC X(15).
+       01 OUTPUT-HASH  PIC X(15).
+
+       PROCEDURE DIVISION USING INPUT-PWD OUTPUT-HASH.
+            MOVE 0 TO WS-ACC
+            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 15
+               COMPUTE WS-CHARVAL = FUNCTION ORD(INPUT-PWD(WS-I:1)) - 1
+               COMPUTE WS-ACC = FUNCTION REM
+                  ((WS-ACC * 31 + WS-CHARVAL + WS-I) 999999999999999)
+            END-PERFORM
+            MOVE WS-ACC TO OUTPUT-HASH.
+            GOBACK.
