@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGM1PWD.
+      **********************************************
+       ENVIRONMENT DIVISION.
+      **********************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      **********************************************
+      * DESCRIPTION DES TOUCHES FONCTIONS          *
+      **********************************************
+       COPY DFHAID.
+      **********************************************
+      * DESCRIPTION DES ATTRIBUTS                  *
+      **********************************************
+       COPY DFHBMSCA.
+      **********************************************
+      * DESCRIPTION DE LA MAP                      *
+      **********************************************
+       COPY MS1PWD.
+      **********************************************
+      * DESCRIPTION DES FICHIERS                   *
+      **********************************************
+       COPY EMPLOYEE.
+
+       COPY ZONE.
+
+       COPY SIGNLOG.
+
+       77 WS-TEMPS       PIC S9(15) COMP-3.
+       77 WS-SGN-RESULT  PIC X VALUE 'F'.
+       77 WS-CD-ERR      PIC 99.
+       77 WS-CD-ERR2     PIC 99.
+       77 WS-ERR-MESS    PIC X(50) VALUE 'FIN NORMALE'.
+
+       77 WS-MSG         PIC X(50).
+       77 WS-MAX-ATTEMPTS PIC 9 VALUE 3.
+       77 WS-OLD-HASH    PIC X(15).
+       77 WS-NEW-HASH    PIC X(15).
+
+      *************************************************
+      * VARIABLES POUR VERIFIER LA SAISIE *
+      *************************************************
+
+       01 FILLER PIC 9.
+          88 ALL-ZONES-OK  VALUE 0.
+          88 MANQUE-ZONE   VALUE 1.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(70).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+            EVALUATE EIBTRNID
+                WHEN 'T1E4'
+                     IF EIBCALEN = ZERO
+                            MOVE 'NON AUTHENTIFIE!'
+                              TO WS-ERR-MESS
+                            PERFORM FIN-TOTALE
+                     ELSE
+                            MOVE DFHCOMMAREA TO ZONE
+                            IF NOT LOGGED
+                               MOVE 'NON AUTHENTIFIE!'
+                                 TO WS-ERR-MESS
+                               PERFORM FIN-TOTALE
+                            END-IF
+                            IF PREV-PGM NOT = 'PGM1PWD'
+                               MOVE LOW-VALUE TO MAP1PWDO
+                               MOVE LOGIN-ZONE TO LOGINWDO
+                               PERFORM ENVOI-ECRAN
+                            END-IF
+                            PERFORM GESTION-TOUCHES
+                     END-IF
+                WHEN OTHER
+                     MOVE DFHCOMMAREA TO ZONE
+                     MOVE LOW-VALUE TO MAP1PWDO
+                     MOVE LOGIN-ZONE TO LOGINWDO
+            END-EVALUATE
+            PERFORM ENVOI-ECRAN.
+      *************************************************
+      * PARAGRAPHES                                   *
+      *************************************************
+       ENVOI-ECRAN.
+            MOVE 'CHGT MOT DE PASSE' TO LIBMAPWDO
+            EXEC CICS ASKTIME
+                  ABSTIME (WS-TEMPS)
+            END-EXEC
+
+            EXEC CICS
+               FORMATTIME ABSTIME (WS-TEMPS)
+               DDMMYY (DATEJWDO)
+               DATESEP('/')
+               TIME (HEUREWDO)
+               TIMESEP(':')
+            END-EXEC
+
+            EXEC CICS
+              SEND MAP('MAP1PWD')
+                   MAPSET('MS1PWD')
+                   FROM (MAP1PWDO)
+                   RESP (WS-CD-ERR)
+                   ERASE
+                   CURSOR
+            END-EXEC
+
+            IF WS-CD-ERR NOT EQUAL DFHRESP(NORMAL)
+                         MOVE 'ERR SEND' TO WS-ERR-MESS
+                         PERFORM FIN-TOTALE
+            END-IF
+
+            MOVE 'PGM1PWD' TO PREV-PGM
+            EXEC CICS
+                 RETURN TRANSID('T1E4')
+                 COMMAREA(ZONE)
+                 LENGTH(LENGTH OF ZONE)
+            END-EXEC.
+
+       LECT-ECRAN.
+            EXEC CICS
+                 RECEIVE MAP ('MAP1PWD')
+                         MAPSET ('MS1PWD')
+                         RESP (WS-CD-ERR)
+            END-EXEC
+
+            IF WS-CD-ERR NOT EQUAL DFHRESP(NORMAL)
+                         MOVE 'ERR RECE' TO WS-ERR-MESS
+                         PERFORM FIN-TOTALE
+            END-IF.
+
+       VERIF-SAISIE-PWD.
+           SET ALL-ZONES-OK TO TRUE
+
+           IF OLDPWWDI = SPACES
+              SET MANQUE-ZONE TO TRUE
+              MOVE DFHRED TO OLDPWWDC
+              MOVE 'VEUILLEZ ENTRER L''ANCIEN MOT DE PASSE'
+                TO MESS1WDI
+           END-IF
+           IF NEWPWWDI = SPACES
+              SET MANQUE-ZONE TO TRUE
+              MOVE DFHRED TO NEWPWWDC
+              MOVE 'VEUILLEZ ENTRER LE NOUVEAU MOT DE PASSE'
+                TO MESS1WDI
+           END-IF
+           IF CNFPWWDI = SPACES
+              SET MANQUE-ZONE TO TRUE
+              MOVE DFHRED TO CNFPWWDC
+              MOVE 'VEUILLEZ CONFIRMER LE NOUVEAU MOT DE PASSE'
+                TO MESS1WDI
+           END-IF
+           IF NEWPWWDI NOT = SPACES AND CNFPWWDI NOT = SPACES
+              AND NEWPWWDI NOT = CNFPWWDI
+              SET MANQUE-ZONE TO TRUE
+              MOVE DFHRED TO NEWPWWDC
+              MOVE DFHRED TO CNFPWWDC
+              MOVE 'LES MOTS DE PASSE NE CORRESPONDENT PAS'
+                TO MESS1WDI
+           END-IF
+           .
+
+       CHANGE-PASSWORD.
+            EXEC CICS
+                 READ DATASET ('USERS1')
+                      INTO (ENR-EMP)
+                      RIDFLD (LOGIN-ZONE)
+                      UPDATE
+                      RESP (WS-CD-ERR)
+            END-EXEC
+            IF WS-CD-ERR NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'ERREUR READ USERS1' TO WS-ERR-MESS
+               PERFORM FIN-TOTALE
+            END-IF
+            IF ACCT-LOCKED-EMP
+               MOVE 'COMPTE VERROUILLE - CONTACTER ADMIN'
+                 TO MESS1WDI
+               MOVE SPACES TO OLDPWWDI NEWPWWDI CNFPWWDI
+               PERFORM ENVOI-ECRAN
+            END-IF
+            CALL 'PWDHASH' USING OLDPWWDI WS-OLD-HASH
+            IF WS-OLD-HASH = PREN-EMP
+               CALL 'PWDHASH' USING NEWPWWDI WS-NEW-HASH
+               MOVE 0 TO BADCNT-EMP
+               MOVE WS-NEW-HASH TO PREN-EMP
+               PERFORM REWRITE-USERS
+               MOVE 'MOT DE PASSE MODIFIE AVEC SUCCES' TO MESS1WDI
+               MOVE 'S' TO WS-SGN-RESULT
+               PERFORM ENREGISTRE-SIGNON
+               MOVE SPACES TO OLDPWWDI NEWPWWDI CNFPWWDI
+               PERFORM ENVOI-ECRAN
+            ELSE
+               ADD 1 TO BADCNT-EMP
+               IF BADCNT-EMP >= WS-MAX-ATTEMPTS
+                  MOVE 'Y' TO LOCK-EMP
+                  MOVE 'COMPTE VERROUILLE - CONTACTER ADMIN'
+                    TO MESS1WDI
+                  MOVE 'L' TO WS-SGN-RESULT
+               ELSE
+                  MOVE 'ANCIEN MOT DE PASSE INCORRECT' TO MESS1WDI
+                  MOVE 'F' TO WS-SGN-RESULT
+               END-IF
+               PERFORM REWRITE-USERS
+               PERFORM ENREGISTRE-SIGNON
+               MOVE DFHRED TO OLDPWWDC
+               MOVE SPACES TO OLDPWWDI NEWPWWDI CNFPWWDI
+               PERFORM ENVOI-ECRAN
+            END-IF.
+
+       REWRITE-USERS.
+            EXEC CICS
+                 REWRITE DATASET ('USERS1')
+                         FROM (ENR-EMP)
+                         RESP (WS-CD-ERR2)
+            END-EXEC
+            IF WS-CD-ERR2 NOT EQUAL ZERO
+               MOVE 'ERREUR REWRITE USERS1' TO WS-ERR-MESS
+               PERFORM FIN-TOTALE
+            END-IF.
+
+       ENREGISTRE-SIGNON.
+             MOVE SPACES TO ENR-SGN
+             MOVE LOGIN-ZONE TO LOGIN-SGN
+             EXEC CICS ASKTIME
+                   ABSTIME (WS-TEMPS)
+             END-EXEC
+             EXEC CICS
+                FORMATTIME ABSTIME (WS-TEMPS)
+                DDMMYY (DATE-SGN)
+                DATESEP('/')
+                TIME (TIME-SGN)
+                TIMESEP(':')
+             END-EXEC
+             MOVE WS-SGN-RESULT TO RESULT-SGN
+             EXEC CICS
+                WRITE DATASET ('SIGNLOG1')
+                      FROM (ENR-SGN)
+                      RESP (WS-CD-ERR2)
+             END-EXEC
+             IF WS-CD-ERR2 NOT EQUAL ZERO
+                MOVE 'ERREUR WRITE SIGNLOG1' TO WS-ERR-MESS
+                PERFORM FIN-TOTALE
+             END-IF.
+
+       TRAIT-SAISIE.
+           INITIALIZE MESS1WDO MESS2WDO
+           PERFORM VERIF-SAISIE-PWD
+           IF ALL-ZONES-OK
+              PERFORM CHANGE-PASSWORD
+           ELSE
+              PERFORM ENVOI-ECRAN
+           END-IF.
+
+       TOUCHE-INVALIDE.
+           INITIALIZE MESS1WDO MESS2WDO
+           MOVE 'TOUCHE INVALIDE !' TO MESS1WDO
+           MOVE DFHPINK TO MESS1WDC.
+
+       GESTION-TOUCHES.
+      * RECUPERE LA TOUCHE PRESSEE
+      * TOUCHE CLEAR
+           INITIALIZE WS-MSG
+           EVALUATE TRUE
+              WHEN EIBAID = DFHCLEAR
+                   MOVE 'BYE' TO WS-ERR-MESS
+                   PERFORM FIN-TOTALE
+              WHEN EIBAID = DFHENTER
+                   PERFORM LECT-ECRAN
+                   PERFORM TRAIT-SAISIE
+              WHEN OTHER
+                   PERFORM TOUCHE-INVALIDE
+           END-EVALUATE.
+
+        FIN-TOTALE.
+           EXEC CICS
+              SEND FROM (WS-ERR-MESS)
+                   LENGTH (LENGTH OF WS-ERR-MESS)
+                   WAIT
+                   ERASE
+              END-EXEC
+              EXEC CICS    RETURN     END-EXEC.
