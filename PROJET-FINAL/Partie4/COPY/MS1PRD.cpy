@@ -0,0 +1,112 @@
+       01  MAP1PRDI.
+           02  FILLER PIC X(12).
+           02  DATEJPDL    COMP  PIC  S9(4).
+           02  DATEJPDF    PICTURE X.
+           02  FILLER REDEFINES DATEJPDF.
+             03 DATEJPDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  DATEJPDI  PIC X(8).
+           02  LIBMAPPDL    COMP  PIC  S9(4).
+           02  LIBMAPPDF    PICTURE X.
+           02  FILLER REDEFINES LIBMAPPDF.
+             03 LIBMAPPDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  LIBMAPPDI  PIC X(24).
+           02  HEUREPDL    COMP  PIC  S9(4).
+           02  HEUREPDF    PICTURE X.
+           02  FILLER REDEFINES HEUREPDF.
+             03 HEUREPDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  HEUREPDI  PIC X(8).
+           02  PNOPDL    COMP  PIC  S9(4).
+           02  PNOPDF    PICTURE X.
+           02  FILLER REDEFINES PNOPDF.
+             03 PNOPDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  PNOPDI  PIC X(4).
+           02  DESCPDL    COMP  PIC  S9(4).
+           02  DESCPDF    PICTURE X.
+           02  FILLER REDEFINES DESCPDF.
+             03 DESCPDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  DESCPDI  PIC X(30).
+           02  PRICEPDL    COMP  PIC  S9(4).
+           02  PRICEPDF    PICTURE X.
+           02  FILLER REDEFINES PRICEPDF.
+             03 PRICEPDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  PRICEPDI  PIC X(9).
+           02  STOCKPDL    COMP  PIC  S9(4).
+           02  STOCKPDF    PICTURE X.
+           02  FILLER REDEFINES STOCKPDF.
+             03 STOCKPDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  STOCKPDI  PIC X(5).
+           02  MESS1PDL    COMP  PIC  S9(4).
+           02  MESS1PDF    PICTURE X.
+           02  FILLER REDEFINES MESS1PDF.
+             03 MESS1PDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  MESS1PDI  PIC X(55).
+           02  MESS2PDL    COMP  PIC  S9(4).
+           02  MESS2PDF    PICTURE X.
+           02  FILLER REDEFINES MESS2PDF.
+             03 MESS2PDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  MESS2PDI  PIC X(56).
+       01  MAP1PRDO REDEFINES MAP1PRDI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  DATEJPDC    PICTURE X.
+           02  DATEJPDP    PICTURE X.
+           02  DATEJPDH    PICTURE X.
+           02  DATEJPDV    PICTURE X.
+           02  DATEJPDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LIBMAPPDC    PICTURE X.
+           02  LIBMAPPDP    PICTURE X.
+           02  LIBMAPPDH    PICTURE X.
+           02  LIBMAPPDV    PICTURE X.
+           02  LIBMAPPDO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  HEUREPDC    PICTURE X.
+           02  HEUREPDP    PICTURE X.
+           02  HEUREPDH    PICTURE X.
+           02  HEUREPDV    PICTURE X.
+           02  HEUREPDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  PNOPDC    PICTURE X.
+           02  PNOPDP    PICTURE X.
+           02  PNOPDH    PICTURE X.
+           02  PNOPDV    PICTURE X.
+           02  PNOPDO PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  DESCPDC    PICTURE X.
+           02  DESCPDP    PICTURE X.
+           02  DESCPDH    PICTURE X.
+           02  DESCPDV    PICTURE X.
+           02  DESCPDO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  PRICEPDC    PICTURE X.
+           02  PRICEPDP    PICTURE X.
+           02  PRICEPDH    PICTURE X.
+           02  PRICEPDV    PICTURE X.
+           02  PRICEPDO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  STOCKPDC    PICTURE X.
+           02  STOCKPDP    PICTURE X.
+           02  STOCKPDH    PICTURE X.
+           02  STOCKPDV    PICTURE X.
+           02  STOCKPDO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  MESS1PDC    PICTURE X.
+           02  MESS1PDP    PICTURE X.
+           02  MESS1PDH    PICTURE X.
+           02  MESS1PDV    PICTURE X.
+           02  MESS1PDO  PIC X(55).
+           02  FILLER PICTURE X(3).
+           02  MESS2PDC    PICTURE X.
+           02  MESS2PDP    PICTURE X.
+           02  MESS2PDH    PICTURE X.
+           02  MESS2PDV    PICTURE X.
+           02  MESS2PDO  PIC X(56).
