@@ -0,0 +1,11 @@
+      ******************************************************************
+      * SIGNLOG - LAYOUT DU FICHIER VSAM (ESDS) SIGNLOG1 (AUDIT SIGNON)*
+      ******************************************************************
+       01  ENR-SGN.
+           05 LOGIN-SGN          PIC X(5).
+           05 DATE-SGN           PIC X(8).
+           05 TIME-SGN           PIC X(8).
+           05 RESULT-SGN         PIC X.
+              88 SGN-OK                         VALUE 'S'.
+              88 SGN-FAIL                       VALUE 'F'.
+              88 SGN-LOCKED                     VALUE 'L'.
