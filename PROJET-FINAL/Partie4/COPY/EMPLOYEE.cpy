@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EMPLOYEE - LAYOUT DU FICHIER VSAM USERS1 (SIGNON OPERATEURS)   *
+      ******************************************************************
+       01  ENR-EMP.
+           05 LOGIN-EMP          PIC X(5).
+           05 PREN-EMP           PIC X(15).
+           05 BADCNT-EMP         PIC 9        VALUE 0.
+           05 LOCK-EMP           PIC X        VALUE 'N'.
+              88 ACCT-LOCKED-EMP              VALUE 'Y'.
+           05 LANG-EMP           PIC X        VALUE 'F'.
+              88 LANG-EMP-FRENCH               VALUE 'F'.
+              88 LANG-EMP-ENGLISH              VALUE 'E'.
