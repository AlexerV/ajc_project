@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ZONE - COMMAREA PARTAGEE ENTRE LES TRANSACTIONS DE SIGNON      *
+      *        ET LES TRANSACTIONS METIER (PGM1LOG, PGM1NPT, ...)      *
+      ******************************************************************
+       01  ZONE.
+           05 LOG-FLAG-ZONE      PIC 9        VALUE 0.
+              88 LOGGED                       VALUE 1.
+              88 NOT-LOGGED                   VALUE 0.
+           05 LOGIN-ZONE         PIC X(5)     VALUE SPACES.
+           05 LANG-ZONE          PIC X        VALUE 'F'.
+              88 LANG-FRENCH                  VALUE 'F'.
+              88 LANG-ENGLISH                 VALUE 'E'.
+           05 PREV-PGM           PIC X(8)     VALUE SPACES.
+           05 CONFIRM-PNO-ZONE   PIC X(3)     VALUE SPACES.
