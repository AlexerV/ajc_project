@@ -0,0 +1,112 @@
+       01  MAP1PWDI.
+           02  FILLER PIC X(12).
+           02  DATEJWDL    COMP  PIC  S9(4).
+           02  DATEJWDF    PICTURE X.
+           02  FILLER REDEFINES DATEJWDF.
+             03 DATEJWDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  DATEJWDI  PIC X(8).
+           02  LIBMAPWDL    COMP  PIC  S9(4).
+           02  LIBMAPWDF    PICTURE X.
+           02  FILLER REDEFINES LIBMAPWDF.
+             03 LIBMAPWDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  LIBMAPWDI  PIC X(24).
+           02  HEUREWDL    COMP  PIC  S9(4).
+           02  HEUREWDF    PICTURE X.
+           02  FILLER REDEFINES HEUREWDF.
+             03 HEUREWDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  HEUREWDI  PIC X(8).
+           02  LOGINWDL    COMP  PIC  S9(4).
+           02  LOGINWDF    PICTURE X.
+           02  FILLER REDEFINES LOGINWDF.
+             03 LOGINWDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  LOGINWDI  PIC X(5).
+           02  OLDPWWDL    COMP  PIC  S9(4).
+           02  OLDPWWDF    PICTURE X.
+           02  FILLER REDEFINES OLDPWWDF.
+             03 OLDPWWDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  OLDPWWDI  PIC X(15).
+           02  NEWPWWDL    COMP  PIC  S9(4).
+           02  NEWPWWDF    PICTURE X.
+           02  FILLER REDEFINES NEWPWWDF.
+             03 NEWPWWDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  NEWPWWDI  PIC X(15).
+           02  CNFPWWDL    COMP  PIC  S9(4).
+           02  CNFPWWDF    PICTURE X.
+           02  FILLER REDEFINES CNFPWWDF.
+             03 CNFPWWDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  CNFPWWDI  PIC X(15).
+           02  MESS1WDL    COMP  PIC  S9(4).
+           02  MESS1WDF    PICTURE X.
+           02  FILLER REDEFINES MESS1WDF.
+             03 MESS1WDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  MESS1WDI  PIC X(55).
+           02  MESS2WDL    COMP  PIC  S9(4).
+           02  MESS2WDF    PICTURE X.
+           02  FILLER REDEFINES MESS2WDF.
+             03 MESS2WDA    PICTURE X.
+           02  FILLER   PICTURE X(4).
+           02  MESS2WDI  PIC X(56).
+       01  MAP1PWDO REDEFINES MAP1PWDI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  DATEJWDC    PICTURE X.
+           02  DATEJWDP    PICTURE X.
+           02  DATEJWDH    PICTURE X.
+           02  DATEJWDV    PICTURE X.
+           02  DATEJWDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LIBMAPWDC    PICTURE X.
+           02  LIBMAPWDP    PICTURE X.
+           02  LIBMAPWDH    PICTURE X.
+           02  LIBMAPWDV    PICTURE X.
+           02  LIBMAPWDO  PIC X(24).
+           02  FILLER PICTURE X(3).
+           02  HEUREWDC    PICTURE X.
+           02  HEUREWDP    PICTURE X.
+           02  HEUREWDH    PICTURE X.
+           02  HEUREWDV    PICTURE X.
+           02  HEUREWDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  LOGINWDC    PICTURE X.
+           02  LOGINWDP    PICTURE X.
+           02  LOGINWDH    PICTURE X.
+           02  LOGINWDV    PICTURE X.
+           02  LOGINWDO PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  OLDPWWDC    PICTURE X.
+           02  OLDPWWDP    PICTURE X.
+           02  OLDPWWDH    PICTURE X.
+           02  OLDPWWDV    PICTURE X.
+           02  OLDPWWDO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  NEWPWWDC    PICTURE X.
+           02  NEWPWWDP    PICTURE X.
+           02  NEWPWWDH    PICTURE X.
+           02  NEWPWWDV    PICTURE X.
+           02  NEWPWWDO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  CNFPWWDC    PICTURE X.
+           02  CNFPWWDP    PICTURE X.
+           02  CNFPWWDH    PICTURE X.
+           02  CNFPWWDV    PICTURE X.
+           02  CNFPWWDO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  MESS1WDC    PICTURE X.
+           02  MESS1WDP    PICTURE X.
+           02  MESS1WDH    PICTURE X.
+           02  MESS1WDV    PICTURE X.
+           02  MESS1WDO  PIC X(55).
+           02  FILLER PICTURE X(3).
+           02  MESS2WDC    PICTURE X.
+           02  MESS2WDP    PICTURE X.
+           02  MESS2WDH    PICTURE X.
+           02  MESS2WDV    PICTURE X.
+           02  MESS2WDO  PIC X(56).
