@@ -0,0 +1,7 @@
+      * Desk-check stub only - real DFHBMSCA is supplied by the CICS
+      * translator at build time and is never checked into this repo.
+       01  FILLER.
+           05 DFHRED         PIC X VALUE '1'.
+           05 DFHBLUE        PIC X VALUE '2'.
+           05 DFHPINK        PIC X VALUE '3'.
+           05 DFHGREEN       PIC X VALUE '4'.
