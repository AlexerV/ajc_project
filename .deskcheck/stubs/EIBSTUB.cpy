@@ -0,0 +1,7 @@
+      * Desk-check stub only - real EIB fields come from DFHEIBLK, which
+      * the CICS translator inserts automatically at build time.
+       77  EIBTRNID          PIC X(4).
+       77  EIBCALEN          PIC S9(4) COMP.
+       77  EIBAID            PIC X.
+       77  EIBRESP           PIC S9(8) COMP.
+       77  WS-CICS-RESP-NORMAL PIC S9(8) COMP VALUE 0.
