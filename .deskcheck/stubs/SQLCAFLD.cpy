@@ -0,0 +1,4 @@
+      * Desk-check stub only - real SQLCA comes from EXEC SQL INCLUDE
+      * SQLCA, which is blanked out (along with the rest of the EXEC SQL
+      * blocks) for this compile-only check.
+       77  SQLCODE           PIC S9(9) COMP.
