@@ -0,0 +1,14 @@
+      * Desk-check stub only - real DFHAID is supplied by the CICS
+      * translator at build time and is never checked into this repo.
+       01  FILLER.
+           05 DFHENTER       PIC X VALUE 'A'.
+           05 DFHCLEAR       PIC X VALUE 'B'.
+           05 DFHPF1         PIC X VALUE '1'.
+           05 DFHPF2         PIC X VALUE '2'.
+           05 DFHPF3         PIC X VALUE '3'.
+           05 DFHPF4         PIC X VALUE '4'.
+           05 DFHPF5         PIC X VALUE '5'.
+           05 DFHPF6         PIC X VALUE '6'.
+           05 DFHPF7         PIC X VALUE '7'.
+           05 DFHPF8         PIC X VALUE '8'.
+           05 DFHPF9         PIC X VALUE '9'.
